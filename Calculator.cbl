@@ -1,40 +1,701 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calculator.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 PIC 9(2).
-       01 num2 PIC 9(2).
-       01 option PIC 9(1).
-       01 result PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter the first number"
-            ACCEPT num1.
-            DISPLAY "Enter the second number"
-            ACCEPT num2.
-            DISPLAY "Select an option:"
-            DISPLAY "1. +"
-            DISPLAY "2. -"
-            DISPLAY "3. x"
-            DISPLAY "3. /"
-            ACCEPT option.
-            EVALUATE option
-                 WHEN 1
-                 ADD num1 TO num2 GIVING result
-                 WHEN 2
-                 SUBTRACT num1 FROM num2 GIVING result
-                 WHEN 3
-                 MULTIPLY num1 BY num2 GIVING result
-                 WHEN 4
-                 DIVIDE num1 BY num2 GIVING result
-            END-EVALUATE.
-            DISPLAY "Final result is: "result.
-            STOP RUN.
-       END PROGRAM Calculator.
+000100******************************************************************
+000200* PROGRAM-ID: CALCULATOR
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     FOUR-FUNCTION CALCULATOR. RUNS INTERACTIVELY
+000800*              (OPERATOR KEYS IN EACH OPERAND) OR IN BATCH,
+000900*              READING A TRANSACTION FILE OF NUM1/NUM2/OPTION
+001000*              TRIPLES SO OVERNIGHT FEE RECALCULATIONS DON'T
+001100*              NEED SOMEONE TYPING THEM IN ONE AT A TIME.
+001200* TECTONICS:   cobc
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  ADDED BATCH-MODE PROCESSING AGAINST A
+001600*                  TRANSACTION INPUT FILE.
+001650*   2026-08-09 DO  RESULT IS NOW SHOWN THROUGH THE SHARED CUEDIT
+001660*                  EDITED-PICTURE COPYBOOK INSTEAD OF A RAW
+001670*                  DIGIT STRING.
+001680*   2026-08-09 DO  SIZE-ERROR TRAPS NOW ALSO LOG TO THE SHARED
+001681*                  ERRLOG FILE.
+001690*   2026-08-09 DO  ADDED A REPLAY MODE THAT RECOMPUTES EVERY
+001691*                  ENTRY IN THE TRANSACTION LOG AND COMPARES IT
+001692*                  AGAINST THE STORED RESULT, SO A DISPUTED
+001693*                  NIGHTLY TOTAL CAN BE PROVEN REPRODUCIBLE (OR
+001694*                  NOT) WITHOUT RE-KEYING EVERY TRANSACTION.
+001695*   2026-08-09 DO  ADDED OPTION 5 - PERCENT OF / REMAINDER - FOR
+001696*                  FEE-SCHEDULE PRORATION WORK THAT USED TO BE
+001697*                  DONE OUTSIDE THE PROGRAM.
+001698*   2026-08-09 DO  NUM1/NUM2 NOW CARRY NOT-ENTERED CONDITION
+001699*                  NAMES MATCHING THE PATTERN DEMONSTRATED IN
+001699*                  EMPTYVARIABLE.CBL.
+001701*   2026-08-09 DO  ADDED A SHARED 0100-INITIALIZE-WORKING-STORAGE
+001702*                  PARAGRAPH, RUN FIRST THING IN 0000-MAINLINE,
+001703*                  SO OPERAND/RESULT/RUNNING-TOTAL FIELDS DON'T
+001704*                  CARRY OVER FROM A PRIOR RUN WHEN GOTO.CBL
+001705*                  CALLS THIS PROGRAM MORE THAN ONCE IN ONE
+001706*                  SESSION.
+001707*   2026-08-09 DO  SETS THE RETURN-CODE SPECIAL REGISTER FROM
+001708*                  WS-CALC-STATUS AT EXIT SO A CALLING BATCH
+001709*                  CONTROL PROGRAM CAN TELL WHETHER THIS RUN
+001710*                  CALCULATED CLEAN.
+001712*   2026-08-09 DO  CALCLOG IS NOW AN INDEXED FILE KEYED BY
+001713*                  DATE/OPERATOR/SEQUENCE SO REPLAY MODE CAN
+001714*                  LOCATE ENTRIES DIRECTLY.
+001715*   2026-08-09 DO  INTERACTIVE RUNS CAN NOW CHAIN A SEQUENCE OF
+001716*                  OPERATIONS AGAINST A RUNNING TOTAL INSTEAD OF
+001717*                  STOPPING AFTER ONE, SO MULTI-STEP FEE WORK
+001718*                  DOESN'T NEED THE PROGRAM RELAUNCHED BETWEEN
+001719*                  STEPS.
+001721*   2026-08-09 DO  NUM1/NUM2/RESULT NOW COME FROM THE SHARED
+001722*                  OPERANDS COPYBOOK INSTEAD OF A LOCAL
+001723*                  DECLARATION.
+001724*   2026-08-09 DO  INTERACTIVE ENTRY OF THE SECOND OPERAND CAN NOW
+001725*                  BE LOOKED UP FROM A NEW RATE MASTER FILE BY
+001726*                  CODE INSTEAD OF BEING KEYED IN FREE-FORM, FOR
+001727*                  STANDARD PUBLISHED FEE RATES.
+001728*   2026-08-09 DO  RUN MODE IS NOW DETECTED FROM CALCIN'S
+001729*                  PRESENCE BEFORE ASKING THE OPERATOR, SO AN
+001730*                  UNATTENDED OVERNIGHT RUN CAN'T FALL THROUGH TO
+001731*                  THE INTERACTIVE SCREEN PATH AND HANG. RETURN-
+001732*                  CODE AT EXIT NOW REFLECTS WHETHER ANY RECORD IN
+001733*                  THE RUN FAILED, NOT JUST THE LAST ONE, VIA A
+001734*                  NEW RUN-SCOPED WS-CALC-RUN-SWITCH. THE RATE
+001735*                  MASTER OPEN IS NOW STATUS-CHECKED LIKE EVERY
+001736*                  OTHER FILE OPEN IN THIS PROGRAM.
+001720******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. Calculator.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALC-TRANS-FILE ASSIGN TO "CALCIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002510     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002512         ORGANIZATION IS INDEXED
+002514         ACCESS MODE IS DYNAMIC
+002516         RECORD KEY IS CL-LOG-KEY
+002530         FILE STATUS IS WS-LOG-FILE-STATUS.
+002540     SELECT CALC-PRINT-FILE ASSIGN TO "CALCPRT"
+002550         ORGANIZATION IS LINE SEQUENTIAL
+002560         FILE STATUS IS WS-PRINT-FILE-STATUS.
+002570     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+002580         ORGANIZATION IS LINE SEQUENTIAL
+002590         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+002592     SELECT RATE-MASTER-FILE ASSIGN TO "RATEMSTR"
+002594         ORGANIZATION IS INDEXED
+002596         ACCESS MODE IS RANDOM
+002598         RECORD KEY IS RM-RATE-CODE
+002599         FILE STATUS IS WS-RATE-FILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CALC-TRANS-FILE
+002900     RECORDING MODE IS F.
+003000 01  CALC-TRANS-RECORD.
+003100     05  CT-NUM1                     PIC S9(5)V99.
+003200     05  CT-NUM2                     PIC S9(5)V99.
+003300     05  CT-OPTION                   PIC 9(01).
+003310 FD  CALC-LOG-FILE.
+003330     COPY CALCLOG.
+003340 FD  CALC-PRINT-FILE
+003350     RECORDING MODE IS F.
+003360 01  PRINT-LINE                     PIC X(80).
+003370 FD  ERROR-LOG-FILE
+003380     RECORDING MODE IS F.
+003390     COPY CUERROR.
+003395 FD  RATE-MASTER-FILE.
+003396     COPY RATEMSTR.
+003400 WORKING-STORAGE SECTION.
+003500 COPY OPERANDS.
+003700 01  option PIC 9(1).
+003900*
+004000 01  WS-RUN-MODE                     PIC X(01).
+004100     88  WS-BATCH-MODE               VALUE "B".
+004200     88  WS-INTERACTIVE-MODE         VALUE "I".
+004210     88  WS-REPLAY-MODE              VALUE "R".
+004300 01  WS-TRANS-FILE-STATUS            PIC X(02).
+004400     88  WS-TRANS-FILE-OK            VALUE "00".
+004500     88  WS-TRANS-FILE-EOF           VALUE "10".
+004600 01  WS-EOF-SWITCH                   PIC X(01).
+004700     88  WS-END-OF-FILE              VALUE "Y".
+004800     88  WS-NOT-END-OF-FILE          VALUE "N".
+004810 01  WS-CALC-STATUS                  PIC X(01).
+004820     88  WS-CALC-OK                  VALUE "O".
+004830     88  WS-CALC-FAILED              VALUE "F".
+004831 01  WS-CALC-RUN-SWITCH              PIC X(01).
+004832     88  WS-CALC-RUN-OK              VALUE "O".
+004833     88  WS-CALC-RUN-HAD-ERRORS      VALUE "F".
+004840 01  WS-LOG-FILE-STATUS              PIC X(02).
+004850     88  WS-LOG-FILE-OK              VALUE "00".
+004860 01  WS-OPERATOR-ID                  PIC X(08).
+004870 01  WS-TODAYS-DATE                  PIC 9(08).
+004880 01  WS-CURRENT-TIME                 PIC 9(08).
+004890 01  WS-LOG-SEQ                      PIC 9(06) VALUE 0.
+004881 01  WS-LIB-FUNCTION                 PIC X(06).
+004882 01  WS-LIB-RETURN-CODE              PIC 9(02).
+004883 01  WS-LIB-MSG-PREFIX               PIC X(10).
+004884 01  WS-LIB-MSG-VALUE                PIC X(40).
+004885 01  WS-LIB-MSG-TEXT                 PIC X(60).
+004891 01  WS-PRINT-FILE-STATUS            PIC X(02).
+004892     88  WS-PRINT-FILE-OK           VALUE "00".
+004893 01  WS-ERRLOG-FILE-STATUS           PIC X(02).
+004894     88  WS-ERRLOG-FILE-OK         VALUE "00".
+004893 01  WS-GRAND-TOTAL                  PIC S9(9)V99 VALUE 0.
+004894 01  WS-RUNNING-TOTAL                PIC S9(7)V99 VALUE 0.
+004895 01  WS-CONTINUE-SWITCH              PIC X(01) VALUE "N".
+004896     88  WS-CONTINUE-SESSION        VALUE "Y" "y".
+004897     88  WS-END-SESSION              VALUE "N" "n".
+004909 01  WS-PCT-REMAINDER                PIC S9(5)V99 VALUE 0.
+004910 01  WS-PCT-QUOTIENT                 PIC S9(5)V99 VALUE 0.
+004911 01  WS-RATE-FILE-STATUS             PIC X(02).
+004912     88  WS-RATE-FILE-OK            VALUE "00".
+004913     88  WS-RATE-NOT-FOUND          VALUE "23".
+004914 01  WS-OPERAND-SOURCE               PIC X(01) VALUE "D".
+004915     88  WS-OPERAND-BY-RATE-CODE    VALUE "R" "r".
+004894 01  WS-DETAIL-LINE.
+004895     05  DL-NUM1                     PIC -(6)9.99.
+004896     05  FILLER                      PIC X(3) VALUE " OP".
+004897     05  DL-OPTION                   PIC 9.
+004898     05  FILLER                      PIC X(3) VALUE SPACES.
+004899     05  DL-NUM2                     PIC -(6)9.99.
+004900     05  FILLER                      PIC X(3) VALUE " = ".
+004901     05  DL-RESULT                   PIC -(8)9.99.
+004902     05  FILLER                      PIC X(31) VALUE SPACES.
+004903 01  WS-TOTAL-LINE.
+004904     05  FILLER                      PIC X(20)
+004905         VALUE "GRAND TOTAL:        ".
+004906     05  TL-GRAND-TOTAL              PIC -(9)9.99.
+004907     05  FILLER                      PIC X(47) VALUE SPACES.
+004908 COPY CUEDIT.
+004916 01  WS-PCT-REMAINDER-EDIT           PIC $$$,$$$,$$9.99-.
+004917 SCREEN SECTION.
+004918******************************************************************
+004919* SCR-NUM1-ENTRY - FIRST-NUMBER ENTRY, FIXED POSITION.
+004920******************************************************************
+004921 01  SCR-NUM1-ENTRY.
+004922     05  BLANK SCREEN.
+004923     05  LINE 1 COLUMN 1 VALUE "CALCULATOR - FIRST NUMBER".
+004924     05  LINE 3 COLUMN 1 VALUE "FIRST NUMBER:".
+004925     05  LINE 3 COLUMN 20 PIC -(6)9.99 USING num1.
+004926******************************************************************
+004927* SCR-NUM2-ENTRY - SECOND-NUMBER ENTRY, FIXED POSITION.
+004928******************************************************************
+004929 01  SCR-NUM2-ENTRY.
+004930     05  BLANK SCREEN.
+004931     05  LINE 1 COLUMN 1 VALUE "CALCULATOR - SECOND NUMBER".
+004932     05  LINE 3 COLUMN 1 VALUE "SECOND NUMBER:".
+004933     05  LINE 3 COLUMN 20 PIC -(6)9.99 USING num2.
+004934******************************************************************
+004935* SCR-OPTION-MENU - OPERATION MENU AND CHOICE, FIXED POSITIONS.
+004936******************************************************************
+004937 01  SCR-OPTION-MENU.
+004938     05  BLANK SCREEN.
+004939     05  LINE 1 COLUMN 1 VALUE "CALCULATOR - SELECT OPERATION".
+004940     05  LINE 3 COLUMN 1 VALUE "1. +".
+004941     05  LINE 4 COLUMN 1 VALUE "2. -".
+004942     05  LINE 5 COLUMN 1 VALUE "3. x".
+004943     05  LINE 6 COLUMN 1 VALUE "4. /".
+004944     05  LINE 7 COLUMN 1 VALUE "5. % (PERCENT OF / REMAINDER)".
+004945     05  LINE 9 COLUMN 1 VALUE "OPTION:".
+004946     05  LINE 9 COLUMN 20 PIC 9 USING option.
+004947******************************************************************
+004948* SCR-RESULT-DISPLAY - RESULT AND REMAINDER, FIXED POSITIONS.
+004949******************************************************************
+004950 01  SCR-RESULT-DISPLAY.
+004951     05  BLANK SCREEN.
+004952     05  LINE 1 COLUMN 1 VALUE "CALCULATOR - RESULT".
+004953     05  LINE 3 COLUMN 1 VALUE "RESULT:".
+004954     05  LINE 3 COLUMN 20 PIC $$$,$$$,$$9.99-
+004955         FROM CU-EDIT-MONEY-FIELD.
+004956     05  LINE 4 COLUMN 1 VALUE "REMAINDER:".
+004957     05  LINE 4 COLUMN 20 PIC $$$,$$$,$$9.99-
+004958         FROM WS-PCT-REMAINDER-EDIT.
+004959 PROCEDURE DIVISION.
+005000******************************************************************
+005100* 0000-MAINLINE - SELECTS INTERACTIVE OR BATCH PROCESSING.
+005200******************************************************************
+005300 0000-MAINLINE.
+005310     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+005320         THRU 0100-EXIT.
+005400     PERFORM 1000-GET-RUN-MODE
+005500         THRU 1000-EXIT.
+005600     EVALUATE TRUE
+005610         WHEN WS-BATCH-MODE
+005700             PERFORM 4000-BATCH-RUN
+005800                 THRU 4000-EXIT
+005810         WHEN WS-REPLAY-MODE
+005820             PERFORM 4500-REPLAY-RUN
+005830                 THRU 4500-EXIT
+005900         WHEN OTHER
+006000             PERFORM 3000-INTERACTIVE-RUN
+006100                 THRU 3000-EXIT
+006200     END-EVALUATE.
+006230     IF NOT WS-REPLAY-MODE
+006240         PERFORM 7000-PRINT-SESSION-TOTAL
+006245             THRU 7000-EXIT
+006250         CLOSE CALC-LOG-FILE
+006255               CALC-PRINT-FILE
+006256               RATE-MASTER-FILE
+006257     END-IF.
+006256     CLOSE ERROR-LOG-FILE.
+006300     GO TO 9999-EXIT.
+006310******************************************************************
+006320* 0100-INITIALIZE-WORKING-STORAGE - CLEAR THE OPERAND, RESULT AND
+006330*                  RUNNING-TOTAL FIELDS TO SPACE/ZERO BEFORE EVERY
+006340*                  RUN, THE SAME WAY EMPTYVARIABLE.CBL CLEARS ITS
+006350*                  DEMONSTRATION FIELDS - THIS PROGRAM IS CALLED
+006360*                  REPEATEDLY FROM THE GOTO.CBL MENU IN THE SAME
+006370*                  SESSION, AND WITHOUT THIS A SECOND RUN WOULD
+006380*                  START FROM WHATEVER WAS LEFT IN STORAGE BY THE
+006390*                  RUN BEFORE IT.
+006400******************************************************************
+006410 0100-INITIALIZE-WORKING-STORAGE.
+006420     INITIALIZE num1 num2 option result WS-CALC-STATUS
+006430         WS-PCT-REMAINDER WS-PCT-QUOTIENT WS-GRAND-TOTAL
+006435         WS-RUNNING-TOTAL.
+006436     SET WS-END-SESSION TO TRUE.
+006437     SET NUM1-NOT-ENTERED TO TRUE.
+006438     SET NUM2-NOT-ENTERED TO TRUE.
+006439     SET WS-CALC-RUN-OK TO TRUE.
+006437     MOVE "D" TO WS-OPERAND-SOURCE.
+006440 0100-EXIT.
+006450     EXIT.
+006460******************************************************************
+006500* 1000-GET-RUN-MODE - CHECK WHETHER CALCIN IS STAGED FOR AN
+006510*                     UNATTENDED BATCH RUN, THE SAME WAY
+006520*                     PERFORMUNTIL.CBL'S 0500-GET-PARAMETERS TRIES
+006530*                     A PARAMETER FILE BEFORE FALLING BACK TO
+006540*                     ASKING THE OPERATOR - WITHOUT THIS, AN
+006545*                     OVERNIGHT RUN WITH NO "B" STAGED ON STDIN
+006547*                     WOULD FALL INTO THE INTERACTIVE PATH AND
+006548*                     HANG ON THE FIRST SCREEN ACCEPT.
+006550*                     ALSO OPENS THE TRANSACTION LOG FOR THE RUN.
+006600******************************************************************
+006700 1000-GET-RUN-MODE.
+006710     OPEN INPUT CALC-TRANS-FILE.
+006720     IF WS-TRANS-FILE-OK
+006730         CLOSE CALC-TRANS-FILE
+006740         SET WS-BATCH-MODE TO TRUE
+006750     ELSE
+006760         DISPLAY "Run mode - I)nteractive, B)atch or R)eplay: "
+006765         ACCEPT WS-RUN-MODE
+006770     END-IF.
+006910     DISPLAY "Operator ID: "
+006920     ACCEPT WS-OPERATOR-ID.
+006930     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+006931     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+006932         WS-TODAYS-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+006933         WS-LIB-MSG-TEXT.
+006975     OPEN EXTEND ERROR-LOG-FILE.
+006976     IF NOT WS-ERRLOG-FILE-OK
+006977         OPEN OUTPUT ERROR-LOG-FILE
+006978     END-IF.
+006979     IF NOT WS-REPLAY-MODE
+006940         OPEN I-O CALC-LOG-FILE
+006950         IF NOT WS-LOG-FILE-OK
+006960             OPEN OUTPUT CALC-LOG-FILE
+006961         END-IF
+006980         OPEN OUTPUT CALC-PRINT-FILE
+006985         MOVE "CALCULATOR SESSION REPORT" TO PRINT-LINE
+006986         WRITE PRINT-LINE
+006987         MOVE "NUM1        OP OPTION   NUM2        = RESULT"
+006988             TO PRINT-LINE
+006989         WRITE PRINT-LINE
+006990         MOVE ALL "-" TO PRINT-LINE
+006991         WRITE PRINT-LINE
+006993         OPEN INPUT RATE-MASTER-FILE
+006994         IF NOT WS-RATE-FILE-OK
+006995             DISPLAY "RATEMSTR OPEN FAILED - RATE LOOKUP WILL "
+006996                 "NOT BE AVAILABLE THIS SESSION"
+006997         END-IF
+006998     END-IF.
+007000 1000-EXIT.
+007100     EXIT.
+007200******************************************************************
+007300* 3000-INTERACTIVE-RUN - ORIGINAL OPERATOR ACCEPT/DISPLAY PATH.
+007400******************************************************************
+007500 3000-INTERACTIVE-RUN.
+007505     MOVE LOW-VALUES TO NUM1-RAW.
+007510     ACCEPT SCR-NUM1-ENTRY.
+007520     IF NUM1-RAW = LOW-VALUES
+007525         SET NUM1-NOT-ENTERED TO TRUE
+007530         MOVE ZERO TO num1
+007540         DISPLAY "Warning - first number left at zero"
+007550     ELSE
+007555         SET NUM1-WAS-ENTERED TO TRUE
+007560     END-IF.
+007560     PERFORM 3050-GET-SECOND-OPERAND
+007570         THRU 3050-EXIT.
+007610     PERFORM 3100-SHOW-MENU-AND-GET-OPTION
+007620         THRU 3100-EXIT.
+007630     PERFORM 5000-CALCULATE
+007640         THRU 5000-EXIT.
+007650     PERFORM 3200-SHOW-RESULT
+007660         THRU 3200-EXIT.
+007670     PERFORM 6000-WRITE-LOG-RECORD
+007680         THRU 6000-EXIT.
+007690     MOVE result TO WS-RUNNING-TOTAL.
+007700     SET WS-CONTINUE-SESSION TO TRUE.
+007710     PERFORM 3300-SESSION-STEP
+007720         THRU 3300-EXIT
+007730         UNTIL WS-END-SESSION.
+007740 3000-EXIT.
+007750     EXIT.
+007751******************************************************************
+007752* 3050-GET-SECOND-OPERAND - ASK WHETHER THE SECOND OPERAND IS TO
+007753*                  BE KEYED IN DIRECTLY OR LOOKED UP FROM THE RATE
+007754*                  MASTER FILE BY CODE, SO A PUBLISHED FEE RATE
+007755*                  CAN'T BE FAT-FINGERED DURING ENTRY.
+007756******************************************************************
+007757 3050-GET-SECOND-OPERAND.
+007758     DISPLAY "Second number - D)irect entry or R)ate lookup: "
+007759     ACCEPT WS-OPERAND-SOURCE.
+007760     IF WS-OPERAND-BY-RATE-CODE
+007761         PERFORM 3060-LOOKUP-RATE
+007762             THRU 3060-EXIT
+007763     ELSE
+007764         MOVE LOW-VALUES TO NUM2-RAW
+007765         ACCEPT SCR-NUM2-ENTRY
+007766         IF NUM2-RAW = LOW-VALUES
+007767             SET NUM2-NOT-ENTERED TO TRUE
+007768             MOVE ZERO TO num2
+007769             DISPLAY "Warning - second number left at zero"
+007770         ELSE
+007771             SET NUM2-WAS-ENTERED TO TRUE
+007772         END-IF
+007773     END-IF.
+007770 3050-EXIT.
+007771     EXIT.
+007772******************************************************************
+007773* 3060-LOOKUP-RATE - READ THE RATE MASTER FILE BY OPERATOR-ENTERED
+007774*                  CODE AND MOVE THE PUBLISHED RATE INTO NUM2.
+007775******************************************************************
+007776 3060-LOOKUP-RATE.
+007777     IF NOT WS-RATE-FILE-OK
+007778         DISPLAY "RATEMSTR NOT AVAILABLE - USING ZERO"
+007779         MOVE ZERO TO num2
+007780         GO TO 3060-EXIT
+007781     END-IF.
+007782     DISPLAY "Enter rate code: "
+007783     ACCEPT RM-RATE-CODE.
+007784     READ RATE-MASTER-FILE
+007785         INVALID KEY
+007786             DISPLAY "RATE CODE NOT FOUND - USING ZERO"
+007787             MOVE ZERO TO num2
+007788         NOT INVALID KEY
+007789             MOVE RM-RATE-VALUE TO num2
+007790             DISPLAY "RATE " RM-RATE-CODE " IS " num2
+007791                 " - " RM-RATE-DESCRIPTION
+007792     END-READ.
+007793 3060-EXIT.
+007789     EXIT.
+007760******************************************************************
+007770* 3100-SHOW-MENU-AND-GET-OPTION - DISPLAY THE OPERATION MENU AND
+007780*                                 ACCEPT THE OPERATOR'S CHOICE.
+007790******************************************************************
+007800 3100-SHOW-MENU-AND-GET-OPTION.
+007870     ACCEPT SCR-OPTION-MENU.
+007880 3100-EXIT.
+007890     EXIT.
+007900******************************************************************
+007910* 3200-SHOW-RESULT - DISPLAY THE RESULT (AND REMAINDER, FOR
+007920*                    OPTION 5) OF THE OPERATION JUST CALCULATED.
+007930******************************************************************
+007940 3200-SHOW-RESULT.
+007950     IF WS-CALC-OK
+007960         MOVE result TO CU-EDIT-MONEY-FIELD
+007975         MOVE ZERO TO WS-PCT-REMAINDER-EDIT
+007980         IF option = 5
+007990             MOVE WS-PCT-REMAINDER TO WS-PCT-REMAINDER-EDIT
+008010         END-IF
+008015         DISPLAY SCR-RESULT-DISPLAY
+008020     END-IF.
+008030 3200-EXIT.
+008040     EXIT.
+008050******************************************************************
+008060* 3300-SESSION-STEP - OFFER TO KEEP GOING AGAINST THE RUNNING
+008070*                     TOTAL FROM THE LAST OPERATION, THE SAME WAY
+008080*                     A DESK CALCULATOR'S M+ KEY CHAINS A SEQUENCE
+008090*                     OF OPERATIONS WITHOUT RESTARTING THE PROGRAM
+008100*                     BETWEEN STEPS. PERFORMED REPEATEDLY BY
+008110*                     3000-INTERACTIVE-RUN UNTIL THE OPERATOR
+008120*                     CHOOSES TO STOP.
+008130******************************************************************
+008140 3300-SESSION-STEP.
+008150     DISPLAY "Running total is: " WS-RUNNING-TOTAL.
+008160     DISPLAY "Apply another operation? (Y/N): "
+008170     ACCEPT WS-CONTINUE-SWITCH.
+008180     IF WS-CONTINUE-SESSION
+008190         MOVE WS-RUNNING-TOTAL TO num1
+008200         PERFORM 3050-GET-SECOND-OPERAND
+008210             THRU 3050-EXIT
+008250         PERFORM 3100-SHOW-MENU-AND-GET-OPTION
+008260             THRU 3100-EXIT
+008270         PERFORM 5000-CALCULATE
+008280             THRU 5000-EXIT
+008290         PERFORM 3200-SHOW-RESULT
+008300             THRU 3200-EXIT
+008310         PERFORM 6000-WRITE-LOG-RECORD
+008320             THRU 6000-EXIT
+008330         MOVE result TO WS-RUNNING-TOTAL
+008340     END-IF.
+008350 3300-EXIT.
+008360     EXIT.
+009100******************************************************************
+009200* 4000-BATCH-RUN - READ NUM1/NUM2/OPTION TRIPLES FROM CALCIN AND
+009300*                  RUN EACH ONE UNATTENDED.
+009400******************************************************************
+009500 4000-BATCH-RUN.
+009600     OPEN INPUT CALC-TRANS-FILE.
+009700     IF NOT WS-TRANS-FILE-OK
+009800         DISPLAY "CALCIN OPEN FAILED, STATUS "
+009850             WS-TRANS-FILE-STATUS
+009900         GO TO 4000-EXIT
+010000     END-IF.
+010100     SET WS-NOT-END-OF-FILE TO TRUE.
+010200     PERFORM 4100-READ-TRANS-RECORD
+010300         THRU 4100-EXIT.
+010400     PERFORM 4200-PROCESS-TRANS-RECORD
+010500         THRU 4200-EXIT
+010600         UNTIL WS-END-OF-FILE.
+010700     CLOSE CALC-TRANS-FILE.
+010800 4000-EXIT.
+010900     EXIT.
+011000******************************************************************
+011100* 4100-READ-TRANS-RECORD - GET THE NEXT INPUT TRIPLE.
+011200******************************************************************
+011300 4100-READ-TRANS-RECORD.
+011400     READ CALC-TRANS-FILE
+011500         AT END
+011600             SET WS-END-OF-FILE TO TRUE
+011700     END-READ.
+011800 4100-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100* 4200-PROCESS-TRANS-RECORD - CALCULATE ONE BATCH TRIPLE AND
+012200*                             READ THE NEXT ONE.
+012300******************************************************************
+012400 4200-PROCESS-TRANS-RECORD.
+012500     MOVE CT-NUM1   TO num1.
+012600     MOVE CT-NUM2   TO num2.
+012650     SET NUM1-WAS-ENTERED TO TRUE.
+012660     SET NUM2-WAS-ENTERED TO TRUE.
+012700     MOVE CT-OPTION TO option.
+012800     PERFORM 5000-CALCULATE
+012900         THRU 5000-EXIT.
+012950     IF WS-CALC-OK
+012960         MOVE result TO CU-EDIT-MONEY-FIELD
+012965         DISPLAY "Final result is: " CU-EDIT-MONEY-FIELD
+012966         IF option = 5
+012967             MOVE WS-PCT-REMAINDER TO CU-EDIT-MONEY-FIELD
+012968             DISPLAY "Remainder is: " CU-EDIT-MONEY-FIELD
+012969         END-IF
+012970     END-IF.
+013050     PERFORM 6000-WRITE-LOG-RECORD
+013060         THRU 6000-EXIT.
+013100     PERFORM 4100-READ-TRANS-RECORD
+013200         THRU 4100-EXIT.
+013300 4200-EXIT.
+013400     EXIT.
+013410******************************************************************
+013420* 4500-REPLAY-RUN - READ THE TRANSACTION LOG BACK IN AND
+013430*                   RECOMPUTE EVERY ENTRY, COMPARING IT AGAINST
+013440*                   THE STORED RESULT.
+013450******************************************************************
+013460 4500-REPLAY-RUN.
+013470     OPEN INPUT CALC-LOG-FILE.
+013480     IF NOT WS-LOG-FILE-OK
+013490         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+013491             WS-LOG-FILE-STATUS
+013492         GO TO 4500-EXIT
+013493     END-IF.
+013494     SET WS-NOT-END-OF-FILE TO TRUE.
+013495     PERFORM 4600-READ-LOG-RECORD
+013496         THRU 4600-EXIT.
+013497     PERFORM 4700-REPLAY-RECORD
+013498         THRU 4700-EXIT
+013499         UNTIL WS-END-OF-FILE.
+013500     CLOSE CALC-LOG-FILE.
+013501 4500-EXIT.
+013502     EXIT.
+013503******************************************************************
+013504* 4600-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+013505******************************************************************
+013506 4600-READ-LOG-RECORD.
+013507     READ CALC-LOG-FILE NEXT RECORD
+013508         AT END
+013509             SET WS-END-OF-FILE TO TRUE
+013510     END-READ.
+013511 4600-EXIT.
+013512     EXIT.
+013513******************************************************************
+013514* 4700-REPLAY-RECORD - RECOMPUTE ONE LOGGED ENTRY AND COMPARE IT
+013515*                      AGAINST WHAT WAS ORIGINALLY STORED.
+013516******************************************************************
+013517 4700-REPLAY-RECORD.
+013518     MOVE CL-NUM1   TO num1.
+013519     MOVE CL-NUM2   TO num2.
+013520     MOVE CL-OPTION TO option.
+013521     PERFORM 5000-CALCULATE
+013522         THRU 5000-EXIT.
+013523     PERFORM 4800-COMPARE-REPLAY
+013524         THRU 4800-EXIT.
+013525     PERFORM 4600-READ-LOG-RECORD
+013526         THRU 4600-EXIT.
+013527 4700-EXIT.
+013528     EXIT.
+013529******************************************************************
+013530* 4800-COMPARE-REPLAY - REPORT WHETHER THE RECOMPUTED RESULT
+013531*                       AGREES WITH THE LOGGED RESULT.
+013532******************************************************************
+013533 4800-COMPARE-REPLAY.
+013534     IF WS-CALC-OK AND CL-STATUS-OK AND result = CL-RESULT
+013535         DISPLAY "REPLAY MATCH    - SEQ " CL-SEQUENCE-NO
+013536     ELSE
+013537         IF WS-CALC-FAILED AND CL-STATUS-ERROR
+013538             DISPLAY "REPLAY MATCH    - SEQ " CL-SEQUENCE-NO
+013539                 " (BOTH FAILED)"
+013540         ELSE
+013541             DISPLAY "REPLAY MISMATCH - SEQ " CL-SEQUENCE-NO
+013542         END-IF
+013543     END-IF.
+013544 4800-EXIT.
+013545     EXIT.
+013500******************************************************************
+013600* 5000-CALCULATE - APPLY THE CHOSEN OPERATOR TO NUM1 AND NUM2.
+013700*                  SHARED BY BOTH THE INTERACTIVE AND BATCH
+013800*                  PATHS SO THE ARITHMETIC LIVES IN ONE PLACE.
+013900*                  EVERY BRANCH TRAPS SIZE ERROR (WHICH ALSO
+014000*                  CATCHES DIVISION BY ZERO) SO A BAD ENTRY
+014100*                  PRODUCES A CLEAN MESSAGE INSTEAD OF AN ABEND.
+014200******************************************************************
+014300 5000-CALCULATE.
+014400     SET WS-CALC-OK TO TRUE.
+014500     EVALUATE option
+014600         WHEN 1
+014700             ADD num1 TO num2 GIVING result ROUNDED
+014800                 ON SIZE ERROR
+014900                     SET WS-CALC-FAILED TO TRUE
+015000             END-ADD
+015100         WHEN 2
+015200             SUBTRACT num1 FROM num2 GIVING result ROUNDED
+015300                 ON SIZE ERROR
+015400                     SET WS-CALC-FAILED TO TRUE
+015500             END-SUBTRACT
+015600         WHEN 3
+015700             MULTIPLY num1 BY num2 GIVING result ROUNDED
+015800                 ON SIZE ERROR
+015900                     SET WS-CALC-FAILED TO TRUE
+016000             END-MULTIPLY
+016100         WHEN 4
+016200             DIVIDE num1 BY num2 GIVING result ROUNDED
+016300                 ON SIZE ERROR
+016400                     SET WS-CALC-FAILED TO TRUE
+016500             END-DIVIDE
+016520         WHEN 5
+016530             COMPUTE result ROUNDED = (num1 * num2) / 100
+016540                 ON SIZE ERROR
+016550                     SET WS-CALC-FAILED TO TRUE
+016560             END-COMPUTE
+016570             IF WS-CALC-OK
+016580                 DIVIDE num1 BY num2 GIVING WS-PCT-QUOTIENT
+016585                     ROUNDED REMAINDER WS-PCT-REMAINDER
+016591                     ON SIZE ERROR
+016592                         SET WS-CALC-FAILED TO TRUE
+016593                 END-DIVIDE
+016594             END-IF
+016600         WHEN OTHER
+016700             SET WS-CALC-FAILED TO TRUE
+016800     END-EVALUATE.
+016900     IF WS-CALC-FAILED
+017000         DISPLAY "Cannot compute - check operands and try again."
+017005         SET WS-CALC-RUN-HAD-ERRORS TO TRUE
+017010         PERFORM 5100-WRITE-ERROR-LOG
+017020             THRU 5100-EXIT
+017100     END-IF.
+017200 5000-EXIT.
+017300     EXIT.
+017310******************************************************************
+017315* 5100-WRITE-ERROR-LOG - RECORD A SIZE ERROR TO THE SHARED
+017316*                        ERROR LOG SO OPERATORS HAVE ONE PLACE
+017317*                        TO CHECK ACROSS ALL FOUR PROGRAMS.
+017318******************************************************************
+017319 5100-WRITE-ERROR-LOG.
+017321     MOVE "CALC"           TO EL-PROGRAM-ID.
+017322     MOVE WS-TODAYS-DATE   TO EL-ERROR-DATE.
+017323     ACCEPT WS-CURRENT-TIME FROM TIME.
+017324     MOVE WS-CURRENT-TIME  TO EL-ERROR-TIME.
+017325     MOVE "SIZE"           TO EL-ERROR-TYPE.
+017326     MOVE "SIZE ERROR OR DIVIDE BY ZERO IN CALCULATION"
+017327         TO EL-ERROR-TEXT.
+017328     WRITE ERRLOG-RECORD.
+017329 5100-EXIT.
+017330     EXIT.
+017310******************************************************************
+017320* 6000-WRITE-LOG-RECORD - APPEND ONE ROW TO THE TRANSACTION LOG
+017330*                         SO THERE IS A PAPER TRAIL FOR EVERY
+017340*                         CALCULATION PERFORMED. AN OPERAND LEFT
+017341*                         BLANK AT ACCEPT TIME AND DEFAULTED TO
+017342*                         ZERO IS NOTED HERE EVEN ON A SUCCESSFUL
+017343*                         CALCULATION, SO THE LOG SHOWS WHY A
+017344*                         ZERO OPERAND WAS ZERO.
+017350******************************************************************
+017360 6000-WRITE-LOG-RECORD.
+017370     ADD 1 TO WS-LOG-SEQ.
+017380     ACCEPT WS-CURRENT-TIME FROM TIME.
+017390     MOVE WS-TODAYS-DATE   TO CL-LOG-DATE.
+017400     MOVE WS-OPERATOR-ID   TO CL-OPERATOR-ID.
+017410     MOVE WS-LOG-SEQ       TO CL-SEQUENCE-NO.
+017420     MOVE WS-CURRENT-TIME  TO CL-LOG-TIME.
+017430     MOVE num1             TO CL-NUM1.
+017440     MOVE num2             TO CL-NUM2.
+017450     MOVE option           TO CL-OPTION.
+017460     MOVE result           TO CL-RESULT.
+017470     IF WS-CALC-OK
+017480         SET CL-STATUS-OK TO TRUE
+017485         IF NUM1-NOT-ENTERED OR NUM2-NOT-ENTERED
+017486             MOVE "OPERAND LEFT BLANK, DEFAULTED TO ZERO"
+017487                 TO CL-ERROR-REASON
+017488         ELSE
+017489             MOVE SPACES TO CL-ERROR-REASON
+017490         END-IF
+017500     ELSE
+017510         SET CL-STATUS-ERROR TO TRUE
+017520         MOVE "SIZE ERROR OR DIVIDE BY ZERO" TO CL-ERROR-REASON
+017530     END-IF.
+017540     WRITE CALC-LOG-RECORD.
+017541     IF WS-CALC-OK
+017542         MOVE num1   TO DL-NUM1
+017543         MOVE option TO DL-OPTION
+017544         MOVE num2   TO DL-NUM2
+017545         MOVE result TO DL-RESULT
+017546         WRITE PRINT-LINE FROM WS-DETAIL-LINE
+017547         ADD result TO WS-GRAND-TOTAL
+017548     END-IF.
+017550 6000-EXIT.
+017560     EXIT.
+017570******************************************************************
+017580* 7000-PRINT-SESSION-TOTAL - WRITE THE GRAND TOTAL LINE THAT
+017590*                            CLOSES OUT THE PRINTED SESSION
+017591*                            REPORT.
+017592******************************************************************
+017593 7000-PRINT-SESSION-TOTAL.
+017594     MOVE ALL "-" TO PRINT-LINE.
+017595     WRITE PRINT-LINE.
+017596     MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL.
+017597     WRITE PRINT-LINE FROM WS-TOTAL-LINE.
+017598 7000-EXIT.
+017599     EXIT.
+017600******************************************************************
+017610* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+017620******************************************************************
+017700 9999-EXIT.
+017750     IF WS-CALC-RUN-OK
+017760         MOVE 0 TO RETURN-CODE
+017770     ELSE
+017780         MOVE 16 TO RETURN-CODE
+017790     END-IF.
+017800     GOBACK.
+017900 END PROGRAM Calculator.
