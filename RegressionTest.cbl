@@ -0,0 +1,442 @@
+000100******************************************************************
+000200* PROGRAM-ID: REGRESSIONTEST
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     FLEET-WIDE REGRESSION HARNESS. SEEDS CALCULATOR,
+000800*              POSNEGDEC AND PERFORMUNTIL EACH WITH ONE KNOWN
+000900*              TEST CASE FROM THE REGRESSMS MASTER FILE (BUILT
+001000*              WITH DEFAULT TEST CASES ON FIRST RUN IF ONE ISN'T
+001100*              ALREADY ON FILE), CALLS EACH PROGRAM IN TURN, AND
+001200*              COMPARES WHAT CAME BACK AGAINST THE EXPECTED
+001300*              RESULT. COBOLCHECK CARRIES ITS OWN DATA-DRIVEN
+001400*              ARITHMETIC CHECK ALREADY (SEE ITS OWN HISTORY), SO
+001500*              THIS HARNESS SIMPLY CALLS IT AND TRUSTS ITS
+001600*              RETURN-CODE. A PASS/FAIL LINE PER PROGRAM GOES TO
+001700*              THE REGRESRP REPORT SO A CHANGE TO ANY ONE OF THE
+001800*              FOUR PROGRAMS CAN BE CONFIRMED AGAINST THE OTHERS
+001900*              WITHOUT RERUNNING EACH ONE BY HAND.
+002000* TECTONICS:   cobc
+002100*
+002200* MODIFICATION HISTORY
+002300*   2026-08-09 DO  INITIAL VERSION.
+002400******************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. RegressionTest.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT REGRESS-MSTR-FILE ASSIGN TO "REGRESMS"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003300     SELECT CALC-SEED-FILE ASSIGN TO "CALCIN"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-CALC-SEED-STATUS.
+003600     SELECT CALC-RESULT-FILE ASSIGN TO "CALCPRT"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-CALC-RSLT-STATUS.
+003900     SELECT PN-SEED-FILE ASSIGN TO "PNDAILY"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-PN-SEED-STATUS.
+004200     SELECT PN-RESULT-FILE ASSIGN TO "PNLEDG"
+004300         ORGANIZATION IS INDEXED
+004350         RECORD KEY IS LR-LEDGER-KEY
+004400         FILE STATUS IS WS-PN-RSLT-STATUS.
+004500     SELECT PU-SEED-FILE ASSIGN TO "PUPARM"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-PU-SEED-STATUS.
+004800     SELECT PU-RESULT-FILE ASSIGN TO "PUPRT"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-PU-RSLT-STATUS.
+005100     SELECT REGRESS-RPT-FILE ASSIGN TO "REGRESRP"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-RPT-FILE-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  REGRESS-MSTR-FILE
+005700     RECORDING MODE IS F.
+005800     COPY REGRESS.
+005900 FD  CALC-SEED-FILE
+006000     RECORDING MODE IS F.
+006100 01  CALC-SEED-RECORD.
+006200     05  CS-NUM1                     PIC S9(5)V99.
+006300     05  CS-NUM2                     PIC S9(5)V99.
+006400     05  CS-OPTION                   PIC 9(01).
+006500 FD  CALC-RESULT-FILE
+006600     RECORDING MODE IS F.
+006700 01  CALC-RESULT-LINE                PIC X(80).
+006800 FD  PN-SEED-FILE
+006900     RECORDING MODE IS F.
+007000 01  PN-SEED-RECORD.
+007100     05  PS-NUM1-ADJ                 PIC 9999.
+007200     05  PS-NUM2-ADJ                 PIC S9999.
+007300     05  PS-NUM3-ADJ                 PIC 9V99.
+007400 FD  PN-RESULT-FILE.
+007600     COPY LEDGREC.
+007700 FD  PU-SEED-FILE
+007800     RECORDING MODE IS F.
+007900 01  PU-SEED-RECORD.
+008000     05  PM-NUM1                     PIC 9.
+008100     05  PM-UPPER-BOUND              PIC 99.
+008200 FD  PU-RESULT-FILE
+008300     RECORDING MODE IS F.
+008400 01  PU-RESULT-LINE                  PIC X(80).
+008500 01  PU-RESULT-DETAIL REDEFINES PU-RESULT-LINE.
+008600     05  PRD-NUM1                    PIC Z9.
+008700     05  FILLER                      PIC X(10).
+008800     05  PRD-MULT                    PIC Z9.
+008900     05  FILLER                      PIC X(10).
+009000     05  PRD-RESULT                  PIC ZZ,ZZ9.
+009100     05  FILLER                      PIC X(50).
+009200 FD  REGRESS-RPT-FILE
+009300     RECORDING MODE IS F.
+009400 01  REGRESS-RPT-LINE                PIC X(80).
+009500 WORKING-STORAGE SECTION.
+009600 01  WS-MSTR-FILE-STATUS             PIC X(02).
+009700     88  WS-MSTR-FILE-OK             VALUE "00".
+009800 01  WS-CALC-SEED-STATUS             PIC X(02).
+009900 01  WS-CALC-RSLT-STATUS             PIC X(02).
+010000     88  WS-CALC-RSLT-OK            VALUE "00".
+010100 01  WS-PN-SEED-STATUS               PIC X(02).
+010200 01  WS-PN-RSLT-STATUS               PIC X(02).
+010300     88  WS-PN-RSLT-OK              VALUE "00".
+010400 01  WS-PU-SEED-STATUS               PIC X(02).
+010500 01  WS-PU-RSLT-STATUS               PIC X(02).
+010600     88  WS-PU-RSLT-OK              VALUE "00".
+010700 01  WS-RPT-FILE-STATUS              PIC X(02).
+010800 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+010900     88  WS-END-OF-FILE-LINES        VALUE "Y".
+011000 01  WS-TC-CALCULATOR.
+011100     05  TC-CALC-NUM1                PIC S9(5)V99.
+011200     05  TC-CALC-NUM2                PIC S9(5)V99.
+011300     05  TC-CALC-OPTION              PIC 9(01).
+011400     05  TC-CALC-EXPECTED            PIC S9(7)V99.
+011500 01  WS-TC-POSNEGDEC.
+011600     05  TC-PN-NUM1-ADJ              PIC 9999.
+011700     05  TC-PN-NUM2-ADJ              PIC S9999.
+011800     05  TC-PN-NUM3-ADJ              PIC 9V99.
+011900 01  WS-TC-PERFORMUNTIL.
+012000     05  TC-PU-NUM1                  PIC 9.
+012100     05  TC-PU-UPPER-BOUND           PIC 99.
+012200     05  TC-PU-EXPECTED              PIC S9(7)V99.
+012300 01  WS-PASS-COUNT                   PIC 9(02) COMP VALUE ZERO.
+012400 01  WS-FAIL-COUNT                   PIC 9(02) COMP VALUE ZERO.
+012450 01  WS-LAST-PN-RECORD.
+012460     05  WS-LAST-PN-NUM1             PIC 9999.
+012470     05  WS-LAST-PN-NUM2             PIC S9999.
+012480     05  WS-LAST-PN-NUM3             PIC 99V99.
+012500 01  WS-LAST-PU-RESULT               PIC ZZ,ZZ9.
+012600 01  WS-EXPECTED-PU-RESULT           PIC ZZ,ZZ9.
+012700 01  WS-CALC-EXPECTED-LINE.
+012800     05  QE-NUM1                     PIC -(6)9.99.
+012900     05  FILLER                      PIC X(01) VALUE SPACE.
+013000     05  QE-OPTION                   PIC 9.
+013100     05  FILLER                      PIC X(01) VALUE SPACE.
+013200     05  QE-NUM2                     PIC -(6)9.99.
+013300     05  FILLER                      PIC X(01) VALUE SPACE.
+013400     05  QE-RESULT                   PIC -(8)9.99.
+013500 PROCEDURE DIVISION.
+013600******************************************************************
+013700* 0000-MAINLINE - RUN EACH OF THE FOUR PROGRAMS AGAINST ITS
+013800*                 KNOWN TEST CASE AND REPORT PASS/FAIL.
+013900******************************************************************
+014000 0000-MAINLINE.
+014100     PERFORM 0100-OPEN-REGRESS-REPORT
+014200         THRU 0100-EXIT.
+014300     PERFORM 0200-LOAD-MASTER-TEST-CASES
+014400         THRU 0200-EXIT.
+014500     PERFORM 1000-TEST-CALCULATOR
+014600         THRU 1000-EXIT.
+014700     PERFORM 2000-TEST-POSNEGDEC
+014800         THRU 2000-EXIT.
+014900     PERFORM 3000-TEST-PERFORMUNTIL
+015000         THRU 3000-EXIT.
+015100     PERFORM 4000-TEST-COBOLCHECK
+015200         THRU 4000-EXIT.
+015300     PERFORM 9000-CLOSE-AND-SUMMARIZE
+015400         THRU 9000-EXIT.
+015500     GO TO 9999-EXIT.
+015600******************************************************************
+015700* 0100-OPEN-REGRESS-REPORT - OPEN THE PASS/FAIL REPORT FRESH FOR
+015800*                  EVERY RUN.
+015900******************************************************************
+016000 0100-OPEN-REGRESS-REPORT.
+016100     OPEN OUTPUT REGRESS-RPT-FILE.
+016150     MOVE "FLEET-WIDE REGRESSION TEST RESULTS"
+016160         TO REGRESS-RPT-LINE.
+016300     WRITE REGRESS-RPT-LINE.
+016400 0100-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700* 0200-LOAD-MASTER-TEST-CASES - READ THE FOUR TEST CASES FROM
+016800*                  THE REGRESSION MASTER FILE, SEEDING IT WITH
+016900*                  DEFAULT KNOWN-GOOD CASES FIRST IF THE TRAINING
+017000*                  DESK HASN'T ALREADY LEFT ONE ON FILE.
+017100******************************************************************
+017200 0200-LOAD-MASTER-TEST-CASES.
+017300     OPEN INPUT REGRESS-MSTR-FILE.
+017400     IF NOT WS-MSTR-FILE-OK
+017500         PERFORM 0250-SEED-DEFAULT-MASTER
+017600             THRU 0250-EXIT
+017700         OPEN INPUT REGRESS-MSTR-FILE
+017800     END-IF.
+017900     READ REGRESS-MSTR-FILE.
+018000     MOVE RT-INPUT-1 TO TC-CALC-NUM1.
+018100     MOVE RT-INPUT-2 TO TC-CALC-NUM2.
+018200     MOVE RT-INPUT-3 TO TC-CALC-OPTION.
+018300     MOVE RT-EXPECTED-RESULT TO TC-CALC-EXPECTED.
+018400     READ REGRESS-MSTR-FILE.
+018500     MOVE RT-INPUT-1 TO TC-PN-NUM1-ADJ.
+018600     MOVE RT-INPUT-2 TO TC-PN-NUM2-ADJ.
+018700     MOVE RT-INPUT-3 TO TC-PN-NUM3-ADJ.
+018800     READ REGRESS-MSTR-FILE.
+018900     MOVE RT-INPUT-1 TO TC-PU-NUM1.
+019000     MOVE RT-INPUT-2 TO TC-PU-UPPER-BOUND.
+019100     MOVE RT-EXPECTED-RESULT TO TC-PU-EXPECTED.
+019200     CLOSE REGRESS-MSTR-FILE.
+019300 0200-EXIT.
+019400     EXIT.
+019500******************************************************************
+019600* 0250-SEED-DEFAULT-MASTER - WRITE THE THREE STANDARD TEST CASES
+019700*                  THIS HARNESS SHIPS WITH. ROW ORDER IS FIXED -
+019800*                  CALCULATOR, THEN POSNEGDEC, THEN PERFORMUNTIL.
+019900******************************************************************
+020000 0250-SEED-DEFAULT-MASTER.
+020100     OPEN OUTPUT REGRESS-MSTR-FILE.
+020200     MOVE "CALCULATOR  " TO RT-PROGRAM-NAME.
+020300     MOVE 10.00 TO RT-INPUT-1.
+020400     MOVE 5.00  TO RT-INPUT-2.
+020500     MOVE 1     TO RT-INPUT-3.
+020600     MOVE 15.00 TO RT-EXPECTED-RESULT.
+020700     WRITE REGRESS-TEST-RECORD.
+020800     MOVE "POSNEGDEC   " TO RT-PROGRAM-NAME.
+020900     MOVE 100.00 TO RT-INPUT-1.
+021000     MOVE -50.00 TO RT-INPUT-2.
+021100     MOVE 5.25   TO RT-INPUT-3.
+021200     MOVE ZERO   TO RT-EXPECTED-RESULT.
+021300     WRITE REGRESS-TEST-RECORD.
+021400     MOVE "PERFORMUNTIL" TO RT-PROGRAM-NAME.
+021500     MOVE 5.00  TO RT-INPUT-1.
+021600     MOVE 3.00  TO RT-INPUT-2.
+021700     MOVE ZERO  TO RT-INPUT-3.
+021800     MOVE 15.00 TO RT-EXPECTED-RESULT.
+021900     WRITE REGRESS-TEST-RECORD.
+022000     CLOSE REGRESS-MSTR-FILE.
+022100 0250-EXIT.
+022200     EXIT.
+022300******************************************************************
+022400* 1000-TEST-CALCULATOR - SEED CALCIN WITH THE KNOWN TRIPLE, RUN
+022500*                  CALCULATOR IN BATCH MODE, AND COMPARE THE
+022600*                  DETAIL LINE WRITTEN TO CALCPRT AGAINST THE
+022700*                  LINE THIS HARNESS EXPECTS TO SEE.
+022800******************************************************************
+023000 1000-TEST-CALCULATOR.
+023100     OPEN OUTPUT CALC-SEED-FILE.
+023200     MOVE TC-CALC-NUM1   TO CS-NUM1.
+023300     MOVE TC-CALC-NUM2   TO CS-NUM2.
+023400     MOVE TC-CALC-OPTION TO CS-OPTION.
+023500     WRITE CALC-SEED-RECORD.
+023600     CLOSE CALC-SEED-FILE.
+023700     CALL "Calculator".
+023800     OPEN INPUT CALC-RESULT-FILE.
+023900     IF NOT WS-CALC-RSLT-OK
+024000         PERFORM 8200-WRITE-FAIL-LINE
+024100             THRU 8200-EXIT
+024200         GO TO 1000-EXIT
+024300     END-IF.
+024400     PERFORM 4 TIMES
+024500         READ CALC-RESULT-FILE
+024600             AT END
+024700                 CONTINUE
+024800         END-READ
+024900     END-PERFORM.
+025000     CLOSE CALC-RESULT-FILE.
+025100     MOVE TC-CALC-NUM1     TO QE-NUM1.
+025200     MOVE TC-CALC-OPTION   TO QE-OPTION.
+025300     MOVE TC-CALC-NUM2     TO QE-NUM2.
+025400     MOVE TC-CALC-EXPECTED TO QE-RESULT.
+025500     IF CALC-RESULT-LINE (1:38) = WS-CALC-EXPECTED-LINE
+025600         PERFORM 8100-WRITE-PASS-LINE
+025700             THRU 8100-EXIT
+025800     ELSE
+025900         PERFORM 8200-WRITE-FAIL-LINE
+026000             THRU 8200-EXIT
+026100     END-IF.
+026200 1000-EXIT.
+026300     EXIT.
+026400******************************************************************
+026500* 2000-TEST-POSNEGDEC - SEED PNDAILY WITH THE KNOWN POSTING, RUN
+026600*                  POSNEGDEC, AND COMPARE THE LEDGER RECORD IT
+026700*                  WROTE AGAINST THE THREE VALUES EXPECTED.
+026800******************************************************************
+027000 2000-TEST-POSNEGDEC.
+027100     OPEN OUTPUT PN-SEED-FILE.
+027200     MOVE TC-PN-NUM1-ADJ TO PS-NUM1-ADJ.
+027300     MOVE TC-PN-NUM2-ADJ TO PS-NUM2-ADJ.
+027400     MOVE TC-PN-NUM3-ADJ TO PS-NUM3-ADJ.
+027500     WRITE PN-SEED-RECORD.
+027600     CLOSE PN-SEED-FILE.
+027700     CALL "PosNegDec".
+027800     OPEN INPUT PN-RESULT-FILE.
+027900     IF NOT WS-PN-RSLT-OK
+028000         PERFORM 8200-WRITE-FAIL-LINE
+028100             THRU 8200-EXIT
+028200         GO TO 2000-EXIT
+028300     END-IF.
+028350     MOVE "N" TO WS-EOF-SWITCH.
+028400     PERFORM 2050-READ-PN-RESULT-RECORD
+028410         THRU 2050-EXIT.
+028420     PERFORM 2060-SCAN-PN-RESULT-RECORD
+028430         THRU 2060-EXIT
+028440         UNTIL WS-END-OF-FILE-LINES.
+028700     CLOSE PN-RESULT-FILE.
+028900     IF WS-LAST-PN-NUM1 = TC-PN-NUM1-ADJ AND
+028950         WS-LAST-PN-NUM2 = TC-PN-NUM2-ADJ AND
+028960         WS-LAST-PN-NUM3 = TC-PN-NUM3-ADJ
+029100         PERFORM 8100-WRITE-PASS-LINE
+029200             THRU 8100-EXIT
+029300     ELSE
+029400         PERFORM 8200-WRITE-FAIL-LINE
+029500             THRU 8200-EXIT
+029600     END-IF.
+029700 2000-EXIT.
+029800     EXIT.
+029810******************************************************************
+029820* 2050-READ-PN-RESULT-RECORD - GET THE NEXT LEDGER RECORD FROM
+029830*                  PNLEDG, WHICH NOW ACCUMULATES POSTINGS ACROSS
+029840*                  RUNS INSTEAD OF HOLDING JUST THIS RUN'S ONE
+029850*                  RECORD.
+029860******************************************************************
+029870 2050-READ-PN-RESULT-RECORD.
+029880     READ PN-RESULT-FILE
+029890         AT END
+029900             SET WS-END-OF-FILE-LINES TO TRUE
+029910     END-READ.
+029920 2050-EXIT.
+029930     EXIT.
+029940******************************************************************
+029950* 2060-SCAN-PN-RESULT-RECORD - KEEP THE MOST RECENT LEDGER RECORD,
+029960*                  THE ONE THIS TEST RUN JUST WROTE.
+029970******************************************************************
+029980 2060-SCAN-PN-RESULT-RECORD.
+029990     MOVE LR-NUM1 TO WS-LAST-PN-NUM1.
+030000     MOVE LR-NUM2 TO WS-LAST-PN-NUM2.
+030010     MOVE LR-NUM3 TO WS-LAST-PN-NUM3.
+030020     PERFORM 2050-READ-PN-RESULT-RECORD
+030030         THRU 2050-EXIT.
+030040 2060-EXIT.
+030050     EXIT.
+029900******************************************************************
+030000* 3000-TEST-PERFORMUNTIL - SEED PUPARM WITH THE KNOWN BASE AND
+030100*                  UPPER BOUND, RUN PERFORMUNTIL, AND COMPARE THE
+030200*                  LAST DETAIL LINE WRITTEN TO PUPRT AGAINST THE
+030300*                  EXPECTED RESULT.
+030400******************************************************************
+030500 3000-TEST-PERFORMUNTIL.
+030600     OPEN OUTPUT PU-SEED-FILE.
+030700     MOVE TC-PU-NUM1        TO PM-NUM1.
+030800     MOVE TC-PU-UPPER-BOUND TO PM-UPPER-BOUND.
+030900     WRITE PU-SEED-RECORD.
+031000     CLOSE PU-SEED-FILE.
+031100     CALL "PerformUntil".
+031200     OPEN INPUT PU-RESULT-FILE.
+031300     IF NOT WS-PU-RSLT-OK
+031400         PERFORM 8200-WRITE-FAIL-LINE
+031500             THRU 8200-EXIT
+031600         GO TO 3000-EXIT
+031700     END-IF.
+031800     MOVE "N" TO WS-EOF-SWITCH.
+032000     PERFORM 3100-READ-PU-RESULT-LINE
+032100         THRU 3100-EXIT.
+032200     PERFORM 3200-SCAN-PU-RESULT-LINE
+032300         THRU 3200-EXIT
+032400         UNTIL WS-END-OF-FILE-LINES.
+032500     CLOSE PU-RESULT-FILE.
+032600     MOVE TC-PU-EXPECTED TO WS-EXPECTED-PU-RESULT.
+032700     IF WS-LAST-PU-RESULT = WS-EXPECTED-PU-RESULT
+032800         PERFORM 8100-WRITE-PASS-LINE
+032900             THRU 8100-EXIT
+033000     ELSE
+033100         PERFORM 8200-WRITE-FAIL-LINE
+033200             THRU 8200-EXIT
+033300     END-IF.
+033400 3000-EXIT.
+033500     EXIT.
+033600******************************************************************
+033700* 3100-READ-PU-RESULT-LINE - GET THE NEXT LINE OF THE
+033800*                  MULTIPLICATION TABLE REPORT.
+033900******************************************************************
+034000 3100-READ-PU-RESULT-LINE.
+034100     READ PU-RESULT-FILE
+034200         AT END
+034300             SET WS-END-OF-FILE-LINES TO TRUE
+034400     END-READ.
+034500 3100-EXIT.
+034600     EXIT.
+034700******************************************************************
+034800* 3200-SCAN-PU-RESULT-LINE - KEEP THE MOST RECENT DETAIL LINE'S
+034900*                  RESULT COLUMN SEEN SO FAR - THE LAST ONE READ
+035000*                  WHEN THE FILE RUNS OUT IS THE TABLE'S FINAL
+035100*                  ROW.
+035200******************************************************************
+035300 3200-SCAN-PU-RESULT-LINE.
+035400     IF PRD-MULT NOT = SPACES AND PRD-MULT NOT = ZERO
+035500         MOVE PRD-RESULT TO WS-LAST-PU-RESULT
+035600     END-IF.
+035700     PERFORM 3100-READ-PU-RESULT-LINE
+035800         THRU 3100-EXIT.
+035900 3200-EXIT.
+036000     EXIT.
+036100******************************************************************
+036200* 4000-TEST-COBOLCHECK - COBOLCHECK VALIDATES ITS OWN ARITHMETIC
+036300*                  INTERNALLY, SO THIS HARNESS JUST CALLS IT AND
+036400*                  TRUSTS THE RETURN-CODE IT SETS.
+036500******************************************************************
+036600 4000-TEST-COBOLCHECK.
+036700     CALL "CobolCheck".
+036800     IF RETURN-CODE = ZERO
+036900         PERFORM 8100-WRITE-PASS-LINE
+037000             THRU 8100-EXIT
+037100     ELSE
+037200         PERFORM 8200-WRITE-FAIL-LINE
+037300             THRU 8200-EXIT
+037400     END-IF.
+037500 4000-EXIT.
+037600     EXIT.
+037700******************************************************************
+038900* 8100-WRITE-PASS-LINE - RECORD A PASS FOR THE PROGRAM CURRENTLY
+039000*                  UNDER TEST AND BUMP THE PASS COUNTER.
+039100******************************************************************
+039200 8100-WRITE-PASS-LINE.
+039300     MOVE "PASS" TO REGRESS-RPT-LINE.
+039400     WRITE REGRESS-RPT-LINE.
+039500     ADD 1 TO WS-PASS-COUNT.
+039600 8100-EXIT.
+039700     EXIT.
+039800******************************************************************
+039900* 8200-WRITE-FAIL-LINE - RECORD A FAILURE FOR THE PROGRAM
+040000*                  CURRENTLY UNDER TEST AND BUMP THE FAIL COUNTER.
+040100******************************************************************
+040200 8200-WRITE-FAIL-LINE.
+040300     MOVE "FAIL" TO REGRESS-RPT-LINE.
+040400     WRITE REGRESS-RPT-LINE.
+040500     ADD 1 TO WS-FAIL-COUNT.
+040600 8200-EXIT.
+040700     EXIT.
+040800******************************************************************
+040900* 9000-CLOSE-AND-SUMMARIZE - CLOSE THE REPORT AND TELL THE
+041000*                  OPERATOR HOW MANY PROGRAMS PASSED.
+041100******************************************************************
+041200 9000-CLOSE-AND-SUMMARIZE.
+041300     CLOSE REGRESS-RPT-FILE.
+041400     DISPLAY "REGRESSION PASSED: " WS-PASS-COUNT.
+041500     DISPLAY "REGRESSION FAILED: " WS-FAIL-COUNT.
+041600 9000-EXIT.
+041700     EXIT.
+041800******************************************************************
+041900* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+042000******************************************************************
+042100 9999-EXIT.
+042200     GOBACK.
+042300 END PROGRAM RegressionTest.
