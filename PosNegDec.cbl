@@ -1,24 +1,347 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PosNegDec.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 PIC 9999.
-       01 num2 PIC S9999.
-       01 num3 PIC 99V99.
-       PROCEDURE DIVISION.
-       ADD 3 TO num1.
-       ADD -3 TO num2.
-       ADD 3.33 to num3.
-       MAIN-PROCEDURE.
-            DISPLAY num1.
-            DISPLAY num2.
-            DISPLAY num3.
-            STOP RUN.
-       END PROGRAM PosNegDec.
+000100******************************************************************
+000200* PROGRAM-ID: POSNEGDEC
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     APPLIES A DAILY BATCH OF POSTING ADJUSTMENTS TO
+000800*              AN UNSIGNED COUNT, A SIGNED ADJUSTMENT AND A
+000900*              TWO-DECIMAL AMOUNT, WRITING A LEDGER RECORD AFTER
+001000*              EACH ONE IN THE SHAPE OUR DOWNSTREAM GL POSTING
+001100*              JOB EXPECTS AS INPUT.
+001200* TECTONICS:   cobc
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  CALLS THE SHARED Routines1 LIBRARY TO FORMAT
+001600*                  ITS STARTUP MESSAGE.
+001700*   2026-08-09 DO  CHANGED FROM STOP RUN TO GOBACK SO THIS
+001800*                  PROGRAM CAN ALSO BE CALLED FROM GOTO.CBL'S
+001900*                  MENU.
+002000*   2026-08-09 DO  ADDED A LEDGER OUTPUT FILE FOR NUM1/NUM2/NUM3
+002100*                  AND RESTRUCTURED INTO NUMBERED PARAGRAPHS.
+002200*   2026-08-09 DO  REPLACED THE THREE HARDCODED POSTING LITERALS
+002300*                  WITH A DAILY BATCH OF POSTING RECORDS READ
+002400*                  FROM AN INPUT FILE, ONE LEDGER RECORD WRITTEN
+002500*                  PER TRANSACTION APPLIED.
+002550*   2026-08-09 DO  SETS THE RETURN-CODE SPECIAL REGISTER FROM
+002560*                  WS-POSTING-SWITCH SO A CALLING BATCH CONTROL
+002570*                  PROGRAM CAN TELL WHETHER THIS RUN POSTED
+002580*                  CLEAN.
+002590*   2026-08-09 DO  ADDED ROUNDED TO THE NUM3 POSTING ADD, THE
+002591*                  SHOP-WIDE STANDARD FOR ANY ADD/SUBTRACT/
+002592*                  MULTIPLY/DIVIDE THAT CAN PRODUCE A FRACTION.
+002593*   2026-08-09 DO  LEDGER FILE IS NOW AN INDEXED FILE KEYED BY
+002594*                  POST DATE AND SEQUENCE, AND ACCUMULATES EVERY
+002595*                  RUN'S POSTINGS INSTEAD OF BEING OVERWRITTEN
+002596*                  EACH TIME, SO A YEAR-END ARCHIVE JOB HAS A
+002597*                  FULL HISTORY TO ROLL OFF BY DATE.
+002598*   2026-08-09 DO  ERRLOG ENTRIES NOW GET A REAL FOUR-DIGIT-YEAR
+002599*                  DATE - THE ERROR-LOG ACCEPT WAS PULLING ONLY
+002605*                  THE SIX-DIGIT YYMMDD FORM INTO AN EIGHT-DIGIT
+002606*                  FIELD.
+002607*   2026-08-09 DO  LEDGER-FILE NOW OPENS ACCESS MODE IS DYNAMIC.
+002608*                  WS-LEDGER-SEQ IS NO LONGER ZEROED ON EVERY CALL -
+002609*                  IT IS SEEDED FROM THE HIGHEST SEQUENCE NUMBER
+002609*                  ALREADY ON FILE FOR TODAY'S POST DATE, SO A
+002609*                  SECOND RUN ON THE SAME CALENDAR DATE (A REPEAT
+002609*                  MENU SELECTION OR AN EOD RERUN) CONTINUES THE
+002609*                  SEQUENCE INSTEAD OF REGENERATING KEYS THE FIRST
+002609*                  RUN ALREADY WROTE. THE LEDGER WRITE ALSO NOW
+002609*                  HAS AN INVALID KEY CLAUSE THAT LOGS TO ERRLOG
+002609*                  RATHER THAN LETTING A DUPLICATE-KEY WRITE ABEND.
+002611*   2026-08-09 DO  0000-MAINLINE WAS PERFORMING THE SEQUENCE-SEED
+002612*                  SCAN EVEN WHEN OPEN I-O HAD FAILED AND FALLEN
+002613*                  BACK TO OPEN OUTPUT - START/READ ARE ILLEGAL
+002614*                  AGAINST A FILE OPENED OUTPUT-ONLY, SO A BRAND
+002615*                  NEW PNLEDG (THE NORMAL FIRST-EVER RUN) WOULD
+002616*                  ABEND INSTEAD OF POSTING. THE SEED SCAN IS NOW
+002617*                  GUARDED BY WS-LEDGER-OPENED-IO, SET ONLY WHEN
+002618*                  OPEN I-O ITSELF SUCCEEDED; A FRESH OUTPUT-
+002619*                  OPENED LEDGER HAS NOTHING TO SEED FROM ANYWAY,
+002620*                  SO WS-LEDGER-SEQ IS SIMPLY LEFT AT ZERO.
+002621******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. PosNegDec.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT DAILY-TRANS-FILE ASSIGN TO "PNDAILY"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-DAILY-FILE-STATUS.
+003500     SELECT LEDGER-FILE ASSIGN TO "PNLEDG"
+003600         ORGANIZATION IS INDEXED
+003620         ACCESS MODE IS DYNAMIC
+003650         RECORD KEY IS LR-LEDGER-KEY
+003700         FILE STATUS IS WS-LEDGER-FILE-STATUS.
+003750     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003760         ORGANIZATION IS LINE SEQUENTIAL
+003770         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  DAILY-TRANS-FILE
+004100     RECORDING MODE IS F.
+004200 01  DAILY-TRANS-RECORD.
+004300     05  DT-NUM1-ADJ                 PIC 9999.
+004400     05  DT-NUM2-ADJ                 PIC S9999.
+004500     05  DT-NUM3-ADJ                 PIC 9V99.
+004600 FD  LEDGER-FILE.
+004800     COPY LEDGREC.
+004850 FD  ERROR-LOG-FILE
+004860     RECORDING MODE IS F.
+004870     COPY CUERROR.
+004900 WORKING-STORAGE SECTION.
+005000 01  num1 PIC 9999.
+005100 01  num2 PIC S9999.
+005200 01  num3 PIC 99V99.
+005300 01  WS-DAILY-FILE-STATUS            PIC X(02).
+005400     88  WS-DAILY-FILE-OK           VALUE "00".
+005500 01  WS-DAILY-EOF-SWITCH             PIC X(01) VALUE "N".
+005600     88  WS-END-OF-DAILY-FILE        VALUE "Y".
+005700 01  WS-LEDGER-FILE-STATUS           PIC X(02).
+005800     88  WS-LEDGER-FILE-OK          VALUE "00".
+005850 01  WS-ERRLOG-FILE-STATUS           PIC X(02).
+005860     88  WS-ERRLOG-FILE-OK         VALUE "00".
+005865 01  WS-POSTING-SWITCH               PIC X(01) VALUE "O".
+005866     88  WS-POSTING-OK               VALUE "O".
+005867     88  WS-POSTING-HAD-ERRORS       VALUE "E".
+005868 01  WS-LEDGER-SEQ                   PIC 9(06) VALUE ZERO.
+005868 01  WS-SEED-EOF-SWITCH              PIC X(01) VALUE "N".
+005868     88  WS-END-OF-SEED-SCAN         VALUE "Y".
+005868 01  WS-LEDGER-OPENED-IO-SWITCH      PIC X(01) VALUE "N".
+005868     88  WS-LEDGER-OPENED-IO         VALUE "Y".
+005869 01  WS-POST-DATE                    PIC 9(08) VALUE ZERO.
+005870 01  WS-TODAYS-DATE                  PIC 9(08) VALUE ZERO.
+005880 01  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+005900 01  WS-LIB-FUNCTION PIC X(06).
+006000 01  WS-LIB-RETURN-CODE PIC 9(02).
+006100 01  WS-LIB-DATE PIC 9(08).
+006200 01  WS-LIB-MSG-PREFIX PIC X(10) VALUE "POSNEGDEC".
+006300 01  WS-LIB-MSG-VALUE PIC X(40) VALUE "OK".
+006400 01  WS-LIB-MSG-TEXT PIC X(60).
+006500 PROCEDURE DIVISION.
+006600******************************************************************
+006700* 0000-MAINLINE - APPLY THE DAY'S POSTING BATCH, THEN SHOW THE
+006800*                 STARTUP MESSAGE AND THE FINAL VALUES.
+006900******************************************************************
+007000 0000-MAINLINE.
+007010     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+007020         THRU 0100-EXIT.
+007030     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+007040     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+007050         WS-POST-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+007060         WS-LIB-MSG-TEXT.
+007100     OPEN I-O LEDGER-FILE.
+007110     IF WS-LEDGER-FILE-OK
+007115         SET WS-LEDGER-OPENED-IO TO TRUE
+007120     ELSE
+007125         OPEN OUTPUT LEDGER-FILE
+007127         MOVE ZERO TO WS-LEDGER-SEQ
+007130     END-IF.
+007135     IF WS-LEDGER-OPENED-IO
+007140         PERFORM 0150-SEED-LEDGER-SEQUENCE
+007145             THRU 0150-EXIT
+007146     END-IF.
+007150     OPEN EXTEND ERROR-LOG-FILE.
+007160     IF NOT WS-ERRLOG-FILE-OK
+007170         OPEN OUTPUT ERROR-LOG-FILE
+007180     END-IF.
+007200     PERFORM 1000-PROCESS-DAILY-BATCH
+007300         THRU 1000-EXIT.
+007400     CLOSE LEDGER-FILE
+007410           ERROR-LOG-FILE.
+007500     PERFORM 3000-SHOW-RESULTS
+007600         THRU 3000-EXIT.
+007700     GO TO 9999-EXIT.
+007710******************************************************************
+007720* 0100-INITIALIZE-WORKING-STORAGE - CLEAR NUM1/NUM2/NUM3 TO ZERO
+007730*                  BEFORE EVERY RUN, THE SAME WAY EMPTYVARIABLE.CBL
+007740*                  CLEARS ITS DEMONSTRATION FIELDS - THIS PROGRAM
+007750*                  IS CALLED REPEATEDLY FROM THE GOTO.CBL MENU, AND
+007760*                  WITHOUT THIS A SECOND DAY'S POSTING BATCH WOULD
+007770*                  START FROM THE PRIOR DAY'S RUNNING BALANCE
+007780*                  INSTEAD OF ZERO.
+007790******************************************************************
+007800 0100-INITIALIZE-WORKING-STORAGE.
+007810     INITIALIZE num1 num2 num3.
+007815     SET WS-POSTING-OK TO TRUE.
+007820 0100-EXIT.
+007830     EXIT.
+007831******************************************************************
+007832* 0150-SEED-LEDGER-SEQUENCE - POSITION TO TODAY'S FIRST POSSIBLE
+007833*                  LEDGER KEY AND SCAN FORWARD TO FIND THE HIGHEST
+007834*                  SEQUENCE NUMBER ALREADY POSTED FOR WS-POST-DATE,
+007835*                  SO A SECOND RUN THE SAME CALENDAR DATE CONTINUES
+007836*                  THE SEQUENCE INSTEAD OF STARTING BACK AT ONE AND
+007837*                  COLLIDING WITH KEYS THE FIRST RUN ALREADY WROTE.
+007838******************************************************************
+007839 0150-SEED-LEDGER-SEQUENCE.
+007839     MOVE ZERO TO WS-LEDGER-SEQ.
+007839     MOVE "N" TO WS-SEED-EOF-SWITCH.
+007839     MOVE WS-POST-DATE TO LR-POST-DATE.
+007839     MOVE ZERO TO LR-SEQUENCE-NO.
+007839     START LEDGER-FILE KEY IS NOT LESS THAN LR-LEDGER-KEY
+007839         INVALID KEY
+007839             SET WS-END-OF-SEED-SCAN TO TRUE
+007839     END-START.
+007839     PERFORM 0160-SCAN-ONE-TODAYS-RECORD
+007839         THRU 0160-EXIT
+007839         UNTIL WS-END-OF-SEED-SCAN.
+007840 0150-EXIT.
+007840     EXIT.
+007840******************************************************************
+007840* 0160-SCAN-ONE-TODAYS-RECORD - READ THE NEXT LEDGER RECORD AND,
+007840*                  AS LONG AS IT IS STILL TODAY'S POST DATE, KEEP
+007840*                  ITS SEQUENCE NUMBER AS THE HIGHEST SEEN SO FAR.
+007840******************************************************************
+007840 0160-SCAN-ONE-TODAYS-RECORD.
+007840     READ LEDGER-FILE NEXT RECORD
+007840         AT END
+007840             SET WS-END-OF-SEED-SCAN TO TRUE
+007840     END-READ.
+007840     IF NOT WS-END-OF-SEED-SCAN
+007840         IF LR-POST-DATE = WS-POST-DATE
+007840             MOVE LR-SEQUENCE-NO TO WS-LEDGER-SEQ
+007840         ELSE
+007840             SET WS-END-OF-SEED-SCAN TO TRUE
+007840         END-IF
+007840     END-IF.
+007840 0160-EXIT.
+007840     EXIT.
+007840******************************************************************
+007900* 1000-PROCESS-DAILY-BATCH - READ EACH POSTING RECORD AND APPLY
+008000*                            IT TO NUM1/NUM2/NUM3.
+008100******************************************************************
+008200 1000-PROCESS-DAILY-BATCH.
+008300     OPEN INPUT DAILY-TRANS-FILE.
+008400     IF NOT WS-DAILY-FILE-OK
+008500         DISPLAY "PNDAILY OPEN FAILED, STATUS "
+008600             WS-DAILY-FILE-STATUS
+008700         GO TO 1000-EXIT
+008800     END-IF.
+008900     PERFORM 1050-READ-DAILY-RECORD
+009000         THRU 1050-EXIT.
+009100     PERFORM 1100-APPLY-TRANSACTION
+009200         THRU 1100-EXIT
+009300         UNTIL WS-END-OF-DAILY-FILE.
+009400     CLOSE DAILY-TRANS-FILE.
+009500 1000-EXIT.
+009600     EXIT.
+009700******************************************************************
+009800* 1050-READ-DAILY-RECORD - GET THE NEXT POSTING RECORD.
+009900******************************************************************
+010000 1050-READ-DAILY-RECORD.
+010100     READ DAILY-TRANS-FILE
+010200         AT END
+010300             SET WS-END-OF-DAILY-FILE TO TRUE
+010400     END-READ.
+010500 1050-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800* 1100-APPLY-TRANSACTION - POST ONE TRANSACTION AND WRITE THE
+010900*                          RESULTING LEDGER RECORD.
+011000******************************************************************
+011100 1100-APPLY-TRANSACTION.
+011200     ADD DT-NUM1-ADJ TO num1
+011210         ON SIZE ERROR
+011220             PERFORM 5100-WRITE-ERROR-LOG
+011230                 THRU 5100-EXIT
+011240     END-ADD.
+011300     ADD DT-NUM2-ADJ TO num2
+011310         ON SIZE ERROR
+011320             PERFORM 5100-WRITE-ERROR-LOG
+011330                 THRU 5100-EXIT
+011340     END-ADD.
+011400     ADD DT-NUM3-ADJ TO num3 ROUNDED
+011410         ON SIZE ERROR
+011420             PERFORM 5100-WRITE-ERROR-LOG
+011430                 THRU 5100-EXIT
+011440     END-ADD.
+011500     PERFORM 2000-WRITE-LEDGER
+011600         THRU 2000-EXIT.
+011700     PERFORM 1050-READ-DAILY-RECORD
+011800         THRU 1050-EXIT.
+011900 1100-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200* 2000-WRITE-LEDGER - WRITE THE CURRENT NUM1/NUM2/NUM3 TO THE
+012300*                     LEDGER FILE FOR THE GL POSTING JOB.
+012400******************************************************************
+012500 2000-WRITE-LEDGER.
+012510     ADD 1 TO WS-LEDGER-SEQ.
+012520     MOVE WS-POST-DATE TO LR-POST-DATE.
+012530     MOVE WS-LEDGER-SEQ TO LR-SEQUENCE-NO.
+012600     MOVE num1 TO LR-NUM1.
+012700     MOVE num2 TO LR-NUM2.
+012800     MOVE num3 TO LR-NUM3.
+012900     WRITE LEDGER-RECORD
+012910         INVALID KEY
+012920             PERFORM 5150-WRITE-DUPLICATE-KEY-LOG
+012930                 THRU 5150-EXIT
+012940     END-WRITE.
+013000 2000-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300* 3000-SHOW-RESULTS - FORMAT THE STARTUP MESSAGE THROUGH THE
+013400*                     SHARED Routines1 LIBRARY AND DISPLAY THE
+013500*                     FINAL VALUES.
+013600******************************************************************
+013700 3000-SHOW-RESULTS.
+013800     MOVE "MSGFMT" TO WS-LIB-FUNCTION.
+013900     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+014000         WS-LIB-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+014100         WS-LIB-MSG-TEXT.
+014200     DISPLAY WS-LIB-MSG-TEXT.
+014300     DISPLAY num1.
+014400     DISPLAY num2.
+014500     DISPLAY num3.
+014600 3000-EXIT.
+014700     EXIT.
+014750******************************************************************
+014760* 5100-WRITE-ERROR-LOG - RECORD A SIZE ERROR TO THE SHARED
+014770*                        ERROR LOG SO OPERATORS HAVE ONE PLACE
+014780*                        TO CHECK ACROSS ALL FOUR PROGRAMS.
+014790******************************************************************
+014791 5100-WRITE-ERROR-LOG.
+014792     MOVE "POSNEGDC"       TO EL-PROGRAM-ID.
+014793     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+014794     ACCEPT WS-CURRENT-TIME FROM TIME.
+014795     MOVE WS-TODAYS-DATE   TO EL-ERROR-DATE.
+014796     MOVE WS-CURRENT-TIME  TO EL-ERROR-TIME.
+014797     MOVE "SIZE"           TO EL-ERROR-TYPE.
+014798     MOVE "SIZE ERROR POSTING DAILY TRANSACTION"
+014799         TO EL-ERROR-TEXT.
+014801     WRITE ERRLOG-RECORD.
+014804     SET WS-POSTING-HAD-ERRORS TO TRUE.
+014802 5100-EXIT.
+014803     EXIT.
+014800******************************************************************
+014805* 5150-WRITE-DUPLICATE-KEY-LOG - RECORD TO ERRLOG THAT A LEDGER
+014806*                  WRITE HIT A DUPLICATE KEY INSTEAD OF LETTING THE
+014807*                  WRITE ABEND. THIS SHOULD ONLY HAPPEN IF THE
+014808*                  SEQUENCE SEEDED BY 0150-SEED-LEDGER-SEQUENCE WAS
+014809*                  SOMEHOW STALE BY THE TIME THIS RUN POSTED.
+014810******************************************************************
+014811 5150-WRITE-DUPLICATE-KEY-LOG.
+014812     MOVE "POSNEGDC"       TO EL-PROGRAM-ID.
+014813     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+014814     ACCEPT WS-CURRENT-TIME FROM TIME.
+014815     MOVE WS-TODAYS-DATE   TO EL-ERROR-DATE.
+014816     MOVE WS-CURRENT-TIME  TO EL-ERROR-TIME.
+014817     MOVE "DUPK"           TO EL-ERROR-TYPE.
+014818     MOVE "DUPLICATE LEDGER KEY ON POST - RECORD NOT WRITTEN"
+014819         TO EL-ERROR-TEXT.
+014820     WRITE ERRLOG-RECORD.
+014821     SET WS-POSTING-HAD-ERRORS TO TRUE.
+014822 5150-EXIT.
+014823     EXIT.
+014824******************************************************************
+014900* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+015000******************************************************************
+015100 9999-EXIT.
+015150     IF WS-POSTING-OK
+015160         MOVE 0 TO RETURN-CODE
+015170     ELSE
+015180         MOVE 16 TO RETURN-CODE
+015190     END-IF.
+015200     GOBACK.
+015300 END PROGRAM PosNegDec.
