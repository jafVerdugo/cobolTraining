@@ -1,38 +1,344 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. GoTo.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 option PIC X.
-
-       PROCEDURE DIVISION.
-       Question.
-           DISPLAY "Want to start program? (Y/N)"
-           ACCEPT option
-
-           EVALUATE TRUE
-               WHEN option = "Y" OR option = "y"
-                   PERFORM ProgramStarted
-               WHEN option = "N" OR option = "n"
-                   PERFORM ProgramNotStarted
-               WHEN OTHER
-                   DISPLAY "Select a correct option"
-                   GO TO Question
-           END-EVALUATE.
-
-       ProgramStarted.
-           DISPLAY "Program started"
-           GO TO CloseProgram.
-
-       ProgramNotStarted.
-           DISPLAY "Program not started"
-           GO TO CloseProgram.
-
-       CloseProgram.
-           STOP RUN.
+000100******************************************************************
+000200* PROGRAM-ID: GOTO
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     OPERATOR FRONT-END MENU. DISPATCHES TO THE
+000800*              CALCULATOR, PERFORMUNTIL AND POSNEGDEC UTILITY
+000900*              PROGRAMS SO OPERATORS HAVE ONE ENTRY POINT
+001000*              INSTEAD OF BEING TOLD WHICH RAW PROGRAM NAME TO
+001100*              RUN EACH TIME.
+001200* TECTONICS:   cobc
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  REPLACED THE PLAIN Y/N DEMO DISPATCH WITH A
+001600*                  NUMBERED MENU THAT CALLS THE REAL UTILITY
+001700*                  PROGRAMS.
+001710*   2026-08-09 DO  ADDED OPERATOR SIGN-ON AND AN AUDIT LOG OF
+001720*                  EVERY MENU CHOICE.
+001730*   2026-08-09 DO  MENU NOW REMEMBERS THE LAST OPTION SELECTED IN
+001740*                  A SMALL PREFERENCES FILE AND PRE-FILLS IT AS
+001750*                  THE DEFAULT, SO THE NIGHT SHIFT DOESN'T HAVE
+001760*                  TO RE-KEY THE SAME CHOICE EVERY RUN.
+001770*   2026-08-09 DO  ADDED A "?"/"H" HELP CHOICE TO THE MENU SO AN
+001780*                  OPERATOR CAN SEE WHAT EACH NUMBERED OPTION
+001790*                  DOES BEFORE COMMITTING TO ONE.
+001792*   2026-08-09 DO  EXIT-TIME CLOSE OF OPERATOR-PIN-FILE NOW USES A
+001793*                  DEDICATED WS-PIN-FILE-OPENED-SWITCH SET ONLY BY
+001794*                  THE SUCCESSFUL OPEN, INSTEAD OF WS-PIN-FILE-OK -
+001795*                  A PIN LOOKUP MISS SETS THAT SAME STATUS FIELD TO
+001796*                  "23", WHICH WAS LEAVING THE FILE OPEN ON GOBACK.
+001797*   2026-08-09 DO  OPERATOR-PIN-FILE NOW OPENS ACCESS MODE IS
+001798*                  DYNAMIC - THE KEYED READ IN 2400-VERIFY-
+001799*                  OPERATOR-PIN IS A RANDOM READ AND WAS NOT LEGAL
+001800*                  UNDER THE DEFAULT SEQUENTIAL ACCESS MODE.
+001801******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. GoTo.
+002050 ENVIRONMENT DIVISION.
+002060 INPUT-OUTPUT SECTION.
+002070 FILE-CONTROL.
+002080     SELECT AUDIT-LOG-FILE ASSIGN TO "GOTOLOG"
+002090         ORGANIZATION IS LINE SEQUENTIAL
+002095         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002096     SELECT PREFERENCES-FILE ASSIGN TO "GOTOPREF"
+002097         ORGANIZATION IS LINE SEQUENTIAL
+002098         FILE STATUS IS WS-PREF-FILE-STATUS.
+002101     SELECT OPERATOR-PIN-FILE ASSIGN TO "GOTOPIN"
+002102         ORGANIZATION IS INDEXED
+002103         ACCESS MODE IS DYNAMIC
+002104         RECORD KEY IS OP-OPERATOR-ID
+002105         FILE STATUS IS WS-PIN-FILE-STATUS.
+002106 DATA DIVISION.
+002106 FILE SECTION.
+002110 FD  AUDIT-LOG-FILE
+002115     RECORDING MODE IS F.
+002120 01  AUDIT-LOG-RECORD.
+002125     05  AL-LOG-DATE                 PIC 9(08).
+002130     05  AL-LOG-TIME                 PIC 9(08).
+002135     05  AL-OPERATOR-ID              PIC X(08).
+002140     05  AL-MENU-CHOICE              PIC X(20).
+002145 FD  PREFERENCES-FILE
+002146     RECORDING MODE IS F.
+002147 01  PREFERENCES-RECORD.
+002148     05  PF-LAST-OPTION              PIC 9(01).
+002149 FD  OPERATOR-PIN-FILE.
+002150     COPY GOTOPIN.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-START-OPTION                 PIC X(01).
+002400     88  WS-START-YES                VALUE "Y" "y".
+002500     88  WS-START-NO                 VALUE "N" "n".
+002600 01  WS-MENU-OPTION                  PIC 9(01).
+002605 01  WS-MENU-INPUT                   PIC X(01).
+002606     88  WS-MENU-HELP-REQUESTED      VALUE "?" "H" "h".
+002610 01  WS-OPERATOR-ID                  PIC X(08).
+002620 01  WS-TODAYS-DATE                  PIC 9(08).
+002630 01  WS-CURRENT-TIME                 PIC 9(08).
+002640 01  WS-AUDIT-FILE-STATUS            PIC X(02).
+002650     88  WS-AUDIT-FILE-OK           VALUE "00".
+002660 01  WS-MENU-DONE-SWITCH             PIC X(01) VALUE "N".
+002670     88  WS-EXIT-REQUESTED           VALUE "Y".
+002680 01  WS-PREF-FILE-STATUS             PIC X(02).
+002685     88  WS-PREF-FILE-OK            VALUE "00".
+002690 01  WS-LAST-OPTION                  PIC 9(01) VALUE ZERO.
+002691 01  WS-PIN-FILE-STATUS              PIC X(02).
+002692     88  WS-PIN-FILE-OK             VALUE "00".
+002693 01  WS-PIN-FILE-OPENED-SWITCH       PIC X(01) VALUE "N".
+002694     88  WS-PIN-FILE-OPENED         VALUE "Y".
+002697 01  WS-ENTERED-PIN                  PIC X(04).
+002698 01  WS-PIN-VERIFIED-SWITCH          PIC X(01) VALUE "N".
+002699     88  WS-PIN-VERIFIED             VALUE "Y".
+002700 PROCEDURE DIVISION.
+002800******************************************************************
+002900* 0000-MAINLINE - SIGN ON, ASK WHETHER TO START, SHOW THE MENU.
+003000******************************************************************
+003100 0000-MAINLINE.
+003150     PERFORM 0500-SIGN-ON
+003160         THRU 0500-EXIT.
+003170     PERFORM 0600-READ-LAST-OPTION
+003180         THRU 0600-EXIT.
+003200     PERFORM 1000-QUESTION
+003300         THRU 1000-EXIT.
+003400     IF WS-START-YES
+003500         PERFORM 2000-SHOW-MENU
+003600             THRU 2000-EXIT
+003650             UNTIL WS-EXIT-REQUESTED
+003700     ELSE
+003800         PERFORM 3000-PROGRAM-NOT-STARTED
+003900             THRU 3000-EXIT
+004000     END-IF.
+004050     CLOSE AUDIT-LOG-FILE.
+004060     IF WS-PIN-FILE-OPENED
+004070         CLOSE OPERATOR-PIN-FILE
+004080     END-IF.
+004100     GO TO 9999-EXIT.
+004150******************************************************************
+004160* 0500-SIGN-ON - CAPTURE THE OPERATOR ID AND OPEN THE AUDIT LOG
+004170*                SO WE KNOW WHICH SHIFT RAN OR SKIPPED A RUN.
+004180******************************************************************
+004190 0500-SIGN-ON.
+004200     DISPLAY "Operator ID: "
+004210     ACCEPT WS-OPERATOR-ID.
+004220     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+004230     OPEN EXTEND AUDIT-LOG-FILE.
+004240     IF NOT WS-AUDIT-FILE-OK
+004250         OPEN OUTPUT AUDIT-LOG-FILE
+004260     END-IF.
+004262     OPEN INPUT OPERATOR-PIN-FILE.
+004264     IF NOT WS-PIN-FILE-OK
+004266         DISPLAY "GOTOPIN OPEN FAILED - NO POSTINGS WILL BE "
+004268             "AUTHORIZED THIS SESSION"
+004269     ELSE
+004271         SET WS-PIN-FILE-OPENED TO TRUE
+004272     END-IF.
+004270 0500-EXIT.
+004280     EXIT.
+004282******************************************************************
+004284* 0600-READ-LAST-OPTION - PICK UP THE MENU OPTION THE OPERATOR
+004286*                         PICKED LAST RUN, IF A PREFERENCES FILE
+004288*                         WAS LEFT BEHIND, SO IT CAN BE OFFERED
+004290*                         AS THE DEFAULT BELOW.
+004292******************************************************************
+004294 0600-READ-LAST-OPTION.
+004296     OPEN INPUT PREFERENCES-FILE.
+004298     IF WS-PREF-FILE-OK
+004301         READ PREFERENCES-FILE
+004302             AT END
+004303                 CONTINUE
+004304         END-READ
+004305         MOVE PF-LAST-OPTION TO WS-LAST-OPTION
+004306         CLOSE PREFERENCES-FILE
+004307     END-IF.
+004308 0600-EXIT.
+004309     EXIT.
+004310******************************************************************
+004320* 1000-QUESTION - GATE THE MENU BEHIND A Y/N PROMPT.
+004400******************************************************************
+004500 1000-QUESTION.
+004600     DISPLAY "Want to start program? (Y/N)"
+004700     ACCEPT WS-START-OPTION.
+004800     IF NOT WS-START-YES AND NOT WS-START-NO
+004900         DISPLAY "Select a correct option"
+005000         GO TO 1000-QUESTION
+005100     END-IF.
+005200 1000-EXIT.
+005300     EXIT.
+005400******************************************************************
+005500* 2000-SHOW-MENU - NUMBERED DISPATCH TO THE UTILITY PROGRAMS.
+005600******************************************************************
+005700 2000-SHOW-MENU.
+005800     DISPLAY "Program started"
+005900     DISPLAY "1. Calculator"
+006000     DISPLAY "2. PerformUntil"
+006100     DISPLAY "3. PosNegDec"
+006150     DISPLAY "4. Exit"
+006170     DISPLAY "Enter ? or H for help on these choices"
+006180     DISPLAY "Select a program (last used: " WS-LAST-OPTION
+006190         ") - press Enter alone to repeat it: "
+006195     MOVE WS-LAST-OPTION TO WS-MENU-OPTION.
+006290     MOVE SPACE TO WS-MENU-INPUT.
+006300     ACCEPT WS-MENU-INPUT.
+006310     IF WS-MENU-HELP-REQUESTED
+006320         PERFORM 2050-SHOW-HELP
+006330             THRU 2050-EXIT
+006340         GO TO 2000-SHOW-MENU
+006350     END-IF.
+006360     IF WS-MENU-INPUT NOT = SPACE
+006370         MOVE WS-MENU-INPUT TO WS-MENU-OPTION
+006380     END-IF.
+006400     EVALUATE WS-MENU-OPTION
+006500         WHEN 1
+006600             PERFORM 2100-CALL-CALCULATOR
+006700                 THRU 2100-EXIT
+006750             MOVE "CALCULATOR" TO AL-MENU-CHOICE
+006800         WHEN 2
+006900             PERFORM 2200-CALL-PERFORMUNTIL
+007000                 THRU 2200-EXIT
+007050             MOVE "PERFORMUNTIL" TO AL-MENU-CHOICE
+007100         WHEN 3
+007150             PERFORM 2400-VERIFY-OPERATOR-PIN
+007160                 THRU 2400-EXIT
+007170             IF WS-PIN-VERIFIED
+007180                 PERFORM 2300-CALL-POSNEGDEC
+007190                     THRU 2300-EXIT
+007200                 MOVE "POSNEGDEC" TO AL-MENU-CHOICE
+007210             ELSE
+007220                 MOVE "PIN DENIED" TO AL-MENU-CHOICE
+007230             END-IF
+007360         WHEN 4
+007370             PERFORM 3500-EXIT-PROGRAM
+007380                 THRU 3500-EXIT
+007390             MOVE "EXIT" TO AL-MENU-CHOICE
+007400         WHEN OTHER
+007450             MOVE "INVALID SELECTION" TO AL-MENU-CHOICE
+007500             DISPLAY "Select a correct option"
+007600     END-EVALUATE.
+007650     PERFORM 8000-WRITE-AUDIT-RECORD
+007660         THRU 8000-EXIT.
+007670     IF AL-MENU-CHOICE NOT = "INVALID SELECTION"
+007680         PERFORM 8100-WRITE-LAST-OPTION
+007690             THRU 8100-EXIT
+007695     END-IF.
+007700 2000-EXIT.
+007800     EXIT.
+007810******************************************************************
+007820* 2050-SHOW-HELP - ONE-LINE DESCRIPTION OF WHAT EACH NUMBERED
+007830*                  MENU CHOICE DOES, SO THE OPERATOR CAN DECIDE
+007840*                  BEFORE COMMITTING TO ONE.
+007850******************************************************************
+007860 2050-SHOW-HELP.
+007870     DISPLAY "1. Calculator    - add, subtract, multiply or "
+007880         "divide, with a running total across a session".
+007890     DISPLAY "2. PerformUntil  - prints a multiplication table "
+007900         "for a base number you supply".
+007910     DISPLAY "3. PosNegDec     - posts signed decimal "
+007920         "adjustments to the daily ledger".
+007930     DISPLAY "4. Exit          - closes this menu and ends the "
+007940         "session".
+007950 2050-EXIT.
+007960     EXIT.
+007970******************************************************************
+008000* 2100-CALL-CALCULATOR - LAUNCH THE FOUR-FUNCTION CALCULATOR.
+008100******************************************************************
+008200 2100-CALL-CALCULATOR.
+008300     CALL "Calculator".
+008400 2100-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700* 2200-CALL-PERFORMUNTIL - LAUNCH THE MULTIPLICATION TABLE.
+008800******************************************************************
+008900 2200-CALL-PERFORMUNTIL.
+009000     CALL "PerformUntil".
+009100 2200-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400* 2300-CALL-POSNEGDEC - LAUNCH THE SIGNED/DECIMAL DEMONSTRATION.
+009500******************************************************************
+009600 2300-CALL-POSNEGDEC.
+009700     CALL "PosNegDec".
+009800 2300-EXIT.
+009900     EXIT.
+009910******************************************************************
+009920* 2400-VERIFY-OPERATOR-PIN - LEDGER-POSTING CHOICES REQUIRE THE
+009930*                            SIGNED-ON OPERATOR TO ENTER THE PIN
+009940*                            ON FILE FOR THEM, SO A POSTING CAN
+009950*                            ALWAYS BE TRACED BACK TO WHO
+009960*                            AUTHORIZED IT.
+009970******************************************************************
+009980 2400-VERIFY-OPERATOR-PIN.
+009990     MOVE "N" TO WS-PIN-VERIFIED-SWITCH.
+010000     IF NOT WS-PIN-FILE-OK
+010010         DISPLAY "PIN MASTER UNAVAILABLE - POSTING DENIED"
+010020         GO TO 2400-EXIT
+010030     END-IF.
+010040     DISPLAY "Enter PIN to authorize this posting: "
+010050     ACCEPT WS-ENTERED-PIN.
+010060     MOVE WS-OPERATOR-ID TO OP-OPERATOR-ID.
+010070     READ OPERATOR-PIN-FILE
+010080         INVALID KEY
+010090             DISPLAY "OPERATOR NOT FOUND IN PIN MASTER - "
+010100                 "POSTING DENIED"
+010110         NOT INVALID KEY
+010120             IF WS-ENTERED-PIN = OP-PIN
+010130                 SET WS-PIN-VERIFIED TO TRUE
+010140             ELSE
+010150                 DISPLAY "INCORRECT PIN - POSTING DENIED"
+010160             END-IF
+010170     END-READ.
+010180 2400-EXIT.
+010190     EXIT.
+010200******************************************************************
+010100* 3000-PROGRAM-NOT-STARTED - OPERATOR DECLINED TO START.
+010200******************************************************************
+010300 3000-PROGRAM-NOT-STARTED.
+010400     DISPLAY "Program not started".
+010450     MOVE "DECLINED" TO AL-MENU-CHOICE.
+010460     PERFORM 8000-WRITE-AUDIT-RECORD
+010470         THRU 8000-EXIT.
+010500 3000-EXIT.
+010600     EXIT.
+010610******************************************************************
+010620* 3500-EXIT-PROGRAM - OPERATOR CHOSE TO QUIT THE MENU ITSELF,
+010630*                     AS OPPOSED TO DECLINING TO START IT.
+010640*                     DISTINCT FROM 3000-PROGRAM-NOT-STARTED SO
+010650*                     A CLEAN SHUTDOWN IS LOGGED SEPARATELY FROM
+010660*                     A DECLINED SESSION.
+010670******************************************************************
+010680 3500-EXIT-PROGRAM.
+010690     DISPLAY "Closing down - housekeeping complete."
+010700     SET WS-EXIT-REQUESTED TO TRUE.
+010710 3500-EXIT.
+010720     EXIT.
+010730******************************************************************
+010800* 8000-WRITE-AUDIT-RECORD - APPEND ONE ROW TO THE SIGN-ON/AUDIT
+010810*                           LOG SO WE CAN TELL WHICH SHIFT
+010820*                           STARTED OR SKIPPED A RUN.
+010830******************************************************************
+010840 8000-WRITE-AUDIT-RECORD.
+010850     ACCEPT WS-CURRENT-TIME FROM TIME.
+010860     MOVE WS-TODAYS-DATE  TO AL-LOG-DATE.
+010870     MOVE WS-CURRENT-TIME TO AL-LOG-TIME.
+010880     MOVE WS-OPERATOR-ID  TO AL-OPERATOR-ID.
+010890     WRITE AUDIT-LOG-RECORD.
+010900 8000-EXIT.
+010910     EXIT.
+010912******************************************************************
+010914* 8100-WRITE-LAST-OPTION - SAVE THIS MENU CHOICE AS THE DEFAULT
+010916*                          FOR NEXT RUN. OPEN OUTPUT REPLACES THE
+010918*                          FILE'S SINGLE RECORD RATHER THAN
+010920*                          ACCUMULATING A HISTORY, SINCE ONLY THE
+010922*                          MOST RECENT CHOICE MATTERS HERE.
+010924******************************************************************
+010926 8100-WRITE-LAST-OPTION.
+010928     MOVE WS-MENU-OPTION TO PF-LAST-OPTION.
+010930     OPEN OUTPUT PREFERENCES-FILE.
+010932     WRITE PREFERENCES-RECORD.
+010934     CLOSE PREFERENCES-FILE.
+010936 8100-EXIT.
+010938     EXIT.
+010940******************************************************************
+010950* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+010940******************************************************************
+011000 9999-EXIT.
+011100     STOP RUN.
