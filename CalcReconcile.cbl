@@ -0,0 +1,207 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCRECONCILE
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS THE CALCULATOR TRANSACTION LOG AND SUMS
+000800*              RESULTS BY OPERATION TYPE, THEN COMPARES THOSE
+000900*              SUMS AGAINST AN EXTERNAL CONTROL-TOTAL FILE SENT
+001000*              BY THE BILLING DEPARTMENT, REPORTING ANY
+001100*              OUT-OF-BALANCE CONDITION SO MONTH-END
+001200*              RECONCILIATION STOPS BEING A MANUAL SPREADSHEET
+001300*              EXERCISE.
+001400* TECTONICS:   cobc
+001500*
+001600* MODIFICATION HISTORY
+001700*   2026-08-09 DO  INITIAL VERSION.
+001710*   2026-08-09 DO  CALCLOG IS NOW READ AS AN INDEXED FILE KEYED
+001720*                  BY DATE/OPERATOR/SEQUENCE, MATCHING HOW
+001730*                  CALCULATOR NOW WRITES IT.
+001740*   2026-08-09 DO  WIDENED THE OPERATION TOTALS TABLE FROM FOUR
+001750*                  BUCKETS TO FIVE - CALCULATOR'S OPTION 5
+001760*                  (PERCENT OF / REMAINDER) WAS DRIVING SET
+001770*                  OP-IDX TO CL-OPTION/CTL-OPTION PAST THE END OF
+001780*                  A FOUR-ENTRY TABLE.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. CalcReconcile.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002450         ORGANIZATION IS INDEXED
+002460         RECORD KEY IS CL-LOG-KEY
+002600         FILE STATUS IS WS-LOG-FILE-STATUS.
+002700     SELECT CONTROL-TOTAL-FILE ASSIGN TO "CALCCTRL"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-CTRL-FILE-STATUS.
+003000     SELECT RECON-RPT-FILE ASSIGN TO "CALCRECN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-RPT-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CALC-LOG-FILE.
+003700     COPY CALCLOG.
+003800 FD  CONTROL-TOTAL-FILE
+003900     RECORDING MODE IS F.
+004000 01  CONTROL-TOTAL-RECORD.
+004100     05  CTL-OPTION                  PIC 9(01).
+004200     05  CTL-TOTAL                   PIC S9(9)V99.
+004300 FD  RECON-RPT-FILE
+004400     RECORDING MODE IS F.
+004500 01  RECON-RPT-LINE                  PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-LOG-FILE-STATUS              PIC X(02).
+004800     88  WS-LOG-FILE-OK             VALUE "00".
+004900 01  WS-CTRL-FILE-STATUS             PIC X(02).
+005000     88  WS-CTRL-FILE-OK            VALUE "00".
+005100 01  WS-RPT-FILE-STATUS              PIC X(02).
+005200     88  WS-RPT-FILE-OK             VALUE "00".
+005300 01  WS-LOG-EOF-SWITCH               PIC X(01) VALUE "N".
+005400     88  WS-END-OF-LOG               VALUE "Y".
+005500 01  WS-CTRL-EOF-SWITCH              PIC X(01) VALUE "N".
+005600     88  WS-END-OF-CTRL              VALUE "Y".
+005700 01  WS-OUT-OF-BALANCE-COUNT         PIC 9(04) COMP VALUE ZERO.
+005800 01  WS-OP-TOTALS.
+005900     05  WS-OP-TOTAL-ENTRY OCCURS 5 TIMES INDEXED BY OP-IDX.
+006000         10  WS-OP-SUM               PIC S9(9)V99 VALUE ZERO.
+006100 01  WS-HEADER-LINE                  PIC X(80) VALUE
+006200     "CALCULATOR RECONCILIATION REPORT".
+006300 01  WS-RECON-DETAIL.
+006400     05  RD-OPTION                   PIC 9.
+006500     05  FILLER                     PIC X(04) VALUE SPACES.
+006600     05  FILLER                     PIC X(12) VALUE "OUR TOTAL:".
+006700     05  RD-OUR-TOTAL                PIC -(8)9.99.
+006800     05  FILLER                     PIC X(04) VALUE SPACES.
+006900     05  FILLER                     PIC X(15) VALUE
+006950         "CONTROL TOTAL:".
+007000     05  RD-CONTROL-TOTAL            PIC -(8)9.99.
+007100     05  FILLER                     PIC X(15) VALUE SPACES.
+007200 01  WS-TOTAL-LINE.
+007300     05  FILLER                     PIC X(30) VALUE
+007400         "OUT-OF-BALANCE LINES FOUND:  ".
+007500     05  TL-OOB-COUNT                PIC ZZZ9.
+007600     05  FILLER                     PIC X(46) VALUE SPACES.
+007700 PROCEDURE DIVISION.
+007800******************************************************************
+007900* 0000-MAINLINE - ACCUMULATE THE LOG, THEN COMPARE AGAINST THE
+008000*                 EXTERNAL CONTROL FILE.
+008100******************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-OPEN-LOG
+008400         THRU 1000-EXIT.
+008500     PERFORM 1500-ACCUMULATE-LOG
+008600         THRU 1500-EXIT
+008700         UNTIL WS-END-OF-LOG.
+008800     CLOSE CALC-LOG-FILE.
+008900     PERFORM 2000-OPEN-CONTROL-AND-REPORT
+009000         THRU 2000-EXIT.
+009100     PERFORM 3000-COMPARE-CONTROL
+009200         THRU 3000-EXIT
+009300         UNTIL WS-END-OF-CTRL.
+009400     PERFORM 4000-CLOSE-AND-SUMMARIZE
+009500         THRU 4000-EXIT.
+009600     GO TO 9999-EXIT.
+009700******************************************************************
+009800* 1000-OPEN-LOG - OPEN THE TRANSACTION LOG AND PRIME THE READ.
+009900******************************************************************
+010000 1000-OPEN-LOG.
+010100     OPEN INPUT CALC-LOG-FILE.
+010200     IF NOT WS-LOG-FILE-OK
+010300         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+010400             WS-LOG-FILE-STATUS
+010500         SET WS-END-OF-LOG TO TRUE
+010600         GO TO 1000-EXIT
+010700     END-IF.
+010800     PERFORM 1600-READ-LOG-RECORD
+010900         THRU 1600-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 1500-ACCUMULATE-LOG - ADD ONE SUCCESSFUL RESULT INTO ITS
+011400*                       OPERATION-TYPE BUCKET.
+011500******************************************************************
+011600 1500-ACCUMULATE-LOG.
+011700     IF CL-STATUS-OK
+011800         SET OP-IDX TO CL-OPTION
+011900         ADD CL-RESULT TO WS-OP-SUM (OP-IDX)
+012000     END-IF.
+012100     PERFORM 1600-READ-LOG-RECORD
+012200         THRU 1600-EXIT.
+012300 1500-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600* 1600-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+012700******************************************************************
+012800 1600-READ-LOG-RECORD.
+012900     READ CALC-LOG-FILE
+013000         AT END
+013100             SET WS-END-OF-LOG TO TRUE
+013200     END-READ.
+013300 1600-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600* 2000-OPEN-CONTROL-AND-REPORT - OPEN THE CONTROL FILE AND THE
+013700*                                REPORT, WRITE THE REPORT HEADER.
+013800******************************************************************
+013900 2000-OPEN-CONTROL-AND-REPORT.
+014000     OPEN INPUT CONTROL-TOTAL-FILE.
+014100     IF NOT WS-CTRL-FILE-OK
+014200         DISPLAY "CALCCTRL OPEN FAILED, STATUS "
+014300             WS-CTRL-FILE-STATUS
+014400         SET WS-END-OF-CTRL TO TRUE
+014500         GO TO 2000-EXIT
+014600     END-IF.
+014700     OPEN OUTPUT RECON-RPT-FILE.
+014800     MOVE WS-HEADER-LINE TO RECON-RPT-LINE.
+014900     WRITE RECON-RPT-LINE.
+015000     PERFORM 3500-READ-CONTROL-RECORD
+015100         THRU 3500-EXIT.
+015200 2000-EXIT.
+015300     EXIT.
+015400******************************************************************
+015500* 3000-COMPARE-CONTROL - COMPARE OUR BUCKET TOTAL FOR THIS
+015600*                        OPERATION AGAINST THE CONTROL TOTAL.
+015700******************************************************************
+015800 3000-COMPARE-CONTROL.
+015900     SET OP-IDX TO CTL-OPTION.
+016000     IF WS-OP-SUM (OP-IDX) NOT = CTL-TOTAL
+016100         ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+016200         MOVE CTL-OPTION            TO RD-OPTION
+016300         MOVE WS-OP-SUM (OP-IDX)    TO RD-OUR-TOTAL
+016400         MOVE CTL-TOTAL             TO RD-CONTROL-TOTAL
+016500         WRITE RECON-RPT-LINE FROM WS-RECON-DETAIL
+016600     END-IF.
+016700     PERFORM 3500-READ-CONTROL-RECORD
+016800         THRU 3500-EXIT.
+016900 3000-EXIT.
+017000     EXIT.
+017100******************************************************************
+017200* 3500-READ-CONTROL-RECORD - GET THE NEXT CONTROL-TOTAL RECORD.
+017300******************************************************************
+017400 3500-READ-CONTROL-RECORD.
+017500     READ CONTROL-TOTAL-FILE
+017600         AT END
+017700             SET WS-END-OF-CTRL TO TRUE
+017800     END-READ.
+017900 3500-EXIT.
+018000     EXIT.
+018100******************************************************************
+018200* 4000-CLOSE-AND-SUMMARIZE - WRITE THE OUT-OF-BALANCE COUNT AND
+018300*                            CLOSE UP.
+018400******************************************************************
+018500 4000-CLOSE-AND-SUMMARIZE.
+018600     MOVE WS-OUT-OF-BALANCE-COUNT TO TL-OOB-COUNT.
+018700     WRITE RECON-RPT-LINE FROM WS-TOTAL-LINE.
+018800     CLOSE CONTROL-TOTAL-FILE
+018900           RECON-RPT-FILE.
+019000     DISPLAY "OUT-OF-BALANCE LINES: " WS-OUT-OF-BALANCE-COUNT.
+019100 4000-EXIT.
+019200     EXIT.
+019300******************************************************************
+019400* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+019500******************************************************************
+019600 9999-EXIT.
+019700     GOBACK.
+019800 END PROGRAM CalcReconcile.
