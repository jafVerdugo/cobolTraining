@@ -1,23 +1,88 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Routines1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           routine1.
-                 DISPLAY "Hello world".
-           routine2.
-                 DISPLAY "2".
-                 PERFORM routine1.
-           routine3.
-                 DISPLAY "3",
-                 PERFORM routine2.
-            STOP RUN.
-       END PROGRAM Routines1.
+000100******************************************************************
+000200* PROGRAM-ID: ROUTINES1
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     SHARED SUBROUTINE LIBRARY. CALCULATOR, POSNEGDEC
+000800*              AND PERFORMUNTIL ALL CALL THIS ONE PROGRAM INSTEAD
+000900*              OF EACH REINVENTING THE SAME DATE-STAMPING,
+001000*              RETURN-CODE AND MESSAGE-FORMATTING BOILERPLATE.
+001100*              THE CALLER PASSES A FUNCTION CODE IN LK-FUNCTION-
+001200*              CODE TO SELECT WHICH SERVICE TO PERFORM.
+001300* TECTONICS:   cobc
+001400*
+001500* MODIFICATION HISTORY
+001600*   2026-08-09 DO  REPLACED THE routine1/routine2/routine3 HELLO
+001700*                  WORLD DEMONSTRATION WITH A REAL CALLABLE
+001800*                  SUBROUTINE LIBRARY.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. Routines1.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  WS-RETURN-CODE-TEXT             PIC X(02).
+002500 LINKAGE SECTION.
+002600 01  LK-FUNCTION-CODE                PIC X(06).
+002700     88  LK-FUNC-DATE-STAMP          VALUE "DATSTM".
+002800     88  LK-FUNC-SET-RTN-CODE        VALUE "SETRC ".
+002900     88  LK-FUNC-FORMAT-MSG          VALUE "MSGFMT".
+003000 01  LK-RETURN-CODE                  PIC 9(02).
+003100 01  LK-DATE-OUT                     PIC 9(08).
+003200 01  LK-MSG-PREFIX                   PIC X(10).
+003300 01  LK-MSG-VALUE                    PIC X(40).
+003400 01  LK-MSG-TEXT                     PIC X(60).
+003500 PROCEDURE DIVISION USING LK-FUNCTION-CODE, LK-RETURN-CODE,
+003600     LK-DATE-OUT, LK-MSG-PREFIX, LK-MSG-VALUE, LK-MSG-TEXT.
+003700******************************************************************
+003800* 0000-MAINLINE - DISPATCH ON THE REQUESTED FUNCTION CODE.
+003900******************************************************************
+004000 0000-MAINLINE.
+004100     EVALUATE TRUE
+004200         WHEN LK-FUNC-DATE-STAMP
+004300             PERFORM 1000-DATE-STAMP
+004400                 THRU 1000-EXIT
+004500         WHEN LK-FUNC-SET-RTN-CODE
+004600             PERFORM 2000-SET-RETURN-CODE
+004700                 THRU 2000-EXIT
+004800         WHEN LK-FUNC-FORMAT-MSG
+004900             PERFORM 3000-FORMAT-MESSAGE
+005000                 THRU 3000-EXIT
+005100         WHEN OTHER
+005200             MOVE 16 TO LK-RETURN-CODE
+005300     END-EVALUATE.
+005400     GOBACK.
+005500******************************************************************
+005600* 1000-DATE-STAMP - RETURN TODAY'S DATE AS CCYYMMDD.
+005700******************************************************************
+005800 1000-DATE-STAMP.
+005900     ACCEPT LK-DATE-OUT FROM DATE YYYYMMDD.
+006000     MOVE 0 TO LK-RETURN-CODE.
+006100 1000-EXIT.
+006200     EXIT.
+006300******************************************************************
+006400* 2000-SET-RETURN-CODE - TRANSLATE THE CALLER'S OK/FAILED
+006500*                        MESSAGE VALUE INTO A STANDARD RETURN
+006600*                        CODE (0 = OK, 16 = FAILED).
+006700******************************************************************
+006800 2000-SET-RETURN-CODE.
+006900     IF LK-MSG-VALUE(1:2) = "OK"
+007000         MOVE 0 TO LK-RETURN-CODE
+007100     ELSE
+007200         MOVE 16 TO LK-RETURN-CODE
+007300     END-IF.
+007400 2000-EXIT.
+007500     EXIT.
+007600******************************************************************
+007700* 3000-FORMAT-MESSAGE - BUILD "PREFIX: VALUE" INTO LK-MSG-TEXT.
+007800******************************************************************
+007900 3000-FORMAT-MESSAGE.
+008000     STRING LK-MSG-PREFIX   DELIMITED BY SPACE
+008100            ": "            DELIMITED BY SIZE
+008200            LK-MSG-VALUE    DELIMITED BY SIZE
+008300         INTO LK-MSG-TEXT
+008400     END-STRING.
+008500     MOVE 0 TO LK-RETURN-CODE.
+008600 3000-EXIT.
+008700     EXIT.
+008800 END PROGRAM Routines1.
