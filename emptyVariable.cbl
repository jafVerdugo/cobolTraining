@@ -3,6 +3,14 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification history:
+      *   2026-08-09 DO  Added 88-level condition names layered on the
+      *                  SPACE/ZERO initialization so a program can ask
+      *                  "was this field ever touched" instead of just
+      *                  reading a blank or a zero and guessing. This is
+      *                  the pattern the other data-entry programs now
+      *                  copy onto their own operator-entered fields.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. emptyVariable.
@@ -10,10 +18,18 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 emptyText PIC XX VALUE SPACE.
+           88 EMPTYTEXT-NOT-ENTERED VALUE SPACE.
        01 emptyNum PIC 99 VALUE ZERO.
+           88 EMPTYNUM-NOT-ENTERED VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY emptyText.
+            IF EMPTYTEXT-NOT-ENTERED
+                DISPLAY "emptyText was never entered"
+            END-IF.
             DISPLAY emptyNum.
+            IF EMPTYNUM-NOT-ENTERED
+                DISPLAY "emptyNum was never entered"
+            END-IF.
             STOP RUN.
        END PROGRAM emptyVariable.
