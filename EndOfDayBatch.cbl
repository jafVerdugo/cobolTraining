@@ -0,0 +1,259 @@
+000100******************************************************************
+000200* PROGRAM-ID: ENDOFDAYBATCH
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     UNATTENDED END-OF-DAY CONTROL PROGRAM. CALLS
+000800*              CALCULATOR, PERFORMUNTIL, POSNEGDEC AND COBOLCHECK
+000900*              IN SEQUENCE, THE SAME FOUR PROGRAMS AN OPERATOR
+001000*              WOULD OTHERWISE HAVE TO LAUNCH ONE AT A TIME FROM
+001100*              GOTO.CBL'S MENU, AND WRITES A JOB LOG ROW PER STEP
+001200*              WITH ITS START TIME, END TIME AND RETURN CODE. IF
+001300*              A STEP COMES BACK WITH A NONZERO RETURN CODE THE
+001400*              REMAINING STEPS ARE SKIPPED SO A BAD RUN DOESN'T
+001500*              COMPOUND ITSELF, BUT THE JOB LOG STILL SHOWS WHAT
+001600*              DID AND DIDN'T RUN.
+001700* TECTONICS:   cobc
+001800*
+001900* MODIFICATION HISTORY
+002000*   2026-08-09 DO  INITIAL VERSION.
+002010*   2026-08-09 DO  ADDED A RESTART-CONTROL FILE SO A RERUN AFTER
+002020*                  A FAILED STEP SKIPS STRAIGHT TO THE STEP THAT
+002030*                  FAILED INSTEAD OF REDOING THE WHOLE CHAIN.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. EndOfDayBatch.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT JOB-LOG-FILE ASSIGN TO "EODLOG"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+002910     SELECT RESTART-CTL-FILE ASSIGN TO "EODRSRT"
+002920         ORGANIZATION IS LINE SEQUENTIAL
+002930         FILE STATUS IS WS-RESTART-FILE-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  JOB-LOG-FILE
+003300     RECORDING MODE IS F.
+003400     COPY JOBLOG.
+003410 FD  RESTART-CTL-FILE
+003420     RECORDING MODE IS F.
+003430 01  RESTART-CTL-RECORD.
+003440     05  RC-LAST-STEP-OK             PIC 9(01) VALUE ZERO.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-JOBLOG-FILE-STATUS           PIC X(02).
+003700     88  WS-JOBLOG-FILE-OK          VALUE "00".
+003800 01  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+003900 01  WS-STEP-NAME                    PIC X(12) VALUE SPACE.
+004000 01  WS-STEP-START-TIME              PIC 9(08) VALUE ZERO.
+004100 01  WS-STEP-END-TIME                PIC 9(08) VALUE ZERO.
+004200 01  WS-STEP-RETURN-CODE             PIC 9(02) VALUE ZERO.
+004300 01  WS-BATCH-SWITCH                 PIC X(01) VALUE "O".
+004400     88  WS-BATCH-OK                 VALUE "O".
+004500     88  WS-BATCH-FAILED             VALUE "E".
+004510 01  WS-RESTART-FILE-STATUS          PIC X(02).
+004520     88  WS-RESTART-FILE-OK          VALUE "00".
+004530 01  WS-LAST-COMPLETED-STEP          PIC 9(01) VALUE ZERO.
+004540     88  WS-NO-STEPS-COMPLETED       VALUE 0.
+004600 PROCEDURE DIVISION.
+004700******************************************************************
+004800* 0000-MAINLINE - RUN EACH UTILITY IN ORDER, STOPPING AFTER THE
+004900*                 FIRST STEP THAT FAILS.
+005000******************************************************************
+005100 0000-MAINLINE.
+005150     PERFORM 0500-READ-RESTART-CONTROL
+005160         THRU 0500-EXIT.
+005200     PERFORM 1000-OPEN-JOB-LOG
+005300         THRU 1000-EXIT.
+005400     IF WS-BATCH-OK AND WS-LAST-COMPLETED-STEP < 1
+005500         PERFORM 2100-RUN-CALCULATOR-STEP
+005510             THRU 2100-EXIT
+005520     END-IF.
+005600     IF WS-BATCH-OK AND WS-LAST-COMPLETED-STEP < 2
+005700         PERFORM 2200-RUN-PERFORMUNTIL-STEP
+005800             THRU 2200-EXIT
+005900     END-IF.
+006000     IF WS-BATCH-OK AND WS-LAST-COMPLETED-STEP < 3
+006100         PERFORM 2300-RUN-POSNEGDEC-STEP
+006200             THRU 2300-EXIT
+006300     END-IF.
+006400     IF WS-BATCH-OK AND WS-LAST-COMPLETED-STEP < 4
+006500         PERFORM 2400-RUN-COBOLCHECK-STEP
+006600             THRU 2400-EXIT
+006700     END-IF.
+006800     PERFORM 3000-CLOSE-AND-REPORT
+006900         THRU 3000-EXIT.
+007000     GO TO 9999-EXIT.
+007050******************************************************************
+007060* 0500-READ-RESTART-CONTROL - PICK UP THE LAST STEP THAT
+007070*                  COMPLETED SUCCESSFULLY ON A PRIOR RUN, IF A
+007080*                  RESTART-CONTROL FILE WAS LEFT BEHIND, SO THE
+007090*                  MAINLINE CAN SKIP STEPS ALREADY DONE.
+007095******************************************************************
+007096 0500-READ-RESTART-CONTROL.
+007097     OPEN INPUT RESTART-CTL-FILE.
+007098     IF WS-RESTART-FILE-OK
+007099         READ RESTART-CTL-FILE
+007100             AT END
+007101                 CONTINUE
+007102         END-READ
+007103         MOVE RC-LAST-STEP-OK TO WS-LAST-COMPLETED-STEP
+007104         CLOSE RESTART-CTL-FILE
+007105     END-IF.
+007106 0500-EXIT.
+007107     EXIT.
+007108******************************************************************
+007200* 1000-OPEN-JOB-LOG - STAMP TODAY'S DATE AND OPEN THE JOB LOG FOR
+007300*                     APPEND, THE SAME WAY GOTO.CBL OPENS ITS
+007400*                     AUDIT LOG.
+007500******************************************************************
+007600 1000-OPEN-JOB-LOG.
+007700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+007800     OPEN EXTEND JOB-LOG-FILE.
+007900     IF NOT WS-JOBLOG-FILE-OK
+008000         OPEN OUTPUT JOB-LOG-FILE
+008100     END-IF.
+008200 1000-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500* 2100-RUN-CALCULATOR-STEP - LAUNCH THE FOUR-FUNCTION CALCULATOR
+008600*                            AND LOG ITS COMPLETION.
+008700******************************************************************
+008800 2100-RUN-CALCULATOR-STEP.
+008900     MOVE "CALCULATOR  " TO WS-STEP-NAME.
+009000     ACCEPT WS-STEP-START-TIME FROM TIME.
+009100     CALL "Calculator".
+009200     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+009300     ACCEPT WS-STEP-END-TIME FROM TIME.
+009400     PERFORM 8000-WRITE-JOB-LOG-RECORD
+009500         THRU 8000-EXIT.
+009600     IF WS-STEP-RETURN-CODE NOT = ZERO
+009700         SET WS-BATCH-FAILED TO TRUE
+009750     ELSE
+009760         MOVE 1 TO WS-LAST-COMPLETED-STEP
+009770         PERFORM 8100-WRITE-RESTART-CONTROL
+009780             THRU 8100-EXIT
+009800     END-IF.
+009900 2100-EXIT.
+010000     EXIT.
+010100******************************************************************
+010200* 2200-RUN-PERFORMUNTIL-STEP - LAUNCH THE MULTIPLICATION TABLE
+010300*                              AND LOG ITS COMPLETION.
+010400******************************************************************
+010500 2200-RUN-PERFORMUNTIL-STEP.
+010600     MOVE "PERFORMUNTIL" TO WS-STEP-NAME.
+010700     ACCEPT WS-STEP-START-TIME FROM TIME.
+010800     CALL "PerformUntil".
+010900     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+011000     ACCEPT WS-STEP-END-TIME FROM TIME.
+011100     PERFORM 8000-WRITE-JOB-LOG-RECORD
+011200         THRU 8000-EXIT.
+011300     IF WS-STEP-RETURN-CODE NOT = ZERO
+011400         SET WS-BATCH-FAILED TO TRUE
+011450     ELSE
+011460         MOVE 2 TO WS-LAST-COMPLETED-STEP
+011470         PERFORM 8100-WRITE-RESTART-CONTROL
+011480             THRU 8100-EXIT
+011500     END-IF.
+011600 2200-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900* 2300-RUN-POSNEGDEC-STEP - LAUNCH THE DAILY POSTING BATCH AND
+012000*                           LOG ITS COMPLETION.
+012100******************************************************************
+012200 2300-RUN-POSNEGDEC-STEP.
+012300     MOVE "POSNEGDEC   " TO WS-STEP-NAME.
+012400     ACCEPT WS-STEP-START-TIME FROM TIME.
+012500     CALL "PosNegDec".
+012600     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+012700     ACCEPT WS-STEP-END-TIME FROM TIME.
+012800     PERFORM 8000-WRITE-JOB-LOG-RECORD
+012900         THRU 8000-EXIT.
+013000     IF WS-STEP-RETURN-CODE NOT = ZERO
+013100         SET WS-BATCH-FAILED TO TRUE
+013150     ELSE
+013160         MOVE 3 TO WS-LAST-COMPLETED-STEP
+013170         PERFORM 8100-WRITE-RESTART-CONTROL
+013180             THRU 8100-EXIT
+013200     END-IF.
+013300 2300-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600* 2400-RUN-COBOLCHECK-STEP - LAUNCH THE ARITHMETIC REGRESSION
+013700*                            CHECK AND LOG ITS COMPLETION.
+013800******************************************************************
+013900 2400-RUN-COBOLCHECK-STEP.
+014000     MOVE "COBOLCHECK  " TO WS-STEP-NAME.
+014100     ACCEPT WS-STEP-START-TIME FROM TIME.
+014200     CALL "CobolCheck".
+014300     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+014400     ACCEPT WS-STEP-END-TIME FROM TIME.
+014500     PERFORM 8000-WRITE-JOB-LOG-RECORD
+014600         THRU 8000-EXIT.
+014700     IF WS-STEP-RETURN-CODE NOT = ZERO
+014800         SET WS-BATCH-FAILED TO TRUE
+014850     ELSE
+014860         MOVE 4 TO WS-LAST-COMPLETED-STEP
+014870         PERFORM 8100-WRITE-RESTART-CONTROL
+014880             THRU 8100-EXIT
+014900     END-IF.
+015000 2400-EXIT.
+015100     EXIT.
+015200******************************************************************
+015300* 3000-CLOSE-AND-REPORT - CLOSE THE JOB LOG AND TELL THE OPERATOR
+015400*                         HOW THE RUN CAME OUT.
+015500******************************************************************
+015600 3000-CLOSE-AND-REPORT.
+015700     CLOSE JOB-LOG-FILE.
+015800     IF WS-BATCH-OK
+015900         DISPLAY "END-OF-DAY BATCH COMPLETED - ALL STEPS OK"
+015910         MOVE ZERO TO WS-LAST-COMPLETED-STEP
+015920         PERFORM 8100-WRITE-RESTART-CONTROL
+015930             THRU 8100-EXIT
+016000     ELSE
+016100         DISPLAY "END-OF-DAY BATCH STOPPED - A STEP FAILED, "
+016200             "SEE EODLOG FOR DETAILS"
+016300     END-IF.
+016400 3000-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700* 8000-WRITE-JOB-LOG-RECORD - APPEND ONE ROW TO THE JOB LOG FOR
+016800*                             THE STEP THAT JUST FINISHED.
+016900******************************************************************
+017000 8000-WRITE-JOB-LOG-RECORD.
+017100     MOVE WS-RUN-DATE         TO JL-RUN-DATE.
+017200     MOVE WS-STEP-NAME        TO JL-STEP-NAME.
+017300     MOVE WS-STEP-START-TIME  TO JL-START-TIME.
+017400     MOVE WS-STEP-END-TIME    TO JL-END-TIME.
+017500     MOVE WS-STEP-RETURN-CODE TO JL-RETURN-CODE.
+017600     IF WS-STEP-RETURN-CODE = ZERO
+017700         SET JL-STEP-OK TO TRUE
+017800     ELSE
+017900         SET JL-STEP-FAILED TO TRUE
+018000     END-IF.
+018100     WRITE JOB-LOG-RECORD.
+018200 8000-EXIT.
+018300     EXIT.
+018310******************************************************************
+018320* 8100-WRITE-RESTART-CONTROL - SAVE THE LAST STEP THAT COMPLETED
+018330*                  SUCCESSFULLY. OPEN OUTPUT REPLACES THE FILE'S
+018340*                  SINGLE RECORD RATHER THAN ACCUMULATING A
+018350*                  HISTORY, SINCE ONLY THE MOST RECENT STEP
+018360*                  MATTERS HERE - THE SAME SINGLE-RECORD PATTERN
+018370*                  GOTO.CBL USES FOR ITS MENU PREFERENCES FILE.
+018380******************************************************************
+018390 8100-WRITE-RESTART-CONTROL.
+018400     MOVE WS-LAST-COMPLETED-STEP TO RC-LAST-STEP-OK.
+018410     OPEN OUTPUT RESTART-CTL-FILE.
+018420     WRITE RESTART-CTL-RECORD.
+018430     CLOSE RESTART-CTL-FILE.
+018440 8100-EXIT.
+018450     EXIT.
+018460******************************************************************
+018500* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+018600******************************************************************
+018700 9999-EXIT.
+018800     GOBACK.
+018900 END PROGRAM EndOfDayBatch.
