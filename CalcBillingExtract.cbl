@@ -0,0 +1,142 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCBILLINGEXTRACT
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS THE CALCULATOR TRANSACTION LOG AND WRITES A
+000800*              HEADER/DETAIL/TRAILER EXTRACT IN THE FIXED LAYOUT
+000900*              THE BILLING SYSTEM'S NIGHTLY IMPORT EXPECTS, SO A
+001000*              CALCULATION THAT NEEDS TO REACH BILLING FLOWS
+001100*              THROUGH AUTOMATICALLY INSTEAD OF BEING RETYPED BY
+001200*              HAND INTO THEIR INTAKE FORM. FAILED CALCULATIONS
+001300*              ARE SKIPPED SINCE THEY NEVER PRODUCED AN AMOUNT TO
+001400*              BILL.
+001500* TECTONICS:   cobc
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09 DO  INITIAL VERSION.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. CalcBillingExtract.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002600         ORGANIZATION IS INDEXED
+002700         RECORD KEY IS CL-LOG-KEY
+002800         FILE STATUS IS WS-LOG-FILE-STATUS.
+002900     SELECT BILLING-EXTRACT-FILE ASSIGN TO "CALCBILL"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CALC-LOG-FILE.
+003500     COPY CALCLOG.
+003600 FD  BILLING-EXTRACT-FILE
+003700     RECORDING MODE IS F.
+003800     COPY BILLEXTR.
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-LOG-FILE-STATUS              PIC X(02).
+004100     88  WS-LOG-FILE-OK             VALUE "00".
+004200 01  WS-EXTRACT-FILE-STATUS          PIC X(02).
+004300     88  WS-EXTRACT-FILE-OK         VALUE "00".
+004400 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004500     88  WS-END-OF-FILE              VALUE "Y".
+004600 01  WS-DETAIL-COUNT                 PIC 9(06) COMP VALUE ZERO.
+004700 01  WS-TOTAL-AMOUNT                 PIC S9(11)V99 VALUE ZERO.
+004800 01  WS-LIB-FUNCTION                 PIC X(06).
+004900 01  WS-LIB-RETURN-CODE              PIC 9(02).
+005000 01  WS-LIB-MSG-PREFIX               PIC X(10).
+005100 01  WS-LIB-MSG-VALUE                PIC X(40).
+005200 01  WS-LIB-MSG-TEXT                 PIC X(60).
+005300 01  WS-TODAYS-DATE                  PIC 9(08).
+005400 PROCEDURE DIVISION.
+005500******************************************************************
+005600* 0000-MAINLINE - WRITE THE HEADER, EXTRACT EVERY SUCCESSFUL LOG
+005700*                 RECORD, THEN WRITE THE TRAILER.
+005800******************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-OPEN-FILES
+006100         THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-RECORD
+006300         THRU 2000-EXIT
+006400         UNTIL WS-END-OF-FILE.
+006500     PERFORM 3000-CLOSE-AND-REPORT
+006600         THRU 3000-EXIT.
+006700     GO TO 9999-EXIT.
+006800******************************************************************
+006900* 1000-OPEN-FILES - OPEN THE LOG FOR INPUT AND THE EXTRACT FOR
+007000*                   OUTPUT, WRITE THE HEADER RECORD, PRIME THE
+007100*                   FIRST READ.
+007200******************************************************************
+007300 1000-OPEN-FILES.
+007400     OPEN INPUT CALC-LOG-FILE.
+007500     IF NOT WS-LOG-FILE-OK
+007600         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+007700             WS-LOG-FILE-STATUS
+007800         SET WS-END-OF-FILE TO TRUE
+007900         GO TO 1000-EXIT
+008000     END-IF.
+008100     OPEN OUTPUT BILLING-EXTRACT-FILE.
+008200     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+008300     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+008400         WS-TODAYS-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+008500         WS-LIB-MSG-TEXT.
+008600     MOVE "HD" TO BX-RECORD-TYPE.
+008700     MOVE WS-TODAYS-DATE TO BX-EXTRACT-DATE.
+008800     WRITE BILLING-EXTRACT-RECORD.
+008900     PERFORM 1500-READ-LOG-RECORD
+009000         THRU 1500-EXIT.
+009100 1000-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400* 1500-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+009500******************************************************************
+009600 1500-READ-LOG-RECORD.
+009700     READ CALC-LOG-FILE
+009800         AT END
+009900             SET WS-END-OF-FILE TO TRUE
+010000     END-READ.
+010100 1500-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400* 2000-PROCESS-RECORD - IF THIS RECORD COMPLETED SUCCESSFULLY,
+010500*                       WRITE IT TO THE EXTRACT AND FOLD IT INTO
+010600*                       THE TRAILER TOTALS.
+010700******************************************************************
+010800 2000-PROCESS-RECORD.
+010900     IF CL-STATUS-OK
+011000         MOVE "DT"           TO BX-RECORD-TYPE
+011100         MOVE CL-OPERATOR-ID TO BX-ACCOUNT-ID
+011200         MOVE CL-LOG-DATE    TO BX-TRANSACTION-DATE
+011300         MOVE CL-LOG-TIME    TO BX-TRANSACTION-TIME
+011400         MOVE CL-SEQUENCE-NO TO BX-REFERENCE-NO
+011500         MOVE CL-RESULT      TO BX-TRANSACTION-AMOUNT
+011600         WRITE BILLING-EXTRACT-RECORD
+011700         ADD 1 TO WS-DETAIL-COUNT
+011800         ADD CL-RESULT TO WS-TOTAL-AMOUNT
+011900     END-IF.
+012000     PERFORM 1500-READ-LOG-RECORD
+012100         THRU 1500-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500* 3000-CLOSE-AND-REPORT - WRITE THE TRAILER RECORD AND CLOSE UP.
+012600******************************************************************
+012700 3000-CLOSE-AND-REPORT.
+012800     MOVE "TL" TO BX-RECORD-TYPE.
+012900     MOVE WS-DETAIL-COUNT TO BX-RECORD-COUNT.
+013000     MOVE WS-TOTAL-AMOUNT TO BX-TOTAL-AMOUNT.
+013100     WRITE BILLING-EXTRACT-RECORD.
+013200     CLOSE CALC-LOG-FILE
+013300           BILLING-EXTRACT-FILE.
+013400     DISPLAY "BILLING RECORDS EXTRACTED: " WS-DETAIL-COUNT.
+013500 3000-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+013900******************************************************************
+014000 9999-EXIT.
+014100     GOBACK.
+014200 END PROGRAM CalcBillingExtract.
