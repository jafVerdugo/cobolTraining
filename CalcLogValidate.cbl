@@ -0,0 +1,289 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCLOGVALIDATE
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS THE CALCULATOR TRANSACTION LOG IN KEY ORDER
+000800*              AND WATCHES FOR TWO THINGS A RERUN BATCH FILE CAN
+000900*              CAUSE: THE DATE/SEQUENCE GOING BACKWARD FOR AN
+001000*              OPERATOR, AND THE SAME OPERATOR, TIMESTAMP AND
+001100*              OPERANDS SHOWING UP TWICE. EITHER ONE MEANS A
+001200*              RERUN COULD HAVE DOUBLED OUR TOTALS WITHOUT ANYONE
+001300*              NOTICING.
+001400* TECTONICS:   cobc
+001500*
+001600* MODIFICATION HISTORY
+001700*   2026-08-09 DO  INITIAL VERSION.
+001710*   2026-08-09 DO  2100-CHECK-SEQUENCE COMPARED EACH RECORD ONLY
+001720*                  AGAINST THE SINGLE PRIOR RECORD READ IN THE
+001730*                  LOG'S DATE-MAJOR KEY ORDER, SO TWO RECORDS FOR
+001740*                  THE SAME OPERATOR SEPARATED BY EVEN ONE OTHER
+001750*                  OPERATOR'S RECORD COULD NEVER BE COMPARED AND
+001760*                  AN OUT-OF-SEQUENCE CONDITION COULD NEVER BE
+001770*                  DETECTED. A SMALL PER-OPERATOR LAST-SEEN TABLE
+001780*                  NOW HOLDS EACH OPERATOR'S HIGHEST DATE AND
+001790*                  SEQUENCE NUMBER SEEN SO FAR SO THE CHECK CAN
+001791*                  CATCH A REAL OUT-OF-SEQUENCE RECORD NO MATTER
+001792*                  WHAT OTHER OPERATORS' RECORDS FALL BETWEEN.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. CalcLogValidate.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002500         ORGANIZATION IS INDEXED
+002600         RECORD KEY IS CL-LOG-KEY
+002700         FILE STATUS IS WS-LOG-FILE-STATUS.
+002800     SELECT VALIDATE-RPT-FILE ASSIGN TO "CALCVALR"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CALC-LOG-FILE.
+003400     COPY CALCLOG.
+003500 FD  VALIDATE-RPT-FILE
+003600     RECORDING MODE IS F.
+003700 01  VALIDATE-RPT-LINE               PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-LOG-FILE-STATUS              PIC X(02).
+004000     88  WS-LOG-FILE-OK             VALUE "00".
+004100 01  WS-RPT-FILE-STATUS              PIC X(02).
+004200     88  WS-RPT-FILE-OK             VALUE "00".
+004300 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004400     88  WS-END-OF-FILE              VALUE "Y".
+004500 01  WS-FIRST-RECORD-SWITCH          PIC X(01) VALUE "Y".
+004600     88  WS-FIRST-RECORD             VALUE "Y".
+004700 01  WS-SEQUENCE-ERROR-COUNT         PIC 9(06) COMP VALUE ZERO.
+004800 01  WS-DUPLICATE-COUNT              PIC 9(06) COMP VALUE ZERO.
+004900 01  WS-PREV-RECORD.
+005000     05  WS-PREV-OPERATOR-ID         PIC X(08).
+005100     05  WS-PREV-LOG-DATE            PIC 9(08).
+005200     05  WS-PREV-SEQUENCE-NO         PIC 9(06).
+005300     05  WS-PREV-LOG-TIME            PIC 9(08).
+005400     05  WS-PREV-NUM1                PIC S9(5)V99.
+005500     05  WS-PREV-NUM2                PIC S9(5)V99.
+005600     05  WS-PREV-OPTION              PIC 9(01).
+005610 01  WS-OPERATOR-TRACK-TABLE.
+005615     05  WS-OPERATOR-TRACK-ENTRY OCCURS 25 TIMES
+005620                                 INDEXED BY OT-IDX.
+005625         10  OT-OPERATOR-ID      PIC X(08) VALUE SPACES.
+005630         10  OT-LAST-LOG-DATE    PIC 9(08) VALUE ZERO.
+005635         10  OT-LAST-SEQUENCE-NO PIC 9(06) VALUE ZERO.
+005640 01  WS-OPERATOR-COUNT           PIC 9(02) COMP VALUE ZERO.
+005645 01  WS-OPERATOR-FOUND-SWITCH    PIC X(01) VALUE "N".
+005650     88  WS-OPERATOR-FOUND       VALUE "Y".
+005700 01  WS-HEADER-LINE-1                PIC X(80) VALUE
+005800     "CALCULATOR LOG VALIDATION REPORT".
+005900 01  WS-HEADER-LINE-2.
+006000     05  FILLER                     PIC X(10) VALUE "OPERATOR".
+006100     05  FILLER                     PIC X(10) VALUE "DATE".
+006200     05  FILLER                     PIC X(08) VALUE "SEQ".
+006300     05  FILLER                     PIC X(30) VALUE "CONDITION".
+006400     05  FILLER                     PIC X(22) VALUE SPACES.
+006500 01  WS-VALIDATE-DETAIL.
+006600     05  VD-OPERATOR-ID              PIC X(10).
+006700     05  VD-LOG-DATE                 PIC 9(08).
+006800     05  FILLER                     PIC X(02) VALUE SPACES.
+006900     05  VD-SEQUENCE-NO              PIC 9(06).
+007000     05  FILLER                     PIC X(02) VALUE SPACES.
+007100     05  VD-CONDITION                PIC X(30).
+007200     05  FILLER                     PIC X(22) VALUE SPACES.
+007300 01  WS-TOTAL-LINE-1.
+007400     05  FILLER                     PIC X(30) VALUE
+007500         "OUT-OF-SEQUENCE RECORDS:     ".
+007600     05  TL-SEQUENCE-ERROR-COUNT     PIC ZZZ,ZZ9.
+007700     05  FILLER                     PIC X(43) VALUE SPACES.
+007800 01  WS-TOTAL-LINE-2.
+007900     05  FILLER                     PIC X(30) VALUE
+008000         "DUPLICATE RECORDS FOUND:     ".
+008100     05  TL-DUPLICATE-COUNT          PIC ZZZ,ZZ9.
+008200     05  FILLER                     PIC X(43) VALUE SPACES.
+008300 PROCEDURE DIVISION.
+008400******************************************************************
+008500* 0000-MAINLINE - WALK THE LOG IN KEY ORDER, COMPARING EACH
+008600*                 RECORD AGAINST THE ONE BEFORE IT.
+008700******************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-OPEN-FILES
+009000         THRU 1000-EXIT.
+009100     PERFORM 2000-PROCESS-RECORD
+009200         THRU 2000-EXIT
+009300         UNTIL WS-END-OF-FILE.
+009400     PERFORM 3000-CLOSE-AND-REPORT
+009500         THRU 3000-EXIT.
+009600     GO TO 9999-EXIT.
+009700******************************************************************
+009800* 1000-OPEN-FILES - OPEN THE LOG FOR INPUT AND THE VALIDATION
+009900*                   REPORT FOR OUTPUT, PRIME THE FIRST READ.
+010000******************************************************************
+010100 1000-OPEN-FILES.
+010200     OPEN INPUT CALC-LOG-FILE.
+010300     IF NOT WS-LOG-FILE-OK
+010400         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+010500             WS-LOG-FILE-STATUS
+010600         SET WS-END-OF-FILE TO TRUE
+010700         GO TO 1000-EXIT
+010800     END-IF.
+010900     OPEN OUTPUT VALIDATE-RPT-FILE.
+011000     MOVE WS-HEADER-LINE-1 TO VALIDATE-RPT-LINE.
+011100     WRITE VALIDATE-RPT-LINE.
+011200     MOVE WS-HEADER-LINE-2 TO VALIDATE-RPT-LINE.
+011300     WRITE VALIDATE-RPT-LINE.
+011400     PERFORM 1500-READ-LOG-RECORD
+011500         THRU 1500-EXIT.
+011600 1000-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900* 1500-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+012000******************************************************************
+012100 1500-READ-LOG-RECORD.
+012200     READ CALC-LOG-FILE
+012300         AT END
+012400             SET WS-END-OF-FILE TO TRUE
+012500     END-READ.
+012600 1500-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900* 2000-PROCESS-RECORD - COMPARE THE CURRENT RECORD AGAINST THE
+013000*                       PREVIOUS ONE READ, THEN REMEMBER IT AS
+013100*                       THE PREVIOUS RECORD FOR THE NEXT PASS.
+013200******************************************************************
+013300 2000-PROCESS-RECORD.
+013400     IF WS-FIRST-RECORD
+013500         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+013600     ELSE
+013700         PERFORM 2100-CHECK-SEQUENCE
+013800             THRU 2100-EXIT
+013900         PERFORM 2200-CHECK-DUPLICATE
+014000             THRU 2200-EXIT
+014100     END-IF.
+014200     PERFORM 2500-SAVE-AS-PREVIOUS
+014300         THRU 2500-EXIT.
+014400     PERFORM 1500-READ-LOG-RECORD
+014500         THRU 1500-EXIT.
+014600 2000-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900* 2100-CHECK-SEQUENCE - FOR A GIVEN OPERATOR, THE DATE MUST NOT
+015000*                       GO BACKWARD, AND WITHIN THE SAME DATE THE
+015100*                       SEQUENCE NUMBER MUST KEEP CLIMBING. THE
+015110*                       LOG ITSELF IS IN DATE-MAJOR KEY ORDER, NOT
+015120*                       OPERATOR ORDER, SO EACH OPERATOR'S OWN
+015130*                       HIGHEST DATE AND SEQUENCE SEEN SO FAR IS
+015140*                       KEPT IN WS-OPERATOR-TRACK-TABLE RATHER
+015150*                       THAN JUST COMPARED AGAINST THE ONE RECORD
+015160*                       BEFORE IT.
+015200******************************************************************
+015300 2100-CHECK-SEQUENCE.
+015310     MOVE "N" TO WS-OPERATOR-FOUND-SWITCH.
+015320     SET OT-IDX TO 1.
+015330     PERFORM 2110-FIND-OPERATOR-ENTRY
+015340         THRU 2110-EXIT
+015350         UNTIL WS-OPERATOR-FOUND
+015360             OR OT-IDX > WS-OPERATOR-COUNT.
+015370     IF WS-OPERATOR-FOUND
+015380         IF CL-LOG-DATE < OT-LAST-LOG-DATE (OT-IDX)
+015390             OR (CL-LOG-DATE = OT-LAST-LOG-DATE (OT-IDX)
+015395                 AND CL-SEQUENCE-NO NOT >
+015398                     OT-LAST-SEQUENCE-NO (OT-IDX))
+015800             ADD 1 TO WS-SEQUENCE-ERROR-COUNT
+015900             MOVE CL-OPERATOR-ID   TO VD-OPERATOR-ID
+016000             MOVE CL-LOG-DATE      TO VD-LOG-DATE
+016100             MOVE CL-SEQUENCE-NO   TO VD-SEQUENCE-NO
+016200             MOVE "OUT OF SEQUENCE" TO VD-CONDITION
+016300             WRITE VALIDATE-RPT-LINE FROM WS-VALIDATE-DETAIL
+016400         END-IF
+016410         MOVE CL-LOG-DATE      TO OT-LAST-LOG-DATE (OT-IDX)
+016420         MOVE CL-SEQUENCE-NO   TO OT-LAST-SEQUENCE-NO (OT-IDX)
+016430     ELSE
+016440         PERFORM 2120-ADD-OPERATOR-ENTRY
+016450             THRU 2120-EXIT
+016460     END-IF.
+016500 2100-EXIT.
+016700     EXIT.
+016710******************************************************************
+016720* 2110-FIND-OPERATOR-ENTRY - SCAN THE TRACK TABLE ONE ENTRY AT A
+016730*                            TIME FOR THIS RECORD'S OPERATOR.
+016740******************************************************************
+016750 2110-FIND-OPERATOR-ENTRY.
+016760     IF CL-OPERATOR-ID = OT-OPERATOR-ID (OT-IDX)
+016770         SET WS-OPERATOR-FOUND TO TRUE
+016780     ELSE
+016790         SET OT-IDX UP BY 1
+016800     END-IF.
+016810 2110-EXIT.
+016820     EXIT.
+016830******************************************************************
+016840* 2120-ADD-OPERATOR-ENTRY - FIRST RECORD SEEN FOR THIS OPERATOR -
+016850*                           START ITS TRACK-TABLE ENTRY FROM THIS
+016860*                           RECORD'S OWN DATE AND SEQUENCE.
+016870******************************************************************
+016880 2120-ADD-OPERATOR-ENTRY.
+016890     IF WS-OPERATOR-COUNT < 25
+016900         ADD 1 TO WS-OPERATOR-COUNT
+016910         SET OT-IDX TO WS-OPERATOR-COUNT
+016920         MOVE CL-OPERATOR-ID  TO OT-OPERATOR-ID (OT-IDX)
+016930         MOVE CL-LOG-DATE     TO OT-LAST-LOG-DATE (OT-IDX)
+016940         MOVE CL-SEQUENCE-NO  TO OT-LAST-SEQUENCE-NO (OT-IDX)
+016950     ELSE
+016960         DISPLAY "CALCLOGVALIDATE - OPERATOR TRACK TABLE FULL, "
+016970             "SKIPPING SEQUENCE CHECK FOR " CL-OPERATOR-ID
+016980     END-IF.
+016990 2120-EXIT.
+017000     EXIT.
+017010******************************************************************
+017020* 2200-CHECK-DUPLICATE - THE SAME OPERATOR POSTING THE SAME
+017030*                        TIMESTAMP AND OPERANDS TWICE IN A ROW
+017040*                        MEANS A BATCH FILE WAS LIKELY RERUN.
+017050******************************************************************
+017060 2200-CHECK-DUPLICATE.
+017400     IF CL-OPERATOR-ID = WS-PREV-OPERATOR-ID
+017500         AND CL-LOG-TIME = WS-PREV-LOG-TIME
+017600         AND CL-NUM1     = WS-PREV-NUM1
+017700         AND CL-NUM2     = WS-PREV-NUM2
+017800         AND CL-OPTION   = WS-PREV-OPTION
+017900         ADD 1 TO WS-DUPLICATE-COUNT
+018000         MOVE CL-OPERATOR-ID   TO VD-OPERATOR-ID
+018100         MOVE CL-LOG-DATE      TO VD-LOG-DATE
+018200         MOVE CL-SEQUENCE-NO   TO VD-SEQUENCE-NO
+018300         MOVE "DUPLICATE ENTRY" TO VD-CONDITION
+018400         WRITE VALIDATE-RPT-LINE FROM WS-VALIDATE-DETAIL
+018500     END-IF.
+018600 2200-EXIT.
+018700     EXIT.
+018800******************************************************************
+018900* 2500-SAVE-AS-PREVIOUS - REMEMBER THIS RECORD SO THE NEXT ONE
+019000*                         CAN BE COMPARED AGAINST IT.
+019100******************************************************************
+019200 2500-SAVE-AS-PREVIOUS.
+019300     MOVE CL-OPERATOR-ID TO WS-PREV-OPERATOR-ID.
+019400     MOVE CL-LOG-DATE    TO WS-PREV-LOG-DATE.
+019500     MOVE CL-SEQUENCE-NO TO WS-PREV-SEQUENCE-NO.
+019600     MOVE CL-LOG-TIME    TO WS-PREV-LOG-TIME.
+019700     MOVE CL-NUM1        TO WS-PREV-NUM1.
+019800     MOVE CL-NUM2        TO WS-PREV-NUM2.
+019900     MOVE CL-OPTION      TO WS-PREV-OPTION.
+020000 2500-EXIT.
+020100     EXIT.
+020200******************************************************************
+020300* 3000-CLOSE-AND-REPORT - WRITE BOTH TOTAL LINES AND CLOSE UP.
+020400******************************************************************
+020500 3000-CLOSE-AND-REPORT.
+020600     MOVE WS-SEQUENCE-ERROR-COUNT TO TL-SEQUENCE-ERROR-COUNT.
+020700     WRITE VALIDATE-RPT-LINE FROM WS-TOTAL-LINE-1.
+020800     MOVE WS-DUPLICATE-COUNT TO TL-DUPLICATE-COUNT.
+020900     WRITE VALIDATE-RPT-LINE FROM WS-TOTAL-LINE-2.
+021000     CLOSE CALC-LOG-FILE
+021100           VALIDATE-RPT-FILE.
+021200     DISPLAY "OUT-OF-SEQUENCE RECORDS: " WS-SEQUENCE-ERROR-COUNT.
+021300     DISPLAY "DUPLICATE RECORDS: " WS-DUPLICATE-COUNT.
+021400 3000-EXIT.
+021500     EXIT.
+021600******************************************************************
+021700* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+021800******************************************************************
+021900 9999-EXIT.
+022000     GOBACK.
+022100 END PROGRAM CalcLogValidate.
