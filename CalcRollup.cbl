@@ -0,0 +1,328 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCROLLUP
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     ACCUMULATES THE DAILY ROWS CALCDAILYSUMMARY WRITES
+000800*              TO CALCROLL INTO A WEEKLY OR MONTHLY TOTAL BY
+000900*              OPERATION, SO MANAGEMENT GETS A MONTH-OVER-MONTH
+001000*              TREND NUMBER WITHOUT ADDING UP THIRTY DAILY
+001100*              PRINTOUTS BY HAND. WEEKLY MEANS THE SEVEN DAYS
+001200*              ENDING ON THE AS-OF DATE; MONTHLY MEANS EVERY
+001300*              DAILY ROW THAT FALLS IN THE AS-OF DATE'S
+001400*              CALENDAR MONTH.
+001500* TECTONICS:   cobc
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09 DO  INITIAL VERSION.
+001820*   2026-08-09 DO  WIDENED THE ROLLUP TABLE FROM FOUR OPERATIONS
+001830*                  TO FIVE, MATCHING CALCROLL'S NEW FIFTH ENTRY
+001840*                  FOR CALCULATOR'S OPTION 5 (PERCENT OF /
+001850*                  REMAINDER).
+001860*   2026-08-09 DO  THE MONTHLY YEAR-MONTH KEY WAS BUILT BY
+001870*                  MOVING A 4-DIGIT YEAR INTO A 6-DIGIT FIELD
+001880*                  (ZERO-FILLING IT TO "00YYYY") AND THEN
+001890*                  OVERWRITING ITS LAST TWO DIGITS WITH THE
+001895*                  MONTH VIA REFERENCE MODIFICATION, WHICH NEVER
+001897*                  PRODUCED A REAL YYYYMM VALUE. IT NOW GOES
+001898*                  THROUGH WS-YEAR-MONTH-KEY, A GROUP ITEM WITH
+001899*                  SEPARATE YEAR AND MONTH SUBFIELDS.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. CalcRollup.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CALC-ROLL-FILE ASSIGN TO "CALCROLL"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-ROLL-FILE-STATUS.
+002800     SELECT ROLLUP-RPT-FILE ASSIGN TO "CALCRLRP"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CALC-ROLL-FILE
+003400     RECORDING MODE IS F.
+003500     COPY CALCROLL.
+003600 FD  ROLLUP-RPT-FILE
+003700     RECORDING MODE IS F.
+003800 01  ROLLUP-RPT-LINE                 PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-ROLL-FILE-STATUS             PIC X(02).
+004100     88  WS-ROLL-FILE-OK            VALUE "00".
+004200 01  WS-RPT-FILE-STATUS              PIC X(02).
+004300     88  WS-RPT-FILE-OK             VALUE "00".
+004400 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004500     88  WS-END-OF-FILE              VALUE "Y".
+004600 01  WS-RUN-MODE                     PIC X(01).
+004700     88  WS-MONTHLY-MODE             VALUE "M" "m".
+004800     88  WS-WEEKLY-MODE              VALUE "W" "w".
+004900 01  WS-ASOF-INPUT                   PIC 9(08).
+005000 01  WS-ASOF-DATE                    PIC 9(08).
+005100 01  WS-ASOF-DATE-PARTS REDEFINES WS-ASOF-DATE.
+005200     05  WS-ASOF-YEAR                PIC 9(04).
+005300     05  WS-ASOF-MONTH               PIC 9(02).
+005400     05  WS-ASOF-DAY                 PIC 9(02).
+005500 01  WS-ASOF-YEAR-MONTH.
+005510     05  WS-ASOF-YM-YEAR             PIC 9(04).
+005520     05  WS-ASOF-YM-MONTH            PIC 9(02).
+005600 01  WS-DAY-YEAR-MONTH.
+005610     05  WS-DAY-YM-YEAR              PIC 9(04).
+005620     05  WS-DAY-YM-MONTH             PIC 9(02).
+005700 01  WS-LIB-FUNCTION                 PIC X(06).
+005800 01  WS-LIB-RETURN-CODE              PIC 9(02).
+005900 01  WS-LIB-MSG-PREFIX               PIC X(10).
+006000 01  WS-LIB-MSG-VALUE                PIC X(40).
+006100 01  WS-LIB-MSG-TEXT                 PIC X(60).
+006200 01  WS-ASOF-JULIAN                  PIC 9(08) COMP.
+006300 01  WS-CUTOFF-JULIAN                PIC 9(08) COMP.
+006400 01  WS-CONVERT-DATE                 PIC 9(08).
+006500 01  WS-CONVERT-DATE-PARTS REDEFINES WS-CONVERT-DATE.
+006600     05  WS-CONVERT-YEAR             PIC 9(04).
+006700     05  WS-CONVERT-MONTH            PIC 9(02).
+006800     05  WS-CONVERT-DAY              PIC 9(02).
+006900 01  WS-CONVERT-JULIAN               PIC 9(08) COMP.
+007000 01  WS-LEAP-SWITCH                  PIC X(01) VALUE "N".
+007100     88  WS-IS-LEAP-YEAR             VALUE "Y".
+007200 01  WS-YEAR-MOD-4                   PIC 9(04).
+007300 01  WS-YEAR-MOD-100                 PIC 9(04).
+007400 01  WS-YEAR-MOD-400                 PIC 9(04).
+007500 01  WS-MOD-QUOTIENT                 PIC 9(08).
+007600 01  CUM-DAYS-TABLE.
+007700     05  FILLER                      PIC 9(03) VALUE 000.
+007800     05  FILLER                      PIC 9(03) VALUE 031.
+007900     05  FILLER                      PIC 9(03) VALUE 059.
+008000     05  FILLER                      PIC 9(03) VALUE 090.
+008100     05  FILLER                      PIC 9(03) VALUE 120.
+008200     05  FILLER                      PIC 9(03) VALUE 151.
+008300     05  FILLER                      PIC 9(03) VALUE 181.
+008400     05  FILLER                      PIC 9(03) VALUE 212.
+008500     05  FILLER                      PIC 9(03) VALUE 243.
+008600     05  FILLER                      PIC 9(03) VALUE 273.
+008700     05  FILLER                      PIC 9(03) VALUE 304.
+008800     05  FILLER                      PIC 9(03) VALUE 334.
+008900 01  CUM-DAYS-REDEFINED REDEFINES CUM-DAYS-TABLE.
+009000     05  CUM-DAYS-BY-MONTH OCCURS 12 TIMES
+009100                                     PIC 9(03).
+009200 01  WS-DAYS-INCLUDED                PIC 9(06) COMP VALUE ZERO.
+009210 01  WS-DAYS-INCLUDED-EDIT           PIC ZZZ,ZZ9.
+009300 01  WS-ROLL-SUMMARY.
+009400     05  WS-ROLL-ENTRY OCCURS 5 TIMES.
+009500         10  WS-ROLL-COUNT           PIC 9(08).
+009600         10  WS-ROLL-TOTAL           PIC S9(11)V99.
+009700 01  WS-OP-NAME-TABLE.
+009800     05  FILLER                      PIC X(10) VALUE "ADD".
+009900     05  FILLER                      PIC X(10) VALUE "SUBTRACT".
+010000     05  FILLER                      PIC X(10) VALUE "MULTIPLY".
+010100     05  FILLER                      PIC X(10) VALUE "DIVIDE".
+010150     05  FILLER                      PIC X(10) VALUE "PERCENT".
+010200 01  WS-OP-NAMES REDEFINES WS-OP-NAME-TABLE.
+010300     05  WS-OP-NAME OCCURS 5 TIMES  PIC X(10).
+010400 01  WS-OP-IDX                       PIC 9(01) COMP.
+010500 01  WS-ROLLUP-DETAIL.
+010600     05  RD-OP-NAME                  PIC X(10).
+010700     05  FILLER                      PIC X(04) VALUE SPACES.
+010800     05  FILLER                      PIC X(08) VALUE "COUNT:".
+010900     05  RD-COUNT                    PIC ZZZ,ZZ9.
+011000     05  FILLER                      PIC X(04) VALUE SPACES.
+011100     05  FILLER                      PIC X(08) VALUE "TOTAL:".
+011200     05  RD-TOTAL                    PIC -(10)9.99.
+011300     05  FILLER                      PIC X(19) VALUE SPACES.
+011400 PROCEDURE DIVISION.
+011500******************************************************************
+011600* 0000-MAINLINE - PICK UP THE RUN MODE AND AS-OF DATE, ROLL UP
+011700*                 EVERY MATCHING DAILY ROW, THEN PRINT THE
+011800*                 TOTALS BY OPERATION.
+011900******************************************************************
+012000 0000-MAINLINE.
+012100     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+012200         THRU 0100-EXIT.
+012300     PERFORM 0200-GET-RUN-PARAMETERS
+012400         THRU 0200-EXIT.
+012500     PERFORM 1000-OPEN-FILES
+012600         THRU 1000-EXIT.
+012700     PERFORM 1500-ACCUMULATE-RECORD
+012800         THRU 1500-EXIT
+012900         UNTIL WS-END-OF-FILE.
+013000     PERFORM 2000-PRINT-ROLLUP
+013100         THRU 2000-EXIT.
+013200     GO TO 9999-EXIT.
+013300******************************************************************
+013400* 0100-INITIALIZE-WORKING-STORAGE - CLEAR THE ACCUMULATORS.
+013500******************************************************************
+013600 0100-INITIALIZE-WORKING-STORAGE.
+013700     MOVE ZERO TO WS-DAYS-INCLUDED.
+013800     INITIALIZE WS-ROLL-SUMMARY.
+013900     MOVE "N" TO WS-EOF-SWITCH.
+014000 0100-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300* 0200-GET-RUN-PARAMETERS - ASK FOR WEEKLY OR MONTHLY, AND THE
+014400*                  AS-OF DATE THE ROLLUP IS MEASURED BACK FROM.
+014500*                  ENTER LEAVES THE AS-OF DATE AT TODAY.
+014600******************************************************************
+014700 0200-GET-RUN-PARAMETERS.
+014800     DISPLAY "Rollup mode - W)eekly or M)onthly: ".
+014900     ACCEPT WS-RUN-MODE.
+015000     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+015100     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+015200         WS-ASOF-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+015300         WS-LIB-MSG-TEXT.
+015400     DISPLAY "As-of date YYYYMMDD (Enter for today, "
+015500         WS-ASOF-DATE "): ".
+015600     ACCEPT WS-ASOF-INPUT.
+015700     IF WS-ASOF-INPUT NOT = ZERO
+015800         MOVE WS-ASOF-INPUT TO WS-ASOF-DATE
+015900     END-IF.
+016000     MOVE WS-ASOF-YEAR TO WS-ASOF-YM-YEAR.
+016100     MOVE WS-ASOF-MONTH TO WS-ASOF-YM-MONTH.
+016200     MOVE WS-ASOF-DATE TO WS-CONVERT-DATE.
+016300     PERFORM 8000-DATE-TO-JULIAN
+016400         THRU 8000-EXIT.
+016500     MOVE WS-CONVERT-JULIAN TO WS-ASOF-JULIAN.
+016600     COMPUTE WS-CUTOFF-JULIAN = WS-ASOF-JULIAN - 6.
+016700 0200-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000* 1000-OPEN-FILES - OPEN THE ROLLUP HISTORY AND THE REPORT.
+017100******************************************************************
+017200 1000-OPEN-FILES.
+017300     OPEN INPUT CALC-ROLL-FILE.
+017400     IF NOT WS-ROLL-FILE-OK
+017500         DISPLAY "CALCROLL OPEN FAILED, STATUS "
+017600             WS-ROLL-FILE-STATUS
+017700         SET WS-END-OF-FILE TO TRUE
+017800         GO TO 1000-EXIT
+017900     END-IF.
+018000     OPEN OUTPUT ROLLUP-RPT-FILE.
+018100     IF WS-MONTHLY-MODE
+018200         MOVE "CALCULATOR MONTHLY ROLLUP" TO ROLLUP-RPT-LINE
+018300     ELSE
+018400         MOVE "CALCULATOR WEEKLY ROLLUP" TO ROLLUP-RPT-LINE
+018500     END-IF.
+018600     WRITE ROLLUP-RPT-LINE.
+018700     PERFORM 1600-READ-ROLL-RECORD
+018800         THRU 1600-EXIT.
+018900 1000-EXIT.
+019000     EXIT.
+019100******************************************************************
+019200* 1500-ACCUMULATE-RECORD - FOLD ONE DAILY ROW INTO THE ROLLUP
+019300*                  TOTALS IF IT FALLS INSIDE THE REQUESTED
+019400*                  WEEK OR MONTH.
+019500******************************************************************
+019600 1500-ACCUMULATE-RECORD.
+019700     MOVE CH-SUMMARY-DATE TO WS-CONVERT-DATE.
+019800     IF WS-MONTHLY-MODE
+019900         MOVE WS-CONVERT-YEAR TO WS-DAY-YM-YEAR
+020000         MOVE WS-CONVERT-MONTH TO WS-DAY-YM-MONTH
+020100         IF WS-DAY-YEAR-MONTH = WS-ASOF-YEAR-MONTH
+020200             PERFORM 1550-FOLD-IN-DAY
+020300                 THRU 1550-EXIT
+020400         END-IF
+020500     ELSE
+020600         PERFORM 8000-DATE-TO-JULIAN
+020700             THRU 8000-EXIT
+020800         IF WS-CONVERT-JULIAN >= WS-CUTOFF-JULIAN AND
+020900             WS-CONVERT-JULIAN <= WS-ASOF-JULIAN
+021000             PERFORM 1550-FOLD-IN-DAY
+021100                 THRU 1550-EXIT
+021200         END-IF
+021300     END-IF.
+021400     PERFORM 1600-READ-ROLL-RECORD
+021500         THRU 1600-EXIT.
+021600 1500-EXIT.
+021700     EXIT.
+021800******************************************************************
+021900* 1550-FOLD-IN-DAY - ADD ONE DAY'S COUNTS AND TOTALS INTO THE
+022000*                  RUNNING ROLLUP FIGURES.
+022100******************************************************************
+022200 1550-FOLD-IN-DAY.
+022300     PERFORM 1560-FOLD-ONE-OPERATION
+022400         THRU 1560-EXIT
+022500         VARYING WS-OP-IDX FROM 1 BY 1
+022600         UNTIL WS-OP-IDX > 5.
+022700     ADD 1 TO WS-DAYS-INCLUDED.
+022800 1550-EXIT.
+022900     EXIT.
+023000******************************************************************
+023100* 1560-FOLD-ONE-OPERATION - ADD ONE OPERATION'S DAILY COUNT AND
+023200*                  TOTAL INTO ITS ROLLUP BUCKET.
+023300******************************************************************
+023400 1560-FOLD-ONE-OPERATION.
+023500     ADD CH-OP-COUNT (WS-OP-IDX) TO WS-ROLL-COUNT (WS-OP-IDX).
+023600     ADD CH-OP-TOTAL (WS-OP-IDX) TO WS-ROLL-TOTAL (WS-OP-IDX).
+023700 1560-EXIT.
+023800     EXIT.
+023900******************************************************************
+024000* 1600-READ-ROLL-RECORD - GET THE NEXT DAILY HISTORY ROW.
+024100******************************************************************
+024200 1600-READ-ROLL-RECORD.
+024300     READ CALC-ROLL-FILE
+024400         AT END
+024500             SET WS-END-OF-FILE TO TRUE
+024600     END-READ.
+024700 1600-EXIT.
+024800     EXIT.
+024900******************************************************************
+025000* 2000-PRINT-ROLLUP - WRITE ONE ROLLUP LINE PER OPERATION, THEN
+025100*                     HOW MANY DAILY ROWS WENT INTO IT.
+025200******************************************************************
+025300 2000-PRINT-ROLLUP.
+025400     PERFORM 2100-PRINT-ONE-LINE
+025500         THRU 2100-EXIT
+025600         VARYING WS-OP-IDX FROM 1 BY 1
+025700         UNTIL WS-OP-IDX > 5.
+025800     MOVE SPACES TO ROLLUP-RPT-LINE.
+025850     MOVE WS-DAYS-INCLUDED TO WS-DAYS-INCLUDED-EDIT.
+025900     STRING "DAYS INCLUDED: " DELIMITED BY SIZE
+026000         WS-DAYS-INCLUDED-EDIT DELIMITED BY SIZE
+026100         INTO ROLLUP-RPT-LINE.
+026200     WRITE ROLLUP-RPT-LINE.
+026300     CLOSE CALC-ROLL-FILE
+026400           ROLLUP-RPT-FILE.
+026500 2000-EXIT.
+026600     EXIT.
+026700******************************************************************
+026800* 2100-PRINT-ONE-LINE - WRITE THE ROLLUP LINE FOR ONE OPERATION.
+026900******************************************************************
+027000 2100-PRINT-ONE-LINE.
+027100     MOVE WS-OP-NAME (WS-OP-IDX)   TO RD-OP-NAME.
+027200     MOVE WS-ROLL-COUNT (WS-OP-IDX) TO RD-COUNT.
+027300     MOVE WS-ROLL-TOTAL (WS-OP-IDX) TO RD-TOTAL.
+027400     WRITE ROLLUP-RPT-LINE FROM WS-ROLLUP-DETAIL.
+027500 2100-EXIT.
+027600     EXIT.
+027700******************************************************************
+027800* 8000-DATE-TO-JULIAN - CONVERT A YYYYMMDD DATE IN
+027900*                  WS-CONVERT-DATE INTO A COMPARABLE JULIAN DAY
+028000*                  NUMBER IN WS-CONVERT-JULIAN.
+028100******************************************************************
+028200 8000-DATE-TO-JULIAN.
+028300     MOVE "N" TO WS-LEAP-SWITCH.
+028400     DIVIDE WS-CONVERT-YEAR BY 4 GIVING WS-MOD-QUOTIENT
+028500         REMAINDER WS-YEAR-MOD-4.
+028600     DIVIDE WS-CONVERT-YEAR BY 100 GIVING WS-MOD-QUOTIENT
+028700         REMAINDER WS-YEAR-MOD-100.
+028800     DIVIDE WS-CONVERT-YEAR BY 400 GIVING WS-MOD-QUOTIENT
+028900         REMAINDER WS-YEAR-MOD-400.
+029000     IF WS-YEAR-MOD-4 = 0 AND
+029100             (WS-YEAR-MOD-100 NOT = 0 OR WS-YEAR-MOD-400 = 0)
+029200         SET WS-IS-LEAP-YEAR TO TRUE
+029300     END-IF.
+029400     COMPUTE WS-CONVERT-JULIAN = (WS-CONVERT-YEAR * 365)
+029500         + (WS-CONVERT-YEAR / 4) - (WS-CONVERT-YEAR / 100)
+029600         + (WS-CONVERT-YEAR / 400)
+029700         + CUM-DAYS-BY-MONTH (WS-CONVERT-MONTH)
+029800         + WS-CONVERT-DAY.
+029900     IF WS-CONVERT-MONTH > 2 AND WS-IS-LEAP-YEAR
+030000         ADD 1 TO WS-CONVERT-JULIAN
+030100     END-IF.
+030200 8000-EXIT.
+030300     EXIT.
+030400******************************************************************
+030500* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+030600******************************************************************
+030700 9999-EXIT.
+030800     GOBACK.
+030900 END PROGRAM CalcRollup.
