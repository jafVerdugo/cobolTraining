@@ -0,0 +1,370 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCARCHIVE
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     PERIODIC RETENTION JOB FOR THE CALCULATOR
+000800*              TRANSACTION LOG. RUN IN A)RCHIVE MODE, IT MOVES
+000900*              EVERY LOG RECORD OLDER THAN A CONFIGURABLE NUMBER
+001000*              OF DAYS OUT TO A SEPARATE ARCHIVE FILE AND DELETES
+001100*              IT FROM THE ACTIVE LOG, SO CALCLOG STAYS LEAN FOR
+001200*              DAILY RECONCILIATION AND REPORTING. RUN IN
+001300*              Q)UERY MODE, IT SEARCHES THE ARCHIVE BY DATE RANGE
+001400*              AND WRITES A REPORT OF WHAT IT FOUND, SO AN OLD
+001500*              CALCULATION CAN STILL BE PRODUCED ON REQUEST.
+001600* TECTONICS:   cobc
+001700*
+001800* MODIFICATION HISTORY
+001900*   2026-08-09 DO  INITIAL VERSION.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. CalcArchive.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS CL-LOG-KEY
+003000         FILE STATUS IS WS-LOG-FILE-STATUS.
+003100     SELECT CALC-ARCHIVE-FILE ASSIGN TO "CALCARCH"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-ARCH-FILE-STATUS.
+003400     SELECT QUERY-RPT-FILE ASSIGN TO "CALCARQR"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-QRPT-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CALC-LOG-FILE.
+004000     COPY CALCLOG.
+004100 FD  CALC-ARCHIVE-FILE
+004200     RECORDING MODE IS F.
+004300     COPY CALCLOG REPLACING CALC-LOG-RECORD BY
+004400         ARCHIVE-LOG-RECORD.
+004500 FD  QUERY-RPT-FILE
+004600     RECORDING MODE IS F.
+004700 01  QUERY-RPT-LINE                  PIC X(80).
+004800 WORKING-STORAGE SECTION.
+004850     COPY CTLPARM.
+004900 01  WS-RUN-MODE                     PIC X(01).
+005000     88  WS-QUERY-MODE               VALUE "Q" "q".
+005100     88  WS-ARCHIVE-MODE             VALUE "A" "a".
+005200 01  WS-LOG-FILE-STATUS              PIC X(02).
+005300     88  WS-LOG-FILE-OK              VALUE "00".
+005400 01  WS-ARCH-FILE-STATUS             PIC X(02).
+005500     88  WS-ARCH-FILE-OK            VALUE "00".
+005600 01  WS-QRPT-FILE-STATUS             PIC X(02).
+005700     88  WS-QRPT-FILE-OK            VALUE "00".
+005800 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+005900     88  WS-END-OF-LOG               VALUE "Y".
+006000 01  WS-RETENTION-DAYS               PIC 9(03) VALUE ZERO.
+006100 01  WS-RETENTION-INPUT              PIC 9(03) VALUE ZERO.
+006200 01  WS-ARCHIVED-COUNT               PIC 9(06) COMP VALUE ZERO.
+006300 01  WS-RETAINED-COUNT               PIC 9(06) COMP VALUE ZERO.
+006400 01  WS-TODAYS-DATE                  PIC 9(08).
+006500 01  WS-LIB-FUNCTION                 PIC X(06).
+006600 01  WS-LIB-RETURN-CODE              PIC 9(02).
+006700 01  WS-LIB-MSG-PREFIX               PIC X(10).
+006800 01  WS-LIB-MSG-VALUE                PIC X(40).
+006900 01  WS-LIB-MSG-TEXT                 PIC X(60).
+007000 01  WS-TODAY-JULIAN                 PIC 9(08) COMP.
+007100 01  WS-CUTOFF-JULIAN                PIC 9(08) COMP.
+007200 01  WS-CONVERT-DATE                 PIC 9(08).
+007300 01  WS-CONVERT-DATE-PARTS REDEFINES WS-CONVERT-DATE.
+007400     05  WS-CONVERT-YEAR             PIC 9(04).
+007500     05  WS-CONVERT-MONTH            PIC 9(02).
+007600     05  WS-CONVERT-DAY              PIC 9(02).
+007700 01  WS-CONVERT-JULIAN               PIC 9(08) COMP.
+007800 01  WS-LEAP-SWITCH                  PIC X(01) VALUE "N".
+007900     88  WS-IS-LEAP-YEAR             VALUE "Y".
+008000 01  WS-YEAR-MOD-4                   PIC 9(04).
+008100 01  WS-YEAR-MOD-100                 PIC 9(04).
+008200 01  WS-YEAR-MOD-400                 PIC 9(04).
+008300 01  WS-MOD-QUOTIENT                 PIC 9(08).
+008400 01  CUM-DAYS-TABLE.
+008500     05  FILLER                      PIC 9(03) VALUE 000.
+008600     05  FILLER                      PIC 9(03) VALUE 031.
+008700     05  FILLER                      PIC 9(03) VALUE 059.
+008800     05  FILLER                      PIC 9(03) VALUE 090.
+008900     05  FILLER                      PIC 9(03) VALUE 120.
+009000     05  FILLER                      PIC 9(03) VALUE 151.
+009100     05  FILLER                      PIC 9(03) VALUE 181.
+009200     05  FILLER                      PIC 9(03) VALUE 212.
+009300     05  FILLER                      PIC 9(03) VALUE 243.
+009400     05  FILLER                      PIC 9(03) VALUE 273.
+009500     05  FILLER                      PIC 9(03) VALUE 304.
+009600     05  FILLER                      PIC 9(03) VALUE 334.
+009700 01  CUM-DAYS-REDEFINED REDEFINES CUM-DAYS-TABLE.
+009800     05  CUM-DAYS-BY-MONTH OCCURS 12 TIMES
+009900                                     PIC 9(03).
+010000 01  WS-FROM-DATE                    PIC 9(08).
+010100 01  WS-TO-DATE                      PIC 9(08).
+010200 01  WS-MATCH-COUNT                  PIC 9(06) COMP VALUE ZERO.
+010300 01  WS-QUERY-DETAIL.
+010400     05  QD-LOG-DATE                 PIC 9(08).
+010500     05  FILLER                      PIC X(03) VALUE SPACES.
+010600     05  QD-OPERATOR-ID              PIC X(08).
+010700     05  FILLER                      PIC X(03) VALUE SPACES.
+010800     05  QD-SEQUENCE-NO              PIC 9(06).
+010900     05  FILLER                      PIC X(03) VALUE SPACES.
+011000     05  QD-OPTION                   PIC 9(01).
+011100     05  FILLER                      PIC X(03) VALUE SPACES.
+011200     05  QD-RESULT                   PIC -(8)9.99.
+011300     05  FILLER                      PIC X(23) VALUE SPACES.
+011400 PROCEDURE DIVISION.
+011500******************************************************************
+011600* 0000-MAINLINE - SELECTS ARCHIVE OR QUERY PROCESSING.
+011700******************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+012000         THRU 0100-EXIT.
+012100     DISPLAY "Run mode - A)rchive old records or "
+012200         "Q)uery the archive: "
+012300     ACCEPT WS-RUN-MODE.
+012400     EVALUATE TRUE
+012500         WHEN WS-QUERY-MODE
+012600             PERFORM 5000-QUERY-RUN
+012700                 THRU 5000-EXIT
+012800         WHEN OTHER
+012900             PERFORM 2000-ARCHIVE-RUN
+013000                 THRU 2000-EXIT
+013100     END-EVALUATE.
+013200     GO TO 9999-EXIT.
+013300******************************************************************
+013400* 0100-INITIALIZE-WORKING-STORAGE - CLEAR COUNTERS AND SWITCHES
+013500*                  BEFORE EVERY RUN.
+013600******************************************************************
+013700 0100-INITIALIZE-WORKING-STORAGE.
+013800     INITIALIZE WS-ARCHIVED-COUNT WS-RETAINED-COUNT
+013900         WS-MATCH-COUNT.
+014000     MOVE "N" TO WS-EOF-SWITCH.
+014100 0100-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400* 2000-ARCHIVE-RUN - MOVE EVERY LOG RECORD OLDER THAN THE
+014500*                    RETENTION PERIOD OUT TO THE ARCHIVE FILE.
+014600******************************************************************
+014700 2000-ARCHIVE-RUN.
+014800     PERFORM 0500-GET-RETENTION-DAYS
+014900         THRU 0500-EXIT.
+015000     PERFORM 0600-COMPUTE-CUTOFF-DATE
+015100         THRU 0600-EXIT.
+015200     PERFORM 1000-OPEN-ARCHIVE-FILES
+015300         THRU 1000-EXIT.
+015400     PERFORM 2100-PROCESS-LOG-RECORD
+015500         THRU 2100-EXIT
+015600         UNTIL WS-END-OF-LOG.
+015700     PERFORM 3000-CLOSE-AND-REPORT
+015800         THRU 3000-EXIT.
+015900 2000-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200* 0500-GET-RETENTION-DAYS - PICK UP THE RETENTION PERIOD FROM THE
+016300*                  CONTROL-PARAMETER COPYBOOK, LETTING THE
+016400*                  OPERATOR OVERRIDE IT FOR THIS RUN.
+016500******************************************************************
+016600 0500-GET-RETENTION-DAYS.
+016700     MOVE CTL-ARCHIVE-RETENTION-DEFAULT TO WS-RETENTION-DAYS.
+016800     DISPLAY "Retention days (Enter to accept "
+016900         WS-RETENTION-DAYS "): "
+017000     ACCEPT WS-RETENTION-INPUT.
+017100     IF WS-RETENTION-INPUT NOT = ZERO
+017200         MOVE WS-RETENTION-INPUT TO WS-RETENTION-DAYS
+017300     END-IF.
+017400 0500-EXIT.
+017500     EXIT.
+017600******************************************************************
+017700* 0600-COMPUTE-CUTOFF-DATE - CONVERT TODAY'S DATE AND THE
+017800*                  RETENTION PERIOD INTO A CUTOFF EXPRESSED AS A
+017900*                  JULIAN DAY NUMBER, SO IT CAN BE COMPARED
+018000*                  DIRECTLY AGAINST EACH LOG RECORD'S DATE
+018100*                  WITHOUT MONTH/YEAR BOUNDARY ARITHMETIC.
+018200******************************************************************
+018300 0600-COMPUTE-CUTOFF-DATE.
+018400     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+018500     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+018600         WS-TODAYS-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+018700         WS-LIB-MSG-TEXT.
+018800     MOVE WS-TODAYS-DATE TO WS-CONVERT-DATE.
+018900     PERFORM 8000-DATE-TO-JULIAN
+019000         THRU 8000-EXIT.
+019100     MOVE WS-CONVERT-JULIAN TO WS-TODAY-JULIAN.
+019200     COMPUTE WS-CUTOFF-JULIAN = WS-TODAY-JULIAN
+019210         - WS-RETENTION-DAYS.
+019300 0600-EXIT.
+019400     EXIT.
+019500******************************************************************
+019600* 1000-OPEN-ARCHIVE-FILES - OPEN THE LOG FOR UPDATE AND THE
+019700*                  ARCHIVE FOR APPEND.
+019800******************************************************************
+019900 1000-OPEN-ARCHIVE-FILES.
+020000     OPEN I-O CALC-LOG-FILE.
+020100     IF NOT WS-LOG-FILE-OK
+020200         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+020300             WS-LOG-FILE-STATUS
+020400         SET WS-END-OF-LOG TO TRUE
+020500         GO TO 1000-EXIT
+020600     END-IF.
+020700     OPEN EXTEND CALC-ARCHIVE-FILE.
+020800     IF NOT WS-ARCH-FILE-OK
+020900         OPEN OUTPUT CALC-ARCHIVE-FILE
+021000     END-IF.
+021100     PERFORM 2200-READ-LOG-RECORD
+021200         THRU 2200-EXIT.
+021300 1000-EXIT.
+021400     EXIT.
+021500******************************************************************
+021600* 2100-PROCESS-LOG-RECORD - ARCHIVE THE CURRENT RECORD IF IT IS
+021700*                  OLDER THAN THE CUTOFF, OTHERWISE LEAVE IT IN
+021800*                  PLACE, THEN MOVE ON TO THE NEXT ONE.
+021900******************************************************************
+022000 2100-PROCESS-LOG-RECORD.
+022100     MOVE CL-LOG-DATE OF CALC-LOG-RECORD TO WS-CONVERT-DATE.
+022200     PERFORM 8000-DATE-TO-JULIAN
+022300         THRU 8000-EXIT.
+022400     IF WS-CONVERT-JULIAN < WS-CUTOFF-JULIAN
+022500         MOVE CALC-LOG-RECORD TO ARCHIVE-LOG-RECORD
+022600         WRITE ARCHIVE-LOG-RECORD
+022700         DELETE CALC-LOG-FILE RECORD
+022800         ADD 1 TO WS-ARCHIVED-COUNT
+022900     ELSE
+023000         ADD 1 TO WS-RETAINED-COUNT
+023100     END-IF.
+023200     PERFORM 2200-READ-LOG-RECORD
+023300         THRU 2200-EXIT.
+023400 2100-EXIT.
+023500     EXIT.
+023600******************************************************************
+023700* 2200-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+023800******************************************************************
+023900 2200-READ-LOG-RECORD.
+024000     READ CALC-LOG-FILE NEXT RECORD
+024100         AT END
+024200             SET WS-END-OF-LOG TO TRUE
+024300     END-READ.
+024400 2200-EXIT.
+024500     EXIT.
+024600******************************************************************
+024700* 3000-CLOSE-AND-REPORT - CLOSE THE FILES AND SHOW HOW MANY
+024800*                  RECORDS MOVED.
+024900******************************************************************
+025000 3000-CLOSE-AND-REPORT.
+025100     CLOSE CALC-LOG-FILE
+025200           CALC-ARCHIVE-FILE.
+025300     DISPLAY "RECORDS ARCHIVED: " WS-ARCHIVED-COUNT.
+025400     DISPLAY "RECORDS RETAINED: " WS-RETAINED-COUNT.
+025500 3000-EXIT.
+025600     EXIT.
+025700******************************************************************
+025800* 5000-QUERY-RUN - SEARCH THE ARCHIVE FOR RECORDS IN AN
+025900*                  OPERATOR-SUPPLIED DATE RANGE AND REPORT THEM.
+026000******************************************************************
+026100 5000-QUERY-RUN.
+026200     DISPLAY "From date (YYYYMMDD): "
+026300     ACCEPT WS-FROM-DATE.
+026400     DISPLAY "To date (YYYYMMDD): "
+026500     ACCEPT WS-TO-DATE.
+026600     PERFORM 5100-OPEN-QUERY-FILES
+026700         THRU 5100-EXIT.
+026800     PERFORM 5200-SEARCH-ARCHIVE-RECORD
+026900         THRU 5200-EXIT
+027000         UNTIL WS-END-OF-LOG.
+027100     PERFORM 5300-CLOSE-QUERY-FILES
+027200         THRU 5300-EXIT.
+027300 5000-EXIT.
+027400     EXIT.
+027500******************************************************************
+027600* 5100-OPEN-QUERY-FILES - OPEN THE ARCHIVE FOR READING AND THE
+027700*                  QUERY REPORT FOR WRITING.
+027800******************************************************************
+027900 5100-OPEN-QUERY-FILES.
+028000     OPEN INPUT CALC-ARCHIVE-FILE.
+028100     IF NOT WS-ARCH-FILE-OK
+028200         DISPLAY "CALCARCH OPEN FAILED, STATUS "
+028300             WS-ARCH-FILE-STATUS
+028400         SET WS-END-OF-LOG TO TRUE
+028500         GO TO 5100-EXIT
+028600     END-IF.
+028700     OPEN OUTPUT QUERY-RPT-FILE.
+028800     MOVE "CALCULATOR ARCHIVE RETRIEVAL REPORT" TO QUERY-RPT-LINE.
+028900     WRITE QUERY-RPT-LINE.
+029000     PERFORM 5400-READ-ARCHIVE-RECORD
+029100         THRU 5400-EXIT.
+029200 5100-EXIT.
+029300     EXIT.
+029400******************************************************************
+029500* 5200-SEARCH-ARCHIVE-RECORD - WRITE ONE DETAIL LINE FOR EVERY
+029600*                  ARCHIVED RECORD WHOSE DATE FALLS INSIDE THE
+029700*                  REQUESTED RANGE.
+029800******************************************************************
+029900 5200-SEARCH-ARCHIVE-RECORD.
+030000     IF CL-LOG-DATE OF ARCHIVE-LOG-RECORD >= WS-FROM-DATE AND
+030010         CL-LOG-DATE OF ARCHIVE-LOG-RECORD <= WS-TO-DATE
+030100         MOVE CL-LOG-DATE OF ARCHIVE-LOG-RECORD TO QD-LOG-DATE
+030200         MOVE CL-OPERATOR-ID OF ARCHIVE-LOG-RECORD
+030210             TO QD-OPERATOR-ID
+030300         MOVE CL-SEQUENCE-NO OF ARCHIVE-LOG-RECORD
+030310             TO QD-SEQUENCE-NO
+030400         MOVE CL-OPTION OF ARCHIVE-LOG-RECORD TO QD-OPTION
+030500         MOVE CL-RESULT OF ARCHIVE-LOG-RECORD TO QD-RESULT
+030600         WRITE QUERY-RPT-LINE FROM WS-QUERY-DETAIL
+030700         ADD 1 TO WS-MATCH-COUNT
+030800     END-IF.
+030900     PERFORM 5400-READ-ARCHIVE-RECORD
+031000         THRU 5400-EXIT.
+031100 5200-EXIT.
+031200     EXIT.
+031300******************************************************************
+031400* 5300-CLOSE-QUERY-FILES - CLOSE UP AND SHOW HOW MANY MATCHED.
+031500******************************************************************
+031600 5300-CLOSE-QUERY-FILES.
+031700     CLOSE CALC-ARCHIVE-FILE
+031800           QUERY-RPT-FILE.
+031900     DISPLAY "RECORDS FOUND: " WS-MATCH-COUNT.
+032000 5300-EXIT.
+032100     EXIT.
+032200******************************************************************
+032300* 5400-READ-ARCHIVE-RECORD - GET THE NEXT ARCHIVED RECORD.
+032400******************************************************************
+032500 5400-READ-ARCHIVE-RECORD.
+032600     READ CALC-ARCHIVE-FILE
+032700         AT END
+032800             SET WS-END-OF-LOG TO TRUE
+032900     END-READ.
+033000 5400-EXIT.
+033100     EXIT.
+033200******************************************************************
+033300* 8000-DATE-TO-JULIAN - CONVERT A YYYYMMDD DATE HELD IN
+033400*                  WS-CONVERT-DATE INTO AN APPROXIMATE JULIAN DAY
+033500*                  NUMBER IN WS-CONVERT-JULIAN, GOOD ENOUGH TO
+033600*                  COMPARE TWO DATES FOR RETENTION PURPOSES.
+033700******************************************************************
+033800 8000-DATE-TO-JULIAN.
+033900     MOVE "N" TO WS-LEAP-SWITCH.
+034000     DIVIDE WS-CONVERT-YEAR BY 4 GIVING WS-MOD-QUOTIENT
+034100         REMAINDER WS-YEAR-MOD-4.
+034200     DIVIDE WS-CONVERT-YEAR BY 100 GIVING WS-MOD-QUOTIENT
+034300         REMAINDER WS-YEAR-MOD-100.
+034400     DIVIDE WS-CONVERT-YEAR BY 400 GIVING WS-MOD-QUOTIENT
+034500         REMAINDER WS-YEAR-MOD-400.
+034600     IF WS-YEAR-MOD-4 = 0 AND
+034700             (WS-YEAR-MOD-100 NOT = 0 OR WS-YEAR-MOD-400 = 0)
+034800         SET WS-IS-LEAP-YEAR TO TRUE
+034900     END-IF.
+035000     COMPUTE WS-CONVERT-JULIAN = (WS-CONVERT-YEAR * 365)
+035100         + (WS-CONVERT-YEAR / 4) - (WS-CONVERT-YEAR / 100)
+035200         + (WS-CONVERT-YEAR / 400)
+035300         + CUM-DAYS-BY-MONTH (WS-CONVERT-MONTH)
+035400         + WS-CONVERT-DAY.
+035500     IF WS-CONVERT-MONTH > 2 AND WS-IS-LEAP-YEAR
+035600         ADD 1 TO WS-CONVERT-JULIAN
+035700     END-IF.
+035800 8000-EXIT.
+035900     EXIT.
+036000******************************************************************
+036100* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+036200******************************************************************
+036300 9999-EXIT.
+036400     GOBACK.
+036500 END PROGRAM CalcArchive.
