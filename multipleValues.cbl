@@ -3,22 +3,30 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification history:
+      *   2026-08-09 DO  num1 through num4 no longer carry a hardcoded
+      *                  VALUE 99 - their starting value now comes from
+      *                  the shared CTLPARM control-parameters copybook
+      *                  so it can be changed in one place.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. multiipleVariable.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 num1 PIC 99 VALUE 99.
-       01 num2 PIC 99 VALUE 99.
-       01 num3 PIC 99 VALUE 99.
-       01 num4 PIC 99 VALUE 99.
+       01 num1 PIC 99.
+       01 num2 PIC 99.
+       01 num3 PIC 99.
+       01 num4 PIC 99.
+       COPY CTLPARM.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE CTL-DEFAULT-FIELD-VALUE TO num1 num2 num3 num4.
             MOVE 10 to num1 num3.
             DISPLAY num1.
             DISPLAY num2.
             DISPLAY num3.
             DISPLAY num4.
             STOP RUN.
-       END PROGRAM multipleVariable.
+       END PROGRAM multiipleVariable.
