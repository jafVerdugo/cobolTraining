@@ -0,0 +1,282 @@
+000100******************************************************************
+000200* PROGRAM-ID: POSNEGDECARCHIVE
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     PERIODIC RETENTION JOB FOR THE POSNEGDEC LEDGER
+000800*              FILE. RUN IN A)RCHIVE MODE, IT MOVES EVERY LEDGER
+000900*              RECORD POSTED BEFORE AN OPERATOR-SUPPLIED CUTOFF
+001000*              DATE OUT TO A SEPARATE ARCHIVE FILE AND DELETES IT
+001100*              FROM THE ACTIVE LEDGER, SO A YEAR-END CLOSE CAN
+001200*              ROLL OFF EVERYTHING POSTED IN THE CLOSED YEAR.
+001300*              RUN IN Q)UERY MODE, IT SEARCHES THE ARCHIVE BY
+001400*              POST-DATE RANGE AND WRITES A REPORT OF WHAT IT
+001500*              FOUND, SO AN OLD POSTING CAN STILL BE PRODUCED ON
+001600*              REQUEST. UNLIKE CALCARCHIVE, THE CUTOFF HERE IS
+001700*              AN ABSOLUTE YYYYMMDD DATE ENTERED BY THE OPERATOR
+001800*              RATHER THAN A RETENTION PERIOD MEASURED IN DAYS
+001900*              BACK FROM TODAY, SO NO JULIAN-DAY CONVERSION IS
+002000*              NEEDED - LR-POST-DATE IS ALREADY DIRECTLY
+002100*              COMPARABLE AGAINST THE CUTOFF.
+002200* TECTONICS:   cobc
+002300*
+002400* MODIFICATION HISTORY
+002500*   2026-08-09 DO  INITIAL VERSION.
+002600******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. PosNegDecArchive.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT LEDGER-FILE ASSIGN TO "PNLEDG"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS LR-LEDGER-KEY
+003600         FILE STATUS IS WS-LEDGER-FILE-STATUS.
+003700     SELECT LEDGER-ARCHIVE-FILE ASSIGN TO "PNARCH"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-ARCH-FILE-STATUS.
+004000     SELECT QUERY-RPT-FILE ASSIGN TO "PNARQR"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-QRPT-FILE-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  LEDGER-FILE.
+004600     COPY LEDGREC.
+004700 FD  LEDGER-ARCHIVE-FILE
+004800     RECORDING MODE IS F.
+004900     COPY LEDGREC REPLACING LEDGER-RECORD BY
+005000         ARCHIVE-LEDGER-RECORD.
+005100 FD  QUERY-RPT-FILE
+005200     RECORDING MODE IS F.
+005300 01  QUERY-RPT-LINE                  PIC X(80).
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-RUN-MODE                     PIC X(01).
+005600     88  WS-QUERY-MODE               VALUE "Q" "q".
+005700     88  WS-ARCHIVE-MODE             VALUE "A" "a".
+005800 01  WS-LEDGER-FILE-STATUS           PIC X(02).
+005900     88  WS-LEDGER-FILE-OK           VALUE "00".
+006000 01  WS-ARCH-FILE-STATUS             PIC X(02).
+006100     88  WS-ARCH-FILE-OK             VALUE "00".
+006200 01  WS-QRPT-FILE-STATUS             PIC X(02).
+006300     88  WS-QRPT-FILE-OK             VALUE "00".
+006400 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+006500     88  WS-END-OF-LEDGER            VALUE "Y".
+006600 01  WS-CUTOFF-DATE                  PIC 9(08) VALUE ZERO.
+006700 01  WS-ARCHIVED-COUNT               PIC 9(06) COMP VALUE ZERO.
+006800 01  WS-RETAINED-COUNT               PIC 9(06) COMP VALUE ZERO.
+006900 01  WS-FROM-DATE                    PIC 9(08).
+007000 01  WS-TO-DATE                      PIC 9(08).
+007100 01  WS-MATCH-COUNT                  PIC 9(06) COMP VALUE ZERO.
+007200 01  WS-QUERY-DETAIL.
+007300     05  QD-POST-DATE                PIC 9(08).
+007400     05  FILLER                      PIC X(03) VALUE SPACES.
+007500     05  QD-SEQUENCE-NO              PIC 9(06).
+007600     05  FILLER                      PIC X(03) VALUE SPACES.
+007700     05  QD-NUM1                     PIC 9999.
+007800     05  FILLER                      PIC X(03) VALUE SPACES.
+007900     05  QD-NUM2                     PIC -9999.
+008000     05  FILLER                      PIC X(03) VALUE SPACES.
+008100     05  QD-NUM3                     PIC Z9.99.
+008200     05  FILLER                      PIC X(41) VALUE SPACES.
+008300 PROCEDURE DIVISION.
+008400******************************************************************
+008500* 0000-MAINLINE - SELECTS ARCHIVE OR QUERY PROCESSING.
+008600******************************************************************
+008700 0000-MAINLINE.
+008800     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+008900         THRU 0100-EXIT.
+009000     DISPLAY "Run mode - A)rchive old records or "
+009100         "Q)uery the archive: "
+009200     ACCEPT WS-RUN-MODE.
+009300     EVALUATE TRUE
+009400         WHEN WS-QUERY-MODE
+009500             PERFORM 5000-QUERY-RUN
+009600                 THRU 5000-EXIT
+009700         WHEN OTHER
+009800             PERFORM 2000-ARCHIVE-RUN
+009900                 THRU 2000-EXIT
+010000     END-EVALUATE.
+010100     GO TO 9999-EXIT.
+010200******************************************************************
+010300* 0100-INITIALIZE-WORKING-STORAGE - CLEAR COUNTERS AND SWITCHES
+010400*                  BEFORE EVERY RUN.
+010500******************************************************************
+010600 0100-INITIALIZE-WORKING-STORAGE.
+010700     INITIALIZE WS-ARCHIVED-COUNT WS-RETAINED-COUNT
+010800         WS-MATCH-COUNT.
+010900     MOVE "N" TO WS-EOF-SWITCH.
+011000 0100-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 2000-ARCHIVE-RUN - MOVE EVERY LEDGER RECORD POSTED BEFORE THE
+011400*                    OPERATOR-SUPPLIED CUTOFF DATE OUT TO THE
+011500*                    ARCHIVE FILE.
+011600******************************************************************
+011700 2000-ARCHIVE-RUN.
+011800     PERFORM 0500-GET-CUTOFF-DATE
+011900         THRU 0500-EXIT.
+012000     PERFORM 1000-OPEN-ARCHIVE-FILES
+012100         THRU 1000-EXIT.
+012200     PERFORM 2100-PROCESS-LEDGER-RECORD
+012300         THRU 2100-EXIT
+012400         UNTIL WS-END-OF-LEDGER.
+012500     PERFORM 3000-CLOSE-AND-REPORT
+012600         THRU 3000-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000* 0500-GET-CUTOFF-DATE - PROMPT THE OPERATOR FOR THE ABSOLUTE
+013100*                  CUTOFF DATE. EVERY RECORD POSTED BEFORE THIS
+013200*                  DATE IS ARCHIVED.
+013300******************************************************************
+013400 0500-GET-CUTOFF-DATE.
+013500     DISPLAY "Archive postings before date (YYYYMMDD): "
+013600     ACCEPT WS-CUTOFF-DATE.
+013700 0500-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000* 1000-OPEN-ARCHIVE-FILES - OPEN THE LEDGER FOR UPDATE AND THE
+014100*                  ARCHIVE FOR APPEND.
+014200******************************************************************
+014300 1000-OPEN-ARCHIVE-FILES.
+014400     OPEN I-O LEDGER-FILE.
+014500     IF NOT WS-LEDGER-FILE-OK
+014600         DISPLAY "PNLEDG OPEN FAILED, STATUS "
+014700             WS-LEDGER-FILE-STATUS
+014800         SET WS-END-OF-LEDGER TO TRUE
+014900         GO TO 1000-EXIT
+015000     END-IF.
+015100     OPEN EXTEND LEDGER-ARCHIVE-FILE.
+015200     IF NOT WS-ARCH-FILE-OK
+015300         OPEN OUTPUT LEDGER-ARCHIVE-FILE
+015400     END-IF.
+015500     PERFORM 2200-READ-LEDGER-RECORD
+015600         THRU 2200-EXIT.
+015700 1000-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000* 2100-PROCESS-LEDGER-RECORD - ARCHIVE THE CURRENT RECORD IF IT
+016100*                  WAS POSTED BEFORE THE CUTOFF, OTHERWISE LEAVE
+016200*                  IT IN PLACE, THEN MOVE ON TO THE NEXT ONE.
+016300******************************************************************
+016400 2100-PROCESS-LEDGER-RECORD.
+016500     IF LR-POST-DATE OF LEDGER-RECORD < WS-CUTOFF-DATE
+016600         MOVE LEDGER-RECORD TO ARCHIVE-LEDGER-RECORD
+016700         WRITE ARCHIVE-LEDGER-RECORD
+016800         DELETE LEDGER-FILE RECORD
+016900         ADD 1 TO WS-ARCHIVED-COUNT
+017000     ELSE
+017100         ADD 1 TO WS-RETAINED-COUNT
+017200     END-IF.
+017300     PERFORM 2200-READ-LEDGER-RECORD
+017400         THRU 2200-EXIT.
+017500 2100-EXIT.
+017600     EXIT.
+017700******************************************************************
+017800* 2200-READ-LEDGER-RECORD - GET THE NEXT LEDGER RECORD.
+017900******************************************************************
+018000 2200-READ-LEDGER-RECORD.
+018100     READ LEDGER-FILE NEXT RECORD
+018200         AT END
+018300             SET WS-END-OF-LEDGER TO TRUE
+018400     END-READ.
+018500 2200-EXIT.
+018600     EXIT.
+018700******************************************************************
+018800* 3000-CLOSE-AND-REPORT - CLOSE THE FILES AND SHOW HOW MANY
+018900*                  RECORDS MOVED.
+019000******************************************************************
+019100 3000-CLOSE-AND-REPORT.
+019200     CLOSE LEDGER-FILE
+019300           LEDGER-ARCHIVE-FILE.
+019400     DISPLAY "RECORDS ARCHIVED: " WS-ARCHIVED-COUNT.
+019500     DISPLAY "RECORDS RETAINED: " WS-RETAINED-COUNT.
+019600 3000-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900* 5000-QUERY-RUN - SEARCH THE ARCHIVE FOR RECORDS IN AN
+020000*                  OPERATOR-SUPPLIED POST-DATE RANGE AND REPORT
+020100*                  THEM.
+020200******************************************************************
+020300 5000-QUERY-RUN.
+020400     DISPLAY "From date (YYYYMMDD): "
+020500     ACCEPT WS-FROM-DATE.
+020600     DISPLAY "To date (YYYYMMDD): "
+020700     ACCEPT WS-TO-DATE.
+020800     PERFORM 5100-OPEN-QUERY-FILES
+020900         THRU 5100-EXIT.
+021000     PERFORM 5200-SEARCH-ARCHIVE-RECORD
+021100         THRU 5200-EXIT
+021200         UNTIL WS-END-OF-LEDGER.
+021300     PERFORM 5300-CLOSE-QUERY-FILES
+021400         THRU 5300-EXIT.
+021500 5000-EXIT.
+021600     EXIT.
+021700******************************************************************
+021800* 5100-OPEN-QUERY-FILES - OPEN THE ARCHIVE FOR READING AND THE
+021900*                  QUERY REPORT FOR WRITING.
+022000******************************************************************
+022100 5100-OPEN-QUERY-FILES.
+022200     OPEN INPUT LEDGER-ARCHIVE-FILE.
+022300     IF NOT WS-ARCH-FILE-OK
+022400         DISPLAY "PNARCH OPEN FAILED, STATUS "
+022500             WS-ARCH-FILE-STATUS
+022600         SET WS-END-OF-LEDGER TO TRUE
+022700         GO TO 5100-EXIT
+022800     END-IF.
+022900     OPEN OUTPUT QUERY-RPT-FILE.
+023000     MOVE "POSNEGDEC ARCHIVE RETRIEVAL REPORT" TO QUERY-RPT-LINE.
+023100     WRITE QUERY-RPT-LINE.
+023200     PERFORM 5400-READ-ARCHIVE-RECORD
+023300         THRU 5400-EXIT.
+023400 5100-EXIT.
+023500     EXIT.
+023600******************************************************************
+023700* 5200-SEARCH-ARCHIVE-RECORD - WRITE ONE DETAIL LINE FOR EVERY
+023800*                  ARCHIVED RECORD WHOSE POST DATE FALLS INSIDE
+023900*                  THE REQUESTED RANGE.
+024000******************************************************************
+024100 5200-SEARCH-ARCHIVE-RECORD.
+024200     IF LR-POST-DATE OF ARCHIVE-LEDGER-RECORD >= WS-FROM-DATE AND
+024300         LR-POST-DATE OF ARCHIVE-LEDGER-RECORD <= WS-TO-DATE
+024400         MOVE LR-POST-DATE OF ARCHIVE-LEDGER-RECORD
+024500             TO QD-POST-DATE
+024600         MOVE LR-SEQUENCE-NO OF ARCHIVE-LEDGER-RECORD
+024700             TO QD-SEQUENCE-NO
+024800         MOVE LR-NUM1 OF ARCHIVE-LEDGER-RECORD TO QD-NUM1
+024900         MOVE LR-NUM2 OF ARCHIVE-LEDGER-RECORD TO QD-NUM2
+025000         MOVE LR-NUM3 OF ARCHIVE-LEDGER-RECORD TO QD-NUM3
+025100         WRITE QUERY-RPT-LINE FROM WS-QUERY-DETAIL
+025200         ADD 1 TO WS-MATCH-COUNT
+025300     END-IF.
+025400     PERFORM 5400-READ-ARCHIVE-RECORD
+025500         THRU 5400-EXIT.
+025600 5200-EXIT.
+025700     EXIT.
+025800******************************************************************
+025900* 5300-CLOSE-QUERY-FILES - CLOSE UP AND SHOW HOW MANY MATCHED.
+026000******************************************************************
+026100 5300-CLOSE-QUERY-FILES.
+026200     CLOSE LEDGER-ARCHIVE-FILE
+026300           QUERY-RPT-FILE.
+026400     DISPLAY "RECORDS FOUND: " WS-MATCH-COUNT.
+026500 5300-EXIT.
+026600     EXIT.
+026700******************************************************************
+026800* 5400-READ-ARCHIVE-RECORD - GET THE NEXT ARCHIVED RECORD.
+026900******************************************************************
+027000 5400-READ-ARCHIVE-RECORD.
+027100     READ LEDGER-ARCHIVE-FILE
+027200         AT END
+027300             SET WS-END-OF-LEDGER TO TRUE
+027400     END-READ.
+027500 5400-EXIT.
+027600     EXIT.
+027700******************************************************************
+027800* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+027900******************************************************************
+028000 9999-EXIT.
+028100     GOBACK.
+028200 END PROGRAM PosNegDecArchive.
