@@ -1,23 +1,356 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PerformUntil.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 PIC 9 VALUE 1.
-       01 mult PIC 99 VALUE 0.
-       01 result pic 9(4).
-       PROCEDURE DIVISION.
-       PERFORM MAIN-PROCEDURE UNTIL mult > 10.
-       STOP RUN.
-       MAIN-PROCEDURE.
-           ADD 1 TO mult.
-           COMPUTE result = num1 * mult.
-           DISPLAY result.
-
-       END PROGRAM PerformUntil.
+000100******************************************************************
+000200* PROGRAM-ID: PERFORMUNTIL
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     PRINTS A MULTIPLICATION TABLE FOR NUM1, ONE LINE
+000800*              PER MULT VALUE FROM 1 THROUGH 10. CHECKPOINTS THE
+000900*              CURRENT MULT VALUE AFTER EVERY ITERATION SO AN
+001000*              OVERNIGHT RUN THAT GETS KILLED PARTWAY THROUGH
+001100*              RESUMES INSTEAD OF REDOING THE WHOLE TABLE. THE
+001150*              TABLE ITSELF GOES TO A PRINT FILE WITH PAGE
+001160*              HEADERS RATHER THAN THE OPERATOR'S SCREEN.
+001200* TECTONICS:   cobc
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  CALLS THE SHARED Routines1 LIBRARY TO SET A
+001600*                  COMPLETION RETURN CODE.
+001700*   2026-08-09 DO  ADDED CHECKPOINT/RESTART SUPPORT.
+001800*   2026-08-09 DO  TABLE NOW WRITES TO A PRINT FILE WITH PAGE
+001900*                  HEADERS INSTEAD OF BEING DISPLAYED.
+001950*   2026-08-09 DO  NUM1 AND THE UPPER BOUND ARE NOW READ FROM A
+001960*                  PARAMETER FILE (OR ACCEPTED) INSTEAD OF BEING
+001970*                  HARDCODED, SO ONE PROGRAM CAN PRODUCE ANY
+001980*                  TIMES-TABLE.
+001990*   2026-08-09 DO  REPORT RESULT COLUMN NOW GOES THROUGH THE
+001991*                  SHARED CUEDIT EDITED-PICTURE COPYBOOK.
+001992*   2026-08-09 DO  COPIES THE Routines1 COMPLETION CODE INTO THE
+001993*                  RETURN-CODE SPECIAL REGISTER SO A CALLING
+001994*                  BATCH CONTROL PROGRAM CAN TELL WHETHER THIS
+001995*                  RUN FINISHED CLEAN.
+001996*   2026-08-09 DO  NUM1 AND RESULT NOW COME FROM THE SHARED
+001997*                  OPERANDS COPYBOOK INSTEAD OF A LOCAL
+001998*                  DECLARATION, MATCHING CALCULATOR'S SIZE.
+001999*   2026-08-09 DO  ADDED ROUNDED TO THE RESULT COMPUTE, THE
+002001*                  SHOP-WIDE STANDARD FOR ANY ADD/SUBTRACT/
+002002*                  MULTIPLY/DIVIDE THAT CAN PRODUCE A FRACTION.
+002003*   2026-08-09 DO  ADDED A M)ATRIX REPORT MODE THAT LOOPS NUM1
+002004*                  ITSELF OVER A ROW RANGE AND PRINTS THE FULL
+002005*                  MULTIPLICATION CHART INSTEAD OF JUST ONE ROW.
+002006*                  CHECKPOINT/RESTART STILL COVERS S)INGLE-ROW
+002007*                  MODE ONLY - A MATRIX RUN IS QUICK ENOUGH TO
+002008*                  START OVER RATHER THAN RESUME MID-CHART.
+002009*   2026-08-09 DO  ERRLOG ENTRIES NOW GET A REAL FOUR-DIGIT-YEAR
+002010*                  DATE - THE ERROR-LOG ACCEPT WAS PULLING ONLY
+002011*                  THE SIX-DIGIT YYMMDD FORM INTO AN EIGHT-DIGIT
+002012*                  FIELD.
+002013*   2026-08-09 DO  0100-INITIALIZE-WORKING-STORAGE NOW RESETS
+002014*                  WS-RUN-MODE TO S)INGLE-ROW ON EVERY CALL, NOT
+002015*                  JUST MULT AND RESULT - A MATRIX-MODE RUN
+002016*                  FOLLOWED BY A PARAMETER-FILE SINGLE-ROW RUN IN
+002017*                  THE SAME SESSION WAS STAYING IN MATRIX MODE.
+002018*                  5100-WRITE-ERROR-LOG NOW ALSO MOVES ITS ERROR
+002019*                  TEXT INTO WS-LIB-MSG-VALUE SO THE SETRC CALL AT
+002020*                  EXIT REPORTS A NONZERO RETURN-CODE WHEN A SIZE
+002021*                  ERROR OCCURRED - IT WAS ALWAYS SEEING "OK" AND
+002022*                  ALWAYS RETURNING ZERO REGARDLESS.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. PerformUntil.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CHECKPOINT-FILE ASSIGN TO "PUCKPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002900     SELECT REPORT-FILE ASSIGN TO "PUPRT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-RPT-FILE-STATUS.
+003150     SELECT PARM-FILE ASSIGN TO "PUPARM"
+003160         ORGANIZATION IS LINE SEQUENTIAL
+003170         FILE STATUS IS WS-PARM-FILE-STATUS.
+003180     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003190         ORGANIZATION IS LINE SEQUENTIAL
+003195         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CHECKPOINT-FILE
+003500     RECORDING MODE IS F.
+003600 01  CHECKPOINT-RECORD               PIC 9(02).
+003700 FD  REPORT-FILE
+003800     RECORDING MODE IS F.
+003900 01  REPORT-LINE                     PIC X(80).
+003950 FD  PARM-FILE
+003960     RECORDING MODE IS F.
+003970 01  PARM-RECORD.
+003980     05  PP-NUM1                     PIC 9.
+003990     05  PP-UPPER-BOUND              PIC 99.
+003992     05  PP-RUN-MODE                 PIC X(01).
+003994     05  PP-ROW-UPPER-BOUND          PIC 99.
+003995 FD  ERROR-LOG-FILE
+003996     RECORDING MODE IS F.
+003997     COPY CUERROR.
+004000 WORKING-STORAGE SECTION.
+004100 COPY OPERANDS.
+004200 01  mult PIC 99 VALUE 0.
+004350 01  WS-UPPER-BOUND                  PIC 99.
+004360 01  WS-RUN-MODE                     PIC X(01) VALUE "S".
+004370     88  WS-MATRIX-MODE              VALUE "M" "m".
+004380     88  WS-SINGLE-ROW-MODE          VALUE "S" "s".
+004390 01  WS-ROW-UPPER-BOUND              PIC 99 VALUE 12.
+004400 01  WS-CKPT-FILE-STATUS             PIC X(02).
+004500     88  WS-CKPT-FILE-OK            VALUE "00".
+004600 01  WS-RPT-FILE-STATUS              PIC X(02).
+004700     88  WS-RPT-FILE-OK             VALUE "00".
+004750 01  WS-PARM-FILE-STATUS             PIC X(02).
+004760     88  WS-PARM-FILE-OK            VALUE "00".
+004770 01  WS-ERRLOG-FILE-STATUS           PIC X(02).
+004780     88  WS-ERRLOG-FILE-OK         VALUE "00".
+004790 01  WS-TODAYS-DATE                  PIC 9(08) VALUE ZERO.
+004795 01  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+004800 01  WS-PAGE-COUNT                   PIC 9(02) COMP VALUE ZERO.
+004900 01  WS-LINE-COUNT                   PIC 9(02) COMP VALUE ZERO.
+005000     88  WS-PAGE-FULL                VALUE 5 THRU 99.
+005100 01  WS-LIB-FUNCTION PIC X(06).
+005200 01  WS-LIB-RETURN-CODE PIC 9(02).
+005300 01  WS-LIB-DATE PIC 9(08).
+005400 01  WS-LIB-MSG-PREFIX PIC X(10).
+005500 01  WS-LIB-MSG-VALUE PIC X(40) VALUE "OK".
+005600 01  WS-LIB-MSG-TEXT PIC X(60).
+005700 01  WS-REPORT-HEADER-1.
+005800     05  FILLER                     PIC X(30) VALUE
+005900         "MULTIPLICATION TABLE REPORT".
+006000     05  FILLER                     PIC X(08) VALUE "PAGE ".
+006100     05  RH-PAGE-NO                 PIC ZZ9.
+006200     05  FILLER                     PIC X(39) VALUE SPACES.
+006300 01  WS-REPORT-HEADER-2.
+006400     05  FILLER                     PIC X(12) VALUE "NUM1".
+006500     05  FILLER                     PIC X(12) VALUE "MULT".
+006600     05  FILLER                     PIC X(12) VALUE "RESULT".
+006700     05  FILLER                     PIC X(44) VALUE SPACES.
+006800 01  WS-REPORT-DETAIL.
+006900     05  RD-NUM1                     PIC Z9.
+007000     05  FILLER                     PIC X(10) VALUE SPACES.
+007100     05  RD-MULT                     PIC Z9.
+007200     05  FILLER                     PIC X(10) VALUE SPACES.
+007300     05  RD-RESULT                   PIC ZZ,ZZ9.
+007400     05  FILLER                     PIC X(50) VALUE SPACES.
+007450 COPY CUEDIT.
+007460 COPY CTLPARM.
+007500 PROCEDURE DIVISION.
+007600******************************************************************
+007700* 0000-MAINLINE - RESUME FROM ANY CHECKPOINT, RUN THE TABLE,
+007800*                 SIGNAL COMPLETION.
+007900******************************************************************
+008000 0000-MAINLINE.
+008010     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+008020         THRU 0100-EXIT.
+008050     PERFORM 0500-GET-PARAMETERS
+008060         THRU 0500-EXIT.
+008100     IF WS-SINGLE-ROW-MODE
+008150         PERFORM 1000-RESTART-CHECK
+008200             THRU 1000-EXIT
+008210     END-IF.
+008300     OPEN OUTPUT REPORT-FILE.
+008350     OPEN EXTEND ERROR-LOG-FILE.
+008360     IF NOT WS-ERRLOG-FILE-OK
+008370         OPEN OUTPUT ERROR-LOG-FILE
+008380     END-IF.
+008400     PERFORM 1500-PRINT-HEADERS
+008500         THRU 1500-EXIT.
+008550     IF WS-MATRIX-MODE
+008560         PERFORM 1700-RUN-MATRIX-REPORT
+008570             THRU 1700-EXIT
+008580     ELSE
+008590         PERFORM MAIN-PROCEDURE UNTIL mult > WS-UPPER-BOUND
+008595     END-IF.
+008700     CLOSE REPORT-FILE
+008710           ERROR-LOG-FILE.
+008800     PERFORM 3000-CLEAR-CHECKPOINT
+008900         THRU 3000-EXIT.
+009000     MOVE "SETRC " TO WS-LIB-FUNCTION.
+009100     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+009200         WS-LIB-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+009300         WS-LIB-MSG-TEXT.
+009350     MOVE WS-LIB-RETURN-CODE TO RETURN-CODE.
+009400     GOBACK.
+009500******************************************************************
+009600* 1000-RESTART-CHECK - IF A CHECKPOINT EXISTS FROM A PRIOR RUN
+009700*                      THAT WAS KILLED PARTWAY THROUGH, RESUME
+009800*                      FROM THE SAVED MULT VALUE INSTEAD OF
+009900*                      STARTING THE TABLE OVER AT 1.
+010000******************************************************************
+010100 1000-RESTART-CHECK.
+010200     OPEN INPUT CHECKPOINT-FILE.
+010300     IF WS-CKPT-FILE-OK
+010400         READ CHECKPOINT-FILE INTO mult
+010500         CLOSE CHECKPOINT-FILE
+010600         DISPLAY "Resuming multiplication table at mult = " mult
+010700     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+010910******************************************************************
+010920* 0100-INITIALIZE-WORKING-STORAGE - CLEAR MULT AND RESULT BEFORE
+010930*                  EVERY RUN, THE SAME WAY EMPTYVARIABLE.CBL CLEARS
+010935*                  ITS DEMONSTRATION FIELDS - THIS PROGRAM IS CALLED
+010940*                  REPEATEDLY FROM THE GOTO.CBL MENU, AND WITHOUT
+010941*                  THIS A RUN WITH NO CHECKPOINT ON FILE WOULD START
+010942*                  FROM WHEREVER THE PRIOR RUN LEFT OFF INSTEAD OF
+010943*                  FROM ZERO. WS-RUN-MODE IS RESET HERE TOO, SO A
+010943*                  PARAMETER-FILE SINGLE-ROW RUN RIGHT AFTER AN
+010943*                  INTERACTIVE MATRIX RUN DOESN'T INHERIT MATRIX
+010943*                  MODE FROM THE PRIOR CALL.
+010944******************************************************************
+010945 0100-INITIALIZE-WORKING-STORAGE.
+010946     INITIALIZE mult result.
+010946     SET WS-SINGLE-ROW-MODE TO TRUE.
+010947 0100-EXIT.
+010948     EXIT.
+010950******************************************************************
+010960* 0500-GET-PARAMETERS - PICK UP NUM1 AND THE UPPER BOUND FROM A
+010970*                       PARAMETER FILE IF THE TRAINING DESK LEFT
+010980*                       ONE, OTHERWISE ASK THE OPERATOR SO THIS
+010990*                       PROGRAM CAN PRODUCE ANY TIMES-TABLE
+010991*                       WITHOUT A CODE CHANGE.
+010992******************************************************************
+010993 0500-GET-PARAMETERS.
+010993     MOVE CTL-LOOP-UPPER-BOUND-DEFAULT TO WS-UPPER-BOUND.
+010994     OPEN INPUT PARM-FILE.
+010995     IF WS-PARM-FILE-OK
+010996         READ PARM-FILE INTO PARM-RECORD
+010997         MOVE PP-NUM1        TO num1
+010998         MOVE PP-UPPER-BOUND TO WS-UPPER-BOUND
+010999         CLOSE PARM-FILE
+011000         IF PP-RUN-MODE = "M" OR "m"
+011001             SET WS-MATRIX-MODE TO TRUE
+011002             MOVE PP-ROW-UPPER-BOUND TO WS-ROW-UPPER-BOUND
+011003         END-IF
+011004     ELSE
+011005         DISPLAY "Report mode - S)ingle row or M)atrix "
+011006             "(all rows 1 through N): "
+011007         ACCEPT WS-RUN-MODE
+011008         IF WS-MATRIX-MODE
+011009             DISPLAY "Highest row (num1 value) to print, "
+011010                 "01-99: "
+011011             ACCEPT WS-ROW-UPPER-BOUND
+011012             DISPLAY "Times-table upper bound (01-99): "
+011013             ACCEPT WS-UPPER-BOUND
+011014         ELSE
+011015             DISPLAY "Times-table base (0-9): "
+011016             ACCEPT num1
+011017             DISPLAY "Times-table upper bound (01-99): "
+011018             ACCEPT WS-UPPER-BOUND
+011019         END-IF
+011020     END-IF.
+011021 0500-EXIT.
+011022     EXIT.
+011000******************************************************************
+011100* 1500-PRINT-HEADERS - START A NEW PAGE OF THE REPORT.
+011200******************************************************************
+011300 1500-PRINT-HEADERS.
+011400     ADD 1 TO WS-PAGE-COUNT.
+011500     MOVE WS-PAGE-COUNT TO RH-PAGE-NO.
+011600     WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+011700     WRITE REPORT-LINE FROM WS-REPORT-HEADER-2.
+011800     MOVE ZERO TO WS-LINE-COUNT.
+011900 1500-EXIT.
+012000     EXIT.
+012010******************************************************************
+012020* 1700-RUN-MATRIX-REPORT - PRINT ONE FULL ROW OF THE TABLE FOR
+012030*                  EVERY NUM1 FROM 1 THROUGH THE ROW UPPER BOUND,
+012040*                  INSTEAD OF JUST THE SINGLE ROW OF THE ORIGINAL
+012050*                  REPORT MODE.
+012060******************************************************************
+012070 1700-RUN-MATRIX-REPORT.
+012080     PERFORM 1750-RUN-ONE-ROW
+012090         THRU 1750-EXIT
+012100         VARYING num1 FROM 1 BY 1
+012110         UNTIL num1 > WS-ROW-UPPER-BOUND.
+012120 1700-EXIT.
+012130     EXIT.
+012140******************************************************************
+012150* 1750-RUN-ONE-ROW - RESET MULT TO ZERO AND PRINT ONE ROW OF THE
+012160*                  MATRIX FOR THE CURRENT NUM1 VALUE.
+012170******************************************************************
+012180 1750-RUN-ONE-ROW.
+012190     MOVE ZERO TO mult.
+012200     PERFORM MAIN-PROCEDURE UNTIL mult > WS-UPPER-BOUND.
+012210 1750-EXIT.
+012220     EXIT.
+012230******************************************************************
+012240* MAIN-PROCEDURE - COMPUTE ONE ROW OF THE TABLE AND CHECKPOINT
+012300*                  THE MULT VALUE REACHED SO FAR.
+012400******************************************************************
+012500 MAIN-PROCEDURE.
+012600     ADD 1 TO mult.
+012700     COMPUTE result ROUNDED = num1 * mult
+012710         ON SIZE ERROR
+012720             PERFORM 5100-WRITE-ERROR-LOG
+012730                 THRU 5100-EXIT
+012740     END-COMPUTE.
+012800     PERFORM 2500-WRITE-DETAIL-LINE
+012900         THRU 2500-EXIT.
+013000     PERFORM 2000-WRITE-CHECKPOINT
+013100         THRU 2000-EXIT.
+013200******************************************************************
+013300* 2000-WRITE-CHECKPOINT - SAVE THE CURRENT MULT VALUE.
+013400******************************************************************
+013500 2000-WRITE-CHECKPOINT.
+013600     OPEN OUTPUT CHECKPOINT-FILE.
+013700     MOVE mult TO CHECKPOINT-RECORD.
+013800     WRITE CHECKPOINT-RECORD.
+013900     CLOSE CHECKPOINT-FILE.
+014000 2000-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300* 2500-WRITE-DETAIL-LINE - WRITE ONE ROW OF THE TABLE TO THE
+014400*                          REPORT, STARTING A NEW PAGE FIRST IF
+014500*                          THE CURRENT ONE IS FULL.
+014600******************************************************************
+014700 2500-WRITE-DETAIL-LINE.
+014800     IF WS-PAGE-FULL
+014900         PERFORM 1500-PRINT-HEADERS
+015000             THRU 1500-EXIT
+015100     END-IF.
+015200     MOVE num1   TO RD-NUM1.
+015300     MOVE mult   TO RD-MULT.
+015350     MOVE result TO CU-EDIT-COUNT-FIELD.
+015400     MOVE CU-EDIT-COUNT-FIELD TO RD-RESULT.
+015500     WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+015600     ADD 1 TO WS-LINE-COUNT.
+015700 2500-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000* 3000-CLEAR-CHECKPOINT - TABLE FINISHED CLEANLY, SO THE NEXT
+016100*                         RUN SHOULD START FRESH RATHER THAN
+016200*                         "RESUME" FROM A COMPLETED TABLE.
+016300******************************************************************
+016400 3000-CLEAR-CHECKPOINT.
+016500     OPEN OUTPUT CHECKPOINT-FILE.
+016600     CLOSE CHECKPOINT-FILE.
+016700 3000-EXIT.
+016800     EXIT.
+016810******************************************************************
+016820* 5100-WRITE-ERROR-LOG - RECORD A SIZE ERROR TO THE SHARED
+016830*                        ERROR LOG SO OPERATORS HAVE ONE PLACE
+016840*                        TO CHECK ACROSS ALL FOUR PROGRAMS. ALSO
+016841*                        MOVES WS-LIB-MSG-VALUE OFF OF "OK" SO THE
+016842*                        SETRC CALL AT 0000-MAINLINE'S EXIT REPORTS
+016843*                        A NONZERO RETURN-CODE FOR THIS RUN.
+016850******************************************************************
+016860 5100-WRITE-ERROR-LOG.
+016870     MOVE "PERFUNTL"       TO EL-PROGRAM-ID.
+016880     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+016890     ACCEPT WS-CURRENT-TIME FROM TIME.
+016900     MOVE WS-TODAYS-DATE   TO EL-ERROR-DATE.
+016910     MOVE WS-CURRENT-TIME  TO EL-ERROR-TIME.
+016920     MOVE "SIZE"           TO EL-ERROR-TYPE.
+016930     MOVE "SIZE ERROR COMPUTING TABLE ROW"
+016940         TO EL-ERROR-TEXT.
+016945     MOVE "SIZE ERROR COMPUTING TABLE ROW"
+016946         TO WS-LIB-MSG-VALUE.
+016950     WRITE ERRLOG-RECORD.
+016960 5100-EXIT.
+016970     EXIT.
+016980 END PROGRAM PerformUntil.
