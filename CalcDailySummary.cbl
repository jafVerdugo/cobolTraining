@@ -0,0 +1,198 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCDAILYSUMMARY
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS THE CALCULATOR TRANSACTION LOG AND PRODUCES
+000800*              A DAILY SUMMARY - COUNT AND TOTAL BY EACH OF THE
+000900*              FOUR OPERATIONS (ADD, SUBTRACT, MULTIPLY, DIVIDE)
+001000*              KEYED OFF THE OPTION VALUE - SO MANAGEMENT GETS
+001100*              ONE SUMMARY PAGE INSTEAD OF SCROLLING THROUGH RAW
+001200*              TRANSACTION RECORDS.
+001300* TECTONICS:   cobc
+001400*
+001500* MODIFICATION HISTORY
+001600*   2026-08-09 DO  INITIAL VERSION.
+001610*   2026-08-09 DO  CALCLOG IS NOW READ AS AN INDEXED FILE KEYED
+001620*                  BY DATE/OPERATOR/SEQUENCE, MATCHING HOW
+001630*                  CALCULATOR NOW WRITES IT.
+001640*   2026-08-09 DO  EACH RUN NOW APPENDS TODAY'S TOTALS TO A
+001650*                  CALCROLL HISTORY FILE SO CALCROLLUP CAN BUILD
+001660*                  WEEKLY AND MONTHLY TREND FIGURES OUT OF THE
+001670*                  DAILY RUNS WITHOUT REREADING CALCLOG ITSELF.
+001680*   2026-08-09 DO  WIDENED THE OPERATION TABLE FROM FOUR BUCKETS
+001682*                  TO FIVE - CALCULATOR'S OPTION 5 (PERCENT OF /
+001684*                  REMAINDER) WAS DRIVING SET OP-IDX TO CL-OPTION
+001686*                  PAST THE END OF A FOUR-ENTRY TABLE.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CalcDailySummary.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002450         ORGANIZATION IS INDEXED
+002460         RECORD KEY IS CL-LOG-KEY
+002500         FILE STATUS IS WS-LOG-FILE-STATUS.
+002600     SELECT SUMMARY-RPT-FILE ASSIGN TO "CALCSUMM"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RPT-FILE-STATUS.
+002810     SELECT CALC-ROLL-FILE ASSIGN TO "CALCROLL"
+002820         ORGANIZATION IS LINE SEQUENTIAL
+002830         FILE STATUS IS WS-ROLL-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CALC-LOG-FILE.
+003300     COPY CALCLOG.
+003400 FD  SUMMARY-RPT-FILE
+003500     RECORDING MODE IS F.
+003600 01  SUMMARY-RPT-LINE                PIC X(80).
+003610 FD  CALC-ROLL-FILE
+003620     RECORDING MODE IS F.
+003630     COPY CALCROLL.
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-LOG-FILE-STATUS              PIC X(02).
+003900     88  WS-LOG-FILE-OK             VALUE "00".
+004000 01  WS-RPT-FILE-STATUS              PIC X(02).
+004100     88  WS-RPT-FILE-OK             VALUE "00".
+004110 01  WS-ROLL-FILE-STATUS             PIC X(02).
+004120     88  WS-ROLL-FILE-OK            VALUE "00".
+004200 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004300     88  WS-END-OF-FILE              VALUE "Y".
+004310 01  WS-LIB-FUNCTION                 PIC X(06).
+004320 01  WS-LIB-RETURN-CODE              PIC 9(02).
+004330 01  WS-LIB-MSG-PREFIX               PIC X(10).
+004340 01  WS-LIB-MSG-VALUE                PIC X(40).
+004350 01  WS-LIB-MSG-TEXT                 PIC X(60).
+004360 01  WS-TODAYS-DATE                  PIC 9(08).
+004400 01  WS-OP-SUMMARY.
+004500     05  WS-OP-ENTRY OCCURS 5 TIMES INDEXED BY OP-IDX.
+004600         10  WS-OP-COUNT             PIC 9(06) VALUE ZERO.
+004700         10  WS-OP-TOTAL             PIC S9(9)V99 VALUE ZERO.
+004800 01  WS-OP-NAME-TABLE.
+004900     05  FILLER                     PIC X(10) VALUE "ADD".
+005000     05  FILLER                     PIC X(10) VALUE "SUBTRACT".
+005100     05  FILLER                     PIC X(10) VALUE "MULTIPLY".
+005200     05  FILLER                     PIC X(10) VALUE "DIVIDE".
+005250     05  FILLER                     PIC X(10) VALUE "PERCENT".
+005300 01  WS-OP-NAMES REDEFINES WS-OP-NAME-TABLE.
+005400     05  WS-OP-NAME OCCURS 5 TIMES  PIC X(10).
+005500 01  WS-HEADER-LINE                  PIC X(80) VALUE
+005600     "CALCULATOR DAILY SUMMARY BY OPERATION".
+005700 01  WS-SUMMARY-DETAIL.
+005800     05  SD-OP-NAME                  PIC X(10).
+005900     05  FILLER                     PIC X(04) VALUE SPACES.
+006000     05  FILLER                     PIC X(08) VALUE "COUNT:".
+006100     05  SD-COUNT                    PIC ZZZ,ZZ9.
+006200     05  FILLER                     PIC X(04) VALUE SPACES.
+006300     05  FILLER                     PIC X(08) VALUE "TOTAL:".
+006400     05  SD-TOTAL                    PIC -(8)9.99.
+006500     05  FILLER                     PIC X(21) VALUE SPACES.
+006600 PROCEDURE DIVISION.
+006700******************************************************************
+006800* 0000-MAINLINE - ACCUMULATE THE LOG BY OPERATION, THEN PRINT
+006900*                 ONE SUMMARY LINE PER OPERATION.
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-OPEN-FILES
+007300         THRU 1000-EXIT.
+007400     PERFORM 1500-ACCUMULATE-RECORD
+007500         THRU 1500-EXIT
+007600         UNTIL WS-END-OF-FILE.
+007700     PERFORM 2000-PRINT-SUMMARY
+007800         THRU 2000-EXIT.
+007810     PERFORM 2500-APPEND-DAILY-HISTORY
+007820         THRU 2500-EXIT.
+007900     GO TO 9999-EXIT.
+008000******************************************************************
+008100* 1000-OPEN-FILES - OPEN THE LOG AND THE SUMMARY REPORT.
+008200******************************************************************
+008300 1000-OPEN-FILES.
+008400     OPEN INPUT CALC-LOG-FILE.
+008500     IF NOT WS-LOG-FILE-OK
+008600         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+008700             WS-LOG-FILE-STATUS
+008800         SET WS-END-OF-FILE TO TRUE
+008900         GO TO 1000-EXIT
+009000     END-IF.
+009100     OPEN OUTPUT SUMMARY-RPT-FILE.
+009200     MOVE WS-HEADER-LINE TO SUMMARY-RPT-LINE.
+009300     WRITE SUMMARY-RPT-LINE.
+009400     PERFORM 1600-READ-LOG-RECORD
+009500         THRU 1600-EXIT.
+009600 1000-EXIT.
+009700     EXIT.
+009800******************************************************************
+009900* 1500-ACCUMULATE-RECORD - ADD ONE SUCCESSFUL RESULT INTO ITS
+010000*                          OPERATION-TYPE BUCKET.
+010100******************************************************************
+010200 1500-ACCUMULATE-RECORD.
+010300     IF CL-STATUS-OK
+010400         SET OP-IDX TO CL-OPTION
+010500         ADD 1        TO WS-OP-COUNT (OP-IDX)
+010600         ADD CL-RESULT TO WS-OP-TOTAL (OP-IDX)
+010700     END-IF.
+010800     PERFORM 1600-READ-LOG-RECORD
+010900         THRU 1600-EXIT.
+011000 1500-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 1600-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+011400******************************************************************
+011500 1600-READ-LOG-RECORD.
+011600     READ CALC-LOG-FILE
+011700         AT END
+011800             SET WS-END-OF-FILE TO TRUE
+011900     END-READ.
+012000 1600-EXIT.
+012100     EXIT.
+012200******************************************************************
+012300* 2000-PRINT-SUMMARY - WRITE ONE DETAIL LINE PER OPERATION.
+012400******************************************************************
+012500 2000-PRINT-SUMMARY.
+012600     PERFORM 2100-PRINT-ONE-LINE
+012700         THRU 2100-EXIT
+012800         VARYING OP-IDX FROM 1 BY 1
+012900         UNTIL OP-IDX > 5.
+013300     CLOSE CALC-LOG-FILE
+013400           SUMMARY-RPT-FILE.
+013500 2000-EXIT.
+013600     EXIT.
+013610******************************************************************
+013620* 2100-PRINT-ONE-LINE - WRITE THE SUMMARY LINE FOR ONE OPERATION.
+013630******************************************************************
+013640 2100-PRINT-ONE-LINE.
+013650     MOVE WS-OP-NAME (OP-IDX)  TO SD-OP-NAME.
+013660     MOVE WS-OP-COUNT (OP-IDX) TO SD-COUNT.
+013670     MOVE WS-OP-TOTAL (OP-IDX) TO SD-TOTAL.
+013680     WRITE SUMMARY-RPT-LINE FROM WS-SUMMARY-DETAIL.
+013690 2100-EXIT.
+013700     EXIT.
+013710******************************************************************
+013720* 2500-APPEND-DAILY-HISTORY - WRITE TODAY'S FOUR OPERATION
+013730*                  TOTALS OUT TO THE ROLLUP HISTORY FILE AS ONE
+013740*                  ROW, SO CALCROLLUP CAN ACCUMULATE THEM INTO
+013750*                  WEEKLY AND MONTHLY TOTALS LATER.
+013760******************************************************************
+013770 2500-APPEND-DAILY-HISTORY.
+013780     MOVE "DATSTM" TO WS-LIB-FUNCTION.
+013790     CALL "Routines1" USING WS-LIB-FUNCTION, WS-LIB-RETURN-CODE,
+013800         WS-TODAYS-DATE, WS-LIB-MSG-PREFIX, WS-LIB-MSG-VALUE,
+013810         WS-LIB-MSG-TEXT.
+013820     MOVE WS-TODAYS-DATE TO CH-SUMMARY-DATE.
+013830     MOVE WS-OP-SUMMARY TO CH-OP-TABLE.
+013850     OPEN EXTEND CALC-ROLL-FILE.
+013860     IF NOT WS-ROLL-FILE-OK
+013870         OPEN OUTPUT CALC-ROLL-FILE
+013880     END-IF.
+013890     WRITE CALC-DAILY-HISTORY-RECORD.
+013900     CLOSE CALC-ROLL-FILE.
+013910 2500-EXIT.
+013920     EXIT.
+013930******************************************************************
+013800* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+013900******************************************************************
+014000 9999-EXIT.
+014100     GOBACK.
+014200 END PROGRAM CalcDailySummary.
