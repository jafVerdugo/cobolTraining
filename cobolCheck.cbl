@@ -1,33 +1,259 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CobolCheck.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 PIC 9 VALUE 1.
-       01 num2 PIC 9 VALUE 1.
-       01 result PIC 9.
-       01 word1 PIC x(8) VALUE "hello".
-       01 word2 PIC x(8) VALUE "world".
-       01 word3 PIC x(13).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ADD num1 TO num2 GIVING result.
-            DISPLAY num2.
-            DISPLAY result.
-            MOVE 0 TO result.
-            COMPUTE result = num1 + num2.
-            DISPLAY num2.
-            DISPLAY result.
-            STRING word1 DELIMITED BY SIZE
-                   word2 DELIMITED BY SIZE
-                   INTO word3
-            END-STRING.
-            DISPLAY word3.
-            STOP RUN.
-       END PROGRAM CobolCheck.
+000100******************************************************************
+000200* PROGRAM-ID: COBOLCHECK
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     REGRESSION CHECK FOR OUR ARITHMETIC LOGIC. READS
+000800*              PAIRS OF OPERANDS AND AN EXPECTED RESULT FROM A
+000900*              TEST-CASE FILE, RUNS THEM THROUGH BOTH ADD ...
+001000*              GIVING AND COMPUTE, AND REPORTS PASS/FAIL PER
+001100*              ROW SO ARITHMETIC CHANGES CAN BE VALIDATED
+001200*              WITHOUT EYEBALLING A HANDFUL OF DISPLAY LINES.
+001300*              ALSO CARRIES SMALL STRING/UNSTRING DEMONSTRATIONS,
+001400*              UNRELATED TO THE ARITHMETIC CHECK, SHOWING HOW WE
+001500*              JOIN AND SPLIT CONCATENATED FIELDS.
+001600* TECTONICS:   cobc
+001700*
+001800* MODIFICATION HISTORY
+001900*   2026-08-09 DO  REPLACED THE HARDCODED 1+1 CHECK WITH A
+002000*                  DATA-DRIVEN TEST-CASE FILE AND PASS/FAIL
+002100*                  REPORTING.
+002150*   2026-08-09 DO  ADDED AN UNSTRING-BASED PARSER COMPANION TO
+002160*                  THE EXISTING STRING CONCATENATION DEMO, FOR
+002170*                  SPLITTING DELIMITED FIELDS RECEIVED FROM OTHER
+002180*                  DEPARTMENTS.
+002190*   2026-08-09 DO  FAILED-CASE RESULT NOW SHOWN THROUGH THE
+002200*                  SHARED CUEDIT EDITED-PICTURE COPYBOOK.
+002210*   2026-08-09 DO  CHANGED FROM STOP RUN TO GOBACK, SETTING THE
+002220*                  RETURN-CODE SPECIAL REGISTER FROM THE PASS/
+002230*                  FAIL TOTALS, SO THIS CHECK CAN ALSO BE CALLED
+002240*                  AS A STEP FROM A BATCH CONTROL PROGRAM.
+002250*   2026-08-09 DO  NUM1/NUM2/RESULT NOW COME FROM THE SHARED
+002260*                  OPERANDS COPYBOOK INSTEAD OF A LOCAL PIC 9
+002270*                  DECLARATION, MATCHING CALCULATOR'S SIZE.
+002280*   2026-08-09 DO  ERRLOG ENTRIES NOW GET A REAL FOUR-DIGIT-YEAR
+002285*                  DATE - THE ERROR-LOG ACCEPT WAS PULLING ONLY
+002290*                  THE SIX-DIGIT YYMMDD FORM INTO AN EIGHT-DIGIT
+002295*                  FIELD.
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. CobolCheck.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TEST-CASE-FILE ASSIGN TO "CKTESTS"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-TEST-FILE-STATUS.
+003150     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003160         ORGANIZATION IS LINE SEQUENTIAL
+003170         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TEST-CASE-FILE
+003500     RECORDING MODE IS F.
+003600 01  TEST-CASE-RECORD.
+003700     05  TC-NUM1                     PIC 9.
+003800     05  TC-NUM2                     PIC 9.
+003900     05  TC-EXPECTED                 PIC 9.
+003950 FD  ERROR-LOG-FILE
+003960     RECORDING MODE IS F.
+003970     COPY CUERROR.
+004000 WORKING-STORAGE SECTION.
+004100 COPY OPERANDS.
+004400 01  word1 PIC x(8) VALUE "hello".
+004500 01  word2 PIC x(8) VALUE "world".
+004600 01  word3 PIC x(13).
+004650 01  WS-INCOMING-FIELD               PIC X(17) VALUE
+004660     "HELLO   ,WORLD   ".
+004670 01  WS-PART1                        PIC X(08).
+004680 01  WS-PART2                        PIC X(08).
+004900 01  WS-EXPECTED                     PIC 9.
+005000 01  WS-TEST-FILE-STATUS             PIC X(02).
+005100     88  WS-TEST-FILE-OK            VALUE "00".
+005150 01  WS-ERRLOG-FILE-STATUS           PIC X(02).
+005160     88  WS-ERRLOG-FILE-OK         VALUE "00".
+005170 01  WS-TODAYS-DATE                  PIC 9(08) VALUE ZERO.
+005180 01  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+005200 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+005300     88  WS-END-OF-FILE              VALUE "Y".
+005400 01  WS-CASE-COUNT                   PIC 9(04) COMP VALUE ZERO.
+005500 01  WS-PASS-COUNT                   PIC 9(04) COMP VALUE ZERO.
+005600 01  WS-FAIL-COUNT                   PIC 9(04) COMP VALUE ZERO.
+005650 COPY CUEDIT.
+005700 PROCEDURE DIVISION.
+005800******************************************************************
+005900* 0000-MAINLINE - RUN EVERY TEST CASE, REPORT TOTALS, THEN SHOW
+006000*                 THE STRING/UNSTRING DEMONSTRATION.
+006100******************************************************************
+006200 0000-MAINLINE.
+006210     PERFORM 0100-INITIALIZE-WORKING-STORAGE
+006220         THRU 0100-EXIT.
+006300     PERFORM 1000-OPEN-TEST-FILE
+006400         THRU 1000-EXIT.
+006500     PERFORM 2000-RUN-TEST-CASE
+006600         THRU 2000-EXIT
+006700         UNTIL WS-END-OF-FILE.
+006800     PERFORM 3000-CLOSE-AND-REPORT
+006900         THRU 3000-EXIT.
+007000     PERFORM 5000-STRING-DEMO
+007100         THRU 5000-EXIT.
+007200     PERFORM 5500-UNSTRING-DEMO
+007300         THRU 5500-EXIT.
+007400     GO TO 9999-EXIT.
+007410******************************************************************
+007420* 0100-INITIALIZE-WORKING-STORAGE - CLEAR THE WORKING FIELDS THAT
+007430*                  DON'T ALREADY CARRY A STARTUP VALUE, THE SAME
+007440*                  WAY EMPTYVARIABLE.CBL CLEARS ITS DEMONSTRATION
+007450*                  FIELDS, SO A STALE RESULT FROM THE PRIOR TEST
+007460*                  CASE CAN'T BE MISTAKEN FOR THIS ONE'S.
+007470******************************************************************
+007480 0100-INITIALIZE-WORKING-STORAGE.
+007490     INITIALIZE result word3 WS-PART1 WS-PART2.
+007500 0100-EXIT.
+007510     EXIT.
+007520******************************************************************
+007600* 1000-OPEN-TEST-FILE - OPEN THE TEST-CASE FILE AND PRIME THE
+007700*                       FIRST READ.
+007800******************************************************************
+007900 1000-OPEN-TEST-FILE.
+008000     OPEN INPUT TEST-CASE-FILE.
+008100     IF WS-TEST-FILE-OK
+008200         PERFORM 1500-READ-TEST-CASE
+008300             THRU 1500-EXIT
+008400     ELSE
+008500         DISPLAY "CKTESTS OPEN FAILED, STATUS "
+008600             WS-TEST-FILE-STATUS
+008700         SET WS-END-OF-FILE TO TRUE
+008800     END-IF.
+008810     OPEN EXTEND ERROR-LOG-FILE.
+008820     IF NOT WS-ERRLOG-FILE-OK
+008830         OPEN OUTPUT ERROR-LOG-FILE
+008840     END-IF.
+008900 1000-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200* 1500-READ-TEST-CASE - READ ONE TEST CASE, FLAGGING END OF FILE.
+009300******************************************************************
+009400 1500-READ-TEST-CASE.
+009500     READ TEST-CASE-FILE
+009600         AT END
+009700             SET WS-END-OF-FILE TO TRUE
+009800     END-READ.
+009900 1500-EXIT.
+010000     EXIT.
+010100******************************************************************
+010200* 2000-RUN-TEST-CASE - RUN ONE ROW THROUGH BOTH ADD GIVING AND
+010300*                      COMPUTE AND COMPARE AGAINST THE EXPECTED
+010400*                      RESULT.
+010500******************************************************************
+010600 2000-RUN-TEST-CASE.
+010700     ADD 1 TO WS-CASE-COUNT.
+010800     MOVE TC-NUM1     TO num1.
+010900     MOVE TC-NUM2     TO num2.
+011000     MOVE TC-EXPECTED TO WS-EXPECTED.
+011100     ADD num1 TO num2 GIVING result
+011110         ON SIZE ERROR
+011120             PERFORM 5100-WRITE-ERROR-LOG
+011130                 THRU 5100-EXIT
+011140     END-ADD.
+011200     IF result NOT = WS-EXPECTED
+011300         PERFORM 2900-REPORT-FAIL
+011400             THRU 2900-EXIT
+011500     ELSE
+011600         COMPUTE result = num1 + num2
+011610             ON SIZE ERROR
+011620                 PERFORM 5100-WRITE-ERROR-LOG
+011630                     THRU 5100-EXIT
+011640         END-COMPUTE
+011700         IF result NOT = WS-EXPECTED
+011800             PERFORM 2900-REPORT-FAIL
+011900                 THRU 2900-EXIT
+012000         ELSE
+012100             ADD 1 TO WS-PASS-COUNT
+012200             DISPLAY "PASS - CASE " WS-CASE-COUNT
+012300         END-IF
+012400     END-IF.
+012500     PERFORM 1500-READ-TEST-CASE
+012600         THRU 1500-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000* 2900-REPORT-FAIL - LOG A FAILED TEST CASE.
+013100******************************************************************
+013200 2900-REPORT-FAIL.
+013300     ADD 1 TO WS-FAIL-COUNT.
+013350     MOVE result TO CU-EDIT-DIGIT-FIELD.
+013400     DISPLAY "FAIL - CASE " WS-CASE-COUNT
+013500         " EXPECTED " WS-EXPECTED " GOT " CU-EDIT-DIGIT-FIELD.
+013600 2900-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900* 3000-CLOSE-AND-REPORT - CLOSE THE TEST FILE AND SHOW THE
+014000*                         PASS/FAIL TOTALS FOR THE RUN.
+014100******************************************************************
+014200 3000-CLOSE-AND-REPORT.
+014300     CLOSE TEST-CASE-FILE
+014310           ERROR-LOG-FILE.
+014400     DISPLAY "CASES RUN:  " WS-CASE-COUNT.
+014500     DISPLAY "CASES PASS: " WS-PASS-COUNT.
+014600     DISPLAY "CASES FAIL: " WS-FAIL-COUNT.
+014700 3000-EXIT.
+014800     EXIT.
+014900******************************************************************
+015000* 5000-STRING-DEMO - JOIN TWO 8-BYTE FIELDS INTO ONE CONCATENATED
+015100*                    FIELD, THE SAME AS AN OUTGOING FLAT-FILE
+015200*                    LAYOUT WE BUILD FOR OTHER DEPARTMENTS.
+015300******************************************************************
+015400 5000-STRING-DEMO.
+015500     STRING word1 DELIMITED BY SIZE
+015600            word2 DELIMITED BY SIZE
+015700            INTO word3
+015800     END-STRING.
+015900     DISPLAY word3.
+016000 5000-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300* 5500-UNSTRING-DEMO - SPLIT A COMMA-DELIMITED CONCATENATED FIELD
+016400*                      BACK INTO ITS COMPONENT PARTS, THE REVERSE
+016500*                      OF THE STRING DEMO ABOVE. THIS IS THE
+016600*                      SHAPE OF THE FLAT FILES SEVERAL OTHER
+016700*                      DEPARTMENTS SEND US AS ONE CONCATENATED
+016800*                      FIELD THAT WE CURRENTLY SPLIT BY HAND.
+016900******************************************************************
+017000 5500-UNSTRING-DEMO.
+017100     UNSTRING WS-INCOMING-FIELD DELIMITED BY ","
+017200         INTO WS-PART1 WS-PART2
+017300     END-UNSTRING.
+017400     DISPLAY WS-PART1.
+017500     DISPLAY WS-PART2.
+017600 5500-EXIT.
+017650     EXIT.
+017660******************************************************************
+017661* 5100-WRITE-ERROR-LOG - RECORD A SIZE ERROR TO THE SHARED
+017662*                        ERROR LOG SO OPERATORS HAVE ONE PLACE
+017663*                        TO CHECK ACROSS ALL FOUR PROGRAMS.
+017664******************************************************************
+017665 5100-WRITE-ERROR-LOG.
+017666     MOVE "CHECK"          TO EL-PROGRAM-ID.
+017667     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+017668     ACCEPT WS-CURRENT-TIME FROM TIME.
+017669     MOVE WS-TODAYS-DATE   TO EL-ERROR-DATE.
+017670     MOVE WS-CURRENT-TIME  TO EL-ERROR-TIME.
+017671     MOVE "SIZE"           TO EL-ERROR-TYPE.
+017672     MOVE "SIZE ERROR IN ARITHMETIC TEST CASE"
+017673         TO EL-ERROR-TEXT.
+017674     WRITE ERRLOG-RECORD.
+017675 5100-EXIT.
+017676     EXIT.
+017700******************************************************************
+017800* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+017900******************************************************************
+018000 9999-EXIT.
+018050     IF WS-FAIL-COUNT = ZERO
+018060         MOVE 0 TO RETURN-CODE
+018070     ELSE
+018080         MOVE 16 TO RETURN-CODE
+018090     END-IF.
+018100     GOBACK.
+018200 END PROGRAM CobolCheck.
