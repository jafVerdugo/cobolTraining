@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* COPYBOOK:    CALCROLL
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     ONE ROW PER DAY THAT CALCDAILYSUMMARY HAS RUN,
+000600*              HOLDING THAT DAY'S COUNT AND TOTAL FOR EACH OF THE
+000700*              FOUR OPERATIONS. CALCROLLUP ACCUMULATES THESE
+000800*              DAILY ROWS INTO WEEKLY AND MONTHLY TREND FIGURES
+000900*              WITHOUT ANYONE HAVING TO ADD UP DAILY PRINTOUTS BY
+001000*              HAND.
+001100*
+001200* MODIFICATION HISTORY
+001300*   2026-08-09 DO  INITIAL VERSION.
+001350*   2026-08-09 DO  WIDENED THE OPERATION TABLE FROM FOUR ENTRIES
+001360*                  TO FIVE TO CARRY CALCULATOR'S OPTION 5
+001370*                  (PERCENT OF / REMAINDER) ALONGSIDE THE
+001380*                  ORIGINAL FOUR OPERATIONS.
+001400******************************************************************
+001500 01  CALC-DAILY-HISTORY-RECORD.
+001600     05  CH-SUMMARY-DATE             PIC 9(08).
+001700     05  CH-OP-TABLE.
+001800         10  CH-OP-ENTRY OCCURS 5 TIMES.
+001900             15  CH-OP-COUNT         PIC 9(06).
+002000             15  CH-OP-TOTAL         PIC S9(9)V99.
