@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* COPYBOOK:    REGRESS
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     ONE ROW PER PROGRAM IN THE REGRESSION TEST
+000600*              MASTER FILE - THE KNOWN INPUTS TO FEED THAT
+000700*              PROGRAM AND THE RESULT EXPECTED BACK. THE THREE
+000800*              INPUT FIELDS ARE GENERIC SO THIS ONE LAYOUT COVERS
+000900*              EVERY PROGRAM'S TEST CASE - RT-INPUT-1/2/3 ARE
+001000*              READ AS CALCULATOR'S NUM1/NUM2/OPTION, OR AS
+001100*              POSNEGDEC'S THREE POSTING ADJUSTMENTS, OR AS
+001200*              PERFORMUNTIL'S NUM1/UPPER-BOUND, DEPENDING ON
+001300*              WHICH ROW IS BEING READ.
+001400*
+001500* MODIFICATION HISTORY
+001600*   2026-08-09 DO  INITIAL VERSION.
+001700******************************************************************
+001800 01  REGRESS-TEST-RECORD.
+001900     05  RT-PROGRAM-NAME             PIC X(12).
+002000     05  RT-INPUT-1                  PIC S9(5)V99.
+002100     05  RT-INPUT-2                  PIC S9(5)V99.
+002200     05  RT-INPUT-3                  PIC S9(5)V99.
+002300     05  RT-EXPECTED-RESULT          PIC S9(7)V99.
