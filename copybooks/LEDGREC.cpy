@@ -0,0 +1,28 @@
+000100******************************************************************
+000200* COPYBOOK:    LEDGREC
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     LEDGER RECORD WRITTEN BY POSNEGDEC. THE THREE
+000600*              NUMERIC FIELDS ARE EXACTLY THE SHAPES (UNSIGNED
+000700*              COUNT, SIGNED ADJUSTMENT, TWO-DECIMAL AMOUNT) OUR
+000800*              DOWNSTREAM GL POSTING JOB EXPECTS AS INPUT.
+000900*              LR-LEDGER-KEY IS THE RECORD KEY NOW THAT THE
+001000*              LEDGER FILE IS ORGANIZED AS AN INDEXED FILE, SO
+001100*              A YEAR'S WORTH OF DAILY POSTINGS CAN ACCUMULATE
+001200*              AND STILL BE ARCHIVED OR RETRIEVED BY DATE.
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  INITIAL VERSION.
+001600*   2026-08-09 DO  ADDED LR-POST-DATE AND LR-SEQUENCE-NO AS A
+001700*                  COMPOSITE RECORD KEY SO THE LEDGER FILE CAN
+001800*                  ACCUMULATE POSTINGS ACROSS RUNS INSTEAD OF
+001900*                  BEING OVERWRITTEN EACH TIME, AND SO A YEAR-END
+002000*                  ARCHIVE JOB CAN ROLL OLD POSTINGS OFF BY DATE.
+002100******************************************************************
+002200 01  LEDGER-RECORD.
+002300     05  LR-LEDGER-KEY.
+002400         10  LR-POST-DATE            PIC 9(08).
+002500         10  LR-SEQUENCE-NO          PIC 9(06).
+002600     05  LR-NUM1                     PIC 9999.
+002700     05  LR-NUM2                     PIC S9999.
+002800     05  LR-NUM3                     PIC 99V99.
