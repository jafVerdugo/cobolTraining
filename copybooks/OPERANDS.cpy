@@ -0,0 +1,46 @@
+000100******************************************************************
+000200* COPYBOOK:    OPERANDS
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     COMMON NUM1/NUM2/RESULT OPERAND FIELDS SHARED BY
+000600*              CALCULATOR, COBOLCHECK AND PERFORMUNTIL SO THESE
+000700*              CONCEPTUALLY IDENTICAL FIELDS STOP DRIFTING OUT
+000800*              OF STEP WITH EACH OTHER (CALCULATOR ONCE CARRIED
+000900*              PIC 9(6), COBOLCHECK PIC 9, PERFORMUNTIL PIC 9(4)
+001000*              FOR WHAT IS THE SAME DATA) - A SIZE CHANGE NOW
+001100*              ONLY HAS TO BE MADE HERE.
+001200*
+001300* MODIFICATION HISTORY
+001400*   2026-08-09 DO  INITIAL VERSION.
+001410*   2026-08-09 DO  NUM1-NOT-ENTERED/NUM2-NOT-ENTERED WERE VALUE-
+001420*                  ZERO CONDITIONS ON THE OPERAND ITSELF, SO A
+001430*                  LEGITIMATELY-ENTERED ZERO COULD NOT BE TOLD
+001440*                  APART FROM A FIELD NEVER TOUCHED BY AN ACCEPT.
+001450*                  BOTH OPERANDS NOW CARRY A SEPARATE ENTERED-
+001460*                  SWITCH BYTE THAT ONLY THE ACCEPT PATH SETS, SO
+001470*                  THE 88-LEVELS REFLECT WHETHER THE FIELD WAS
+001480*                  EVER ACCEPTED FROM, NOT WHAT VALUE ENDED UP
+001490*                  IN IT.
+001495*   2026-08-09 DO  DROPPED NUM1-SENTINEL/NUM2-SENTINEL - 99999.99
+001496*                  WAS num1/num2'S OWN LEGAL MAXIMUM, SO AN
+001497*                  OPERATOR WHO TYPED EXACTLY THAT VALUE HAD IT
+001498*                  DISCARDED AS "LEFT BLANK". NUM1-RAW/NUM2-RAW
+001499*                  REDEFINE THE OPERANDS AS PLAIN BYTES SO THE
+001499*                  ACCEPT PATH CAN PRE-LOAD LOW-VALUES, WHICH NO
+001499*                  KEYED-IN DIGIT STRING CAN EVER PRODUCE - A TRUE
+001499*                  OUT-OF-BAND "NOTHING TYPED YET" MARKER INSTEAD
+001499*                  OF A VALUE INSIDE THE OPERAND'S OWN DOMAIN.
+001500******************************************************************
+001600 01  NUM1-ENTRY.
+001610     05  num1                        PIC S9(5)V99 VALUE ZERO.
+001615     05  NUM1-RAW REDEFINES num1     PIC X(07).
+001620     05  NUM1-ENTERED-SWITCH         PIC X(01) VALUE "N".
+001630         88  NUM1-NOT-ENTERED        VALUE "N".
+001640         88  NUM1-WAS-ENTERED        VALUE "Y".
+001800 01  NUM2-ENTRY.
+001810     05  num2                        PIC S9(5)V99 VALUE ZERO.
+001815     05  NUM2-RAW REDEFINES num2     PIC X(07).
+001820     05  NUM2-ENTERED-SWITCH         PIC X(01) VALUE "N".
+001830         88  NUM2-NOT-ENTERED        VALUE "N".
+001840         88  NUM2-WAS-ENTERED        VALUE "Y".
+001850 01  result                          PIC S9(7)V99 VALUE ZERO.
