@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* COPYBOOK:    JOBLOG
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     ONE ROW PER STEP OF THE END-OF-DAY BATCH CONTROL
+000600*              RUN - THE STEP NAME, ITS START/END TIME AND THE
+000700*              RETURN CODE IT FINISHED WITH - SO AN UNATTENDED
+000800*              OVERNIGHT RUN LEAVES BEHIND THE SAME KIND OF
+000900*              PAPER TRAIL A MANUALLY-LAUNCHED STEP WOULD.
+001000*
+001100* MODIFICATION HISTORY
+001200*   2026-08-09 DO  INITIAL VERSION.
+001300******************************************************************
+001400 01  JOB-LOG-RECORD.
+001500     05  JL-RUN-DATE                 PIC 9(08).
+001600     05  JL-STEP-NAME                PIC X(12).
+001700     05  JL-START-TIME               PIC 9(08).
+001800     05  JL-END-TIME                 PIC 9(08).
+001900     05  JL-RETURN-CODE              PIC 9(02).
+002000     05  JL-STEP-STATUS              PIC X(01).
+002100         88  JL-STEP-OK              VALUE "O".
+002200         88  JL-STEP-FAILED          VALUE "E".
