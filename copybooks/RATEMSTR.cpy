@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* COPYBOOK:    RATEMSTR
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     ONE ROW PER PUBLISHED RATE/FEE CODE - THE CODE AN
+000600*              OPERATOR KEYS IN AND THE RATE VALUE CALCULATOR
+000700*              LOOKS UP FOR IT, SO A STANDARD RATE IS PULLED
+000800*              FROM THE MASTER FILE INSTEAD OF BEING RETYPED (AND
+000900*              POSSIBLY MISTYPED) EVERY TIME IT'S NEEDED.
+001000*
+001100* MODIFICATION HISTORY
+001200*   2026-08-09 DO  INITIAL VERSION.
+001300******************************************************************
+001400 01  RATE-MASTER-RECORD.
+001500     05  RM-RATE-CODE                PIC X(04).
+001600     05  RM-RATE-VALUE               PIC S9(5)V99.
+001700     05  RM-RATE-DESCRIPTION         PIC X(30).
