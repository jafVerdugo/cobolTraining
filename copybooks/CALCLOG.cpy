@@ -0,0 +1,30 @@
+000100******************************************************************
+000200* COPYBOOK:    CALCLOG
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     TRANSACTION LOG RECORD WRITTEN BY CALCULATOR FOR
+000600*              EVERY CALCULATION PERFORMED, SO THERE IS A PAPER
+000700*              TRAIL WHEN A TOTAL IS DISPUTED. SHARED BY THE
+000800*              REPORTING, RECONCILIATION, ARCHIVE, VALIDATION
+000900*              AND EXTRACT PROGRAMS THAT READ THE LOG BACK.
+001000*              CL-LOG-KEY IS THE RECORD KEY WHEN THE LOG IS
+001100*              ORGANIZED AS AN INDEXED FILE (DATE + OPERATOR +
+001200*              SEQUENCE MAKES EACH KEY UNIQUE).
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09 DO  INITIAL VERSION.
+001600******************************************************************
+001700 01  CALC-LOG-RECORD.
+001800     05  CL-LOG-KEY.
+001900         10  CL-LOG-DATE             PIC 9(08).
+002000         10  CL-OPERATOR-ID          PIC X(08).
+002100         10  CL-SEQUENCE-NO          PIC 9(06).
+002200     05  CL-LOG-TIME                 PIC 9(08).
+002300     05  CL-NUM1                     PIC S9(5)V99.
+002400     05  CL-NUM2                     PIC S9(5)V99.
+002500     05  CL-OPTION                   PIC 9(01).
+002600     05  CL-RESULT                   PIC S9(7)V99.
+002700     05  CL-STATUS                   PIC X(01).
+002800         88  CL-STATUS-OK            VALUE "O".
+002900         88  CL-STATUS-ERROR         VALUE "E".
+003000     05  CL-ERROR-REASON             PIC X(30).
