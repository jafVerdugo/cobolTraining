@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* COPYBOOK:    CUERROR
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     STANDARD ERROR-LOG RECORD WRITTEN BY CALCULATOR,
+000600*              COBOLCHECK, POSNEGDEC AND PERFORMUNTIL WHENEVER
+000700*              ANY OF THEM TRAPS A SIZE ERROR. GIVING ALL FOUR
+000800*              PROGRAMS THE SAME LAYOUT MEANS OPERATORS HAVE ONE
+000900*              LOG TO CHECK INSTEAD OF FOUR DIFFERENT FAILURE
+001000*              BEHAVIORS.
+001100*
+001200* MODIFICATION HISTORY
+001300*   2026-08-09 DO  INITIAL VERSION.
+001400******************************************************************
+001500 01  ERRLOG-RECORD.
+001600     05  EL-PROGRAM-ID               PIC X(08).
+001700     05  EL-ERROR-DATE               PIC 9(08).
+001800     05  EL-ERROR-TIME               PIC 9(08).
+001900     05  EL-ERROR-TYPE               PIC X(04).
+002000         88  EL-SIZE-ERROR           VALUE "SIZE".
+002100     05  EL-ERROR-TEXT               PIC X(50).
