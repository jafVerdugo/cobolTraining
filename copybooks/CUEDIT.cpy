@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:    CUEDIT
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     SHARED NUMERIC-EDITED DISPLAY FIELDS. CALCULATOR,
+000600*              COBOLCHECK AND PERFORMUNTIL EACH MOVE THEIR
+000700*              RESULT FIELD INTO ONE OF THESE BEFORE DISPLAYING
+000800*              IT, SO A RESULT READS LIKE MONEY OR A COUNT
+000900*              INSTEAD OF A RUN OF BARE DIGITS.
+001000*
+001100* MODIFICATION HISTORY
+001200*   2026-08-09 DO  INITIAL VERSION.
+001300******************************************************************
+001400 01  CU-EDIT-MONEY-FIELD             PIC $$$,$$$,$$9.99-.
+001500 01  CU-EDIT-COUNT-FIELD             PIC ZZ,ZZ9.
+001600 01  CU-EDIT-DIGIT-FIELD             PIC Z9.
