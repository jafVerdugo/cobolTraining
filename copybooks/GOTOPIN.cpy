@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* COPYBOOK:    GOTOPIN
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     ONE ROW PER OPERATOR ID AND THE PIN THAT
+000600*              AUTHORIZES THAT OPERATOR TO TRIGGER A LEDGER
+000700*              POSTING FROM THE GOTO.CBL MENU, SO A POSTING
+000800*              CARRIES ACCOUNTABILITY FOR WHO AUTHORIZED IT.
+000900*
+001000* MODIFICATION HISTORY
+001100*   2026-08-09 DO  INITIAL VERSION.
+001200******************************************************************
+001300 01  OPERATOR-PIN-RECORD.
+001400     05  OP-OPERATOR-ID              PIC X(08).
+001500     05  OP-PIN                      PIC X(04).
