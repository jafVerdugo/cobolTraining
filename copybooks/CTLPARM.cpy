@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* COPYBOOK:    CTLPARM
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     SHARED CONTROL-PARAMETER CONSTANTS. VALUES THAT
+000600*              USED TO BE BURIED AS LITERALS INSIDE INDIVIDUAL
+000700*              PROGRAMS (MULTIPLEVALUES' VALUE 99 FIELDS,
+000800*              PERFORMUNTIL'S LOOP BOUND OF 10, AND SO ON) LIVE
+000900*              HERE INSTEAD, SO THE TRAINING DESK CAN CHANGE A
+001000*              THRESHOLD FOR EVERY PROGRAM THAT USES IT BY
+001100*              RECOMPILING ONE COPYBOOK RATHER THAN HUNTING
+001200*              DOWN EVERY PROGRAM THAT HAPPENS TO HARDCODE THAT
+001300*              NUMBER.
+001400*
+001500* MODIFICATION HISTORY
+001600*   2026-08-09 DO  INITIAL VERSION.
+001610*   2026-08-09 DO  ADDED THE DEFAULT RETENTION PERIOD FOR THE
+001620*                  CALCULATOR LOG ARCHIVE JOB.
+001700******************************************************************
+001800 01  CTL-DEFAULT-FIELD-VALUE         PIC 99      VALUE 99.
+001900 01  CTL-LOOP-UPPER-BOUND-DEFAULT    PIC 99      VALUE 10.
+002000 01  CTL-RANGE-MINIMUM               PIC S9(5)V99 VALUE 0.
+002100 01  CTL-RANGE-MAXIMUM               PIC S9(5)V99 VALUE 99999.99.
+002200 01  CTL-ARCHIVE-RETENTION-DEFAULT   PIC 9(03)   VALUE 090.
