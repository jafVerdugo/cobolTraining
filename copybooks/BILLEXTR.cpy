@@ -0,0 +1,33 @@
+000100******************************************************************
+000200* COPYBOOK:    BILLEXTR
+000300* AUTHOR:      D. OKAFOR
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:     FIXED-LAYOUT RECORD FOR THE NIGHTLY BILLING-SYSTEM
+000600*              IMPORT. ONE HEADER RECORD, ONE DETAIL RECORD PER
+000700*              SUCCESSFUL CALCULATOR TRANSACTION, ONE TRAILER
+000800*              RECORD WITH THE RECORD COUNT AND HASH TOTAL, EXACTLY
+000900*              THE SHAPE THE BILLING DEPARTMENT'S INTAKE FORM WAS
+001000*              BEING KEYED INTO BY HAND.
+001100*
+001200* MODIFICATION HISTORY
+001300*   2026-08-09 DO  INITIAL VERSION.
+001400******************************************************************
+001500 01  BILLING-EXTRACT-RECORD.
+001600     05  BX-RECORD-TYPE              PIC X(02).
+001700         88  BX-HEADER-RECORD        VALUE "HD".
+001800         88  BX-DETAIL-RECORD        VALUE "DT".
+001900         88  BX-TRAILER-RECORD       VALUE "TL".
+002000     05  BX-DETAIL-LAYOUT.
+002100         10  BX-ACCOUNT-ID           PIC X(08).
+002200         10  BX-TRANSACTION-DATE     PIC 9(08).
+002300         10  BX-TRANSACTION-TIME     PIC 9(08).
+002400         10  BX-REFERENCE-NO         PIC 9(06).
+002500         10  BX-TRANSACTION-AMOUNT   PIC S9(9)V99.
+002600         10  FILLER                  PIC X(38).
+002700     05  BX-HEADER-LAYOUT REDEFINES BX-DETAIL-LAYOUT.
+002800         10  BX-EXTRACT-DATE         PIC 9(08).
+002900         10  FILLER                  PIC X(60).
+003000     05  BX-TRAILER-LAYOUT REDEFINES BX-DETAIL-LAYOUT.
+003100         10  BX-RECORD-COUNT         PIC 9(06).
+003200         10  BX-TOTAL-AMOUNT         PIC S9(11)V99.
+003300         10  FILLER                  PIC X(48).
