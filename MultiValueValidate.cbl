@@ -0,0 +1,164 @@
+000100******************************************************************
+000200* PROGRAM-ID: MULTIVALUEVALIDATE
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     BULK-LOADS A RECORD OF SEVERAL NUMERIC FIELDS (THE
+000800*              SAME FOUR-FIELD SHAPE MULTIPLEVALUES.CBL DEMONSTRATED
+000900*              WITH ITS HARDCODED NUM1 THROUGH NUM4) AND RANGE-CHECKS
+001000*              EVERY FIELD AGAINST A COMMON LOW/HIGH LIMIT INSTEAD OF
+001100*              JUST MOVING LITERALS INTO SOME OF THEM AND TRUSTING
+001200*              THE REST. FIELDS OUTSIDE THE ALLOWED RANGE ARE LISTED
+001300*              ON A VALIDATION REPORT SO A BAD UPLOAD IS CAUGHT
+001400*              BEFORE IT REACHES ANY DOWNSTREAM POSTING PROGRAM.
+001500* TECTONICS:   cobc
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09 DO  INITIAL VERSION.
+001850*   2026-08-09 DO  RANGE LIMITS NOW COME FROM THE SHARED CTLPARM
+001860*                  CONTROL-PARAMETERS COPYBOOK INSTEAD OF LOCAL
+001870*                  HARDCODED FIELDS.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. MultiValueValidate.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MULTI-VALUE-FILE ASSIGN TO "MULTIIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-IN-FILE-STATUS.
+002800     SELECT VALIDATION-RPT-FILE ASSIGN TO "MULTIRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  MULTI-VALUE-FILE
+003400     RECORDING MODE IS F.
+003500 01  MULTI-VALUE-RECORD.
+003600     05  MV-FIELD                    OCCURS 4 TIMES
+003700                                     PIC S9(5)V99.
+003800 FD  VALIDATION-RPT-FILE
+003900     RECORDING MODE IS F.
+004000 01  VALIDATION-RPT-LINE             PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-IN-FILE-STATUS               PIC X(02).
+004300     88  WS-IN-FILE-OK               VALUE "00".
+004400 01  WS-RPT-FILE-STATUS              PIC X(02).
+004500     88  WS-RPT-FILE-OK              VALUE "00".
+004600 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004700     88  WS-END-OF-FILE              VALUE "Y".
+005000 01  WS-RECORD-COUNT                 PIC 9(06) COMP VALUE ZERO.
+005100 01  WS-ERROR-COUNT                  PIC 9(06) COMP VALUE ZERO.
+005200 01  FLD-IDX                         PIC 9(02) COMP.
+005300 01  WS-HEADER-LINE                  PIC X(80) VALUE
+005400     "MULTI-VALUE RANGE VALIDATION REPORT".
+005450 COPY CTLPARM.
+005500 01  WS-DETAIL-LINE.
+005600     05  FILLER                     PIC X(08) VALUE "RECORD:".
+005700     05  VD-RECORD-NO                PIC ZZZ,ZZ9.
+005800     05  FILLER                     PIC X(04) VALUE SPACES.
+005900     05  FILLER                     PIC X(08) VALUE "FIELD:".
+006000     05  VD-FIELD-NO                 PIC 9.
+006100     05  FILLER                     PIC X(04) VALUE SPACES.
+006200     05  FILLER                     PIC X(08) VALUE "VALUE:".
+006300     05  VD-FIELD-VALUE              PIC -(6)9.99.
+006400     05  FILLER                     PIC X(04) VALUE SPACES.
+006500     05  FILLER                     PIC X(20) VALUE
+006600         "OUT OF RANGE".
+006700     05  FILLER                     PIC X(14) VALUE SPACES.
+006800 01  WS-TOTAL-LINE.
+006900     05  FILLER                     PIC X(20) VALUE
+007000         "FIELDS OUT OF RANGE:".
+007100     05  TL-ERROR-COUNT              PIC ZZZ,ZZ9.
+007200     05  FILLER                     PIC X(52) VALUE SPACES.
+007300 PROCEDURE DIVISION.
+007400******************************************************************
+007500* 0000-MAINLINE - LOAD EACH RECORD'S FIELDS AND RANGE-CHECK EVERY
+007600*                 ONE OF THEM.
+007700******************************************************************
+007800 0000-MAINLINE.
+007900     PERFORM 1000-OPEN-FILES
+008000         THRU 1000-EXIT.
+008100     PERFORM 2000-PROCESS-RECORD
+008200         THRU 2000-EXIT
+008300         UNTIL WS-END-OF-FILE.
+008400     PERFORM 3000-CLOSE-AND-REPORT
+008500         THRU 3000-EXIT.
+008600     GO TO 9999-EXIT.
+008700******************************************************************
+008800* 1000-OPEN-FILES - OPEN THE INPUT AND THE VALIDATION REPORT,
+008900*                   PRIME THE FIRST READ.
+009000******************************************************************
+009100 1000-OPEN-FILES.
+009200     OPEN INPUT MULTI-VALUE-FILE.
+009300     IF NOT WS-IN-FILE-OK
+009400         DISPLAY "MULTIIN OPEN FAILED, STATUS "
+009500             WS-IN-FILE-STATUS
+009600         SET WS-END-OF-FILE TO TRUE
+009700         GO TO 1000-EXIT
+009800     END-IF.
+009900     OPEN OUTPUT VALIDATION-RPT-FILE.
+010000     MOVE WS-HEADER-LINE TO VALIDATION-RPT-LINE.
+010100     WRITE VALIDATION-RPT-LINE.
+010200     PERFORM 1500-READ-VALUE-RECORD
+010300         THRU 1500-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600******************************************************************
+010700* 1500-READ-VALUE-RECORD - GET THE NEXT BULK-LOAD RECORD.
+010800******************************************************************
+010900 1500-READ-VALUE-RECORD.
+011000     READ MULTI-VALUE-FILE
+011100         AT END
+011200             SET WS-END-OF-FILE TO TRUE
+011300     END-READ.
+011400 1500-EXIT.
+011500     EXIT.
+011600******************************************************************
+011700* 2000-PROCESS-RECORD - RANGE-CHECK EACH OF THE FOUR FIELDS ON
+011800*                       THE CURRENT RECORD.
+011900******************************************************************
+012000 2000-PROCESS-RECORD.
+012100     ADD 1 TO WS-RECORD-COUNT.
+012200     PERFORM 2100-VALIDATE-ONE-FIELD
+012300         THRU 2100-EXIT
+012400         VARYING FLD-IDX FROM 1 BY 1
+012500         UNTIL FLD-IDX > 4.
+012600     PERFORM 1500-READ-VALUE-RECORD
+012700         THRU 1500-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000******************************************************************
+013100* 2100-VALIDATE-ONE-FIELD - IF THE FIELD AT THIS POSITION IS
+013200*                           OUTSIDE THE ALLOWED RANGE, REPORT IT.
+013300******************************************************************
+013400 2100-VALIDATE-ONE-FIELD.
+013500     IF MV-FIELD (FLD-IDX) < CTL-RANGE-MINIMUM
+013600         OR MV-FIELD (FLD-IDX) > CTL-RANGE-MAXIMUM
+013700         ADD 1 TO WS-ERROR-COUNT
+013800         MOVE WS-RECORD-COUNT   TO VD-RECORD-NO
+013900         MOVE FLD-IDX           TO VD-FIELD-NO
+014000         MOVE MV-FIELD (FLD-IDX) TO VD-FIELD-VALUE
+014100         WRITE VALIDATION-RPT-LINE FROM WS-DETAIL-LINE
+014200     END-IF.
+014300 2100-EXIT.
+014400     EXIT.
+014500******************************************************************
+014600* 3000-CLOSE-AND-REPORT - WRITE THE ERROR COUNT AND CLOSE UP.
+014700******************************************************************
+014800 3000-CLOSE-AND-REPORT.
+014900     MOVE WS-ERROR-COUNT TO TL-ERROR-COUNT.
+015000     WRITE VALIDATION-RPT-LINE FROM WS-TOTAL-LINE.
+015100     CLOSE MULTI-VALUE-FILE
+015200           VALIDATION-RPT-FILE.
+015300     DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+015400     DISPLAY "FIELDS OUT OF RANGE: " WS-ERROR-COUNT.
+015500 3000-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+015900******************************************************************
+016000 9999-EXIT.
+016100     GOBACK.
+016200 END PROGRAM MultiValueValidate.
