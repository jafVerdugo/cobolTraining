@@ -0,0 +1,150 @@
+000100******************************************************************
+000200* PROGRAM-ID: CALCEXCEPTIONS
+000300* AUTHOR:      D. OKAFOR
+000400* INSTALLATION: TRAINING DESK
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     END-OF-DAY EXCEPTION REPORT FOR CALCULATOR. READS
+000800*              THE CALCULATOR TRANSACTION LOG AND LISTS JUST THE
+000900*              CALCULATIONS THAT FAILED VALIDATION (SIZE ERROR OR
+001000*              DIVIDE BY ZERO) - OPERANDS, CHOSEN OPERATOR, AND
+001100*              REASON - SO THE SUPERVISOR CAN FOLLOW UP WITH
+001200*              WHOEVER KEYED IN A BAD ENTRY WITHOUT COMBING THE
+001300*              FULL TRANSACTION LOG BY HAND.
+001400* TECTONICS:   cobc
+001500*
+001600* MODIFICATION HISTORY
+001700*   2026-08-09 DO  INITIAL VERSION.
+001710*   2026-08-09 DO  CALCLOG IS NOW READ AS AN INDEXED FILE KEYED
+001720*                  BY DATE/OPERATOR/SEQUENCE, MATCHING HOW
+001730*                  CALCULATOR NOW WRITES IT.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. CalcExceptions.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+002450         ORGANIZATION IS INDEXED
+002460         RECORD KEY IS CL-LOG-KEY
+002600         FILE STATUS IS WS-LOG-FILE-STATUS.
+002700     SELECT EXCEPTION-RPT-FILE ASSIGN TO "CALCEXCP"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RPT-FILE-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CALC-LOG-FILE.
+003400     COPY CALCLOG.
+003500 FD  EXCEPTION-RPT-FILE
+003600     RECORDING MODE IS F.
+003700 01  EXCEPTION-RPT-LINE              PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-LOG-FILE-STATUS              PIC X(02).
+004000     88  WS-LOG-FILE-OK             VALUE "00".
+004100 01  WS-RPT-FILE-STATUS              PIC X(02).
+004200     88  WS-RPT-FILE-OK             VALUE "00".
+004300 01  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+004400     88  WS-END-OF-FILE              VALUE "Y".
+004500 01  WS-EXCEPTION-COUNT              PIC 9(06) COMP VALUE ZERO.
+004600 01  WS-HEADER-LINE-1.
+004700     05  FILLER                     PIC X(30) VALUE
+004800         "CALCULATOR EXCEPTION REPORT".
+004900     05  FILLER                     PIC X(50) VALUE SPACES.
+005000 01  WS-HEADER-LINE-2.
+005100     05  FILLER                     PIC X(12) VALUE "NUM1".
+005200     05  FILLER                     PIC X(08) VALUE "OPTION".
+005300     05  FILLER                     PIC X(12) VALUE "NUM2".
+005400     05  FILLER                     PIC X(32) VALUE "REASON".
+005500     05  FILLER                     PIC X(16) VALUE SPACES.
+005600 01  WS-EXCEPTION-DETAIL.
+005700     05  ED-NUM1                     PIC -(6)9.99.
+005800     05  FILLER                     PIC X(03) VALUE SPACES.
+005900     05  ED-OPTION                   PIC 9.
+006000     05  FILLER                     PIC X(07) VALUE SPACES.
+006100     05  ED-NUM2                     PIC -(6)9.99.
+006200     05  FILLER                     PIC X(03) VALUE SPACES.
+006300     05  ED-REASON                   PIC X(30).
+006400     05  FILLER                     PIC X(10) VALUE SPACES.
+006500 01  WS-TOTAL-LINE.
+006600     05  FILLER                     PIC X(20) VALUE
+006700         "EXCEPTIONS FOUND:   ".
+006800     05  TL-EXCEPTION-COUNT          PIC ZZZ,ZZ9.
+006900     05  FILLER                     PIC X(53) VALUE SPACES.
+007000 PROCEDURE DIVISION.
+007100******************************************************************
+007200* 0000-MAINLINE - LIST EVERY FAILED CALCULATION FROM THE LOG.
+007300******************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-OPEN-FILES
+007600         THRU 1000-EXIT.
+007700     PERFORM 2000-PROCESS-RECORD
+007800         THRU 2000-EXIT
+007900         UNTIL WS-END-OF-FILE.
+008000     PERFORM 3000-CLOSE-AND-REPORT
+008100         THRU 3000-EXIT.
+008200     GO TO 9999-EXIT.
+008300******************************************************************
+008400* 1000-OPEN-FILES - OPEN THE LOG FOR INPUT AND THE EXCEPTION
+008500*                   REPORT FOR OUTPUT, PRIME THE FIRST READ.
+008600******************************************************************
+008700 1000-OPEN-FILES.
+008800     OPEN INPUT CALC-LOG-FILE.
+008900     IF NOT WS-LOG-FILE-OK
+009000         DISPLAY "CALCLOG OPEN FAILED, STATUS "
+009100             WS-LOG-FILE-STATUS
+009200         SET WS-END-OF-FILE TO TRUE
+009300         GO TO 1000-EXIT
+009400     END-IF.
+009500     OPEN OUTPUT EXCEPTION-RPT-FILE.
+009600     MOVE WS-HEADER-LINE-1 TO EXCEPTION-RPT-LINE.
+009700     WRITE EXCEPTION-RPT-LINE.
+009800     MOVE WS-HEADER-LINE-2 TO EXCEPTION-RPT-LINE.
+009900     WRITE EXCEPTION-RPT-LINE.
+010000     PERFORM 1500-READ-LOG-RECORD
+010100         THRU 1500-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+010400******************************************************************
+010500* 1500-READ-LOG-RECORD - GET THE NEXT TRANSACTION LOG RECORD.
+010600******************************************************************
+010700 1500-READ-LOG-RECORD.
+010800     READ CALC-LOG-FILE
+010900         AT END
+011000             SET WS-END-OF-FILE TO TRUE
+011100     END-READ.
+011200 1500-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500* 2000-PROCESS-RECORD - IF THIS RECORD FAILED, WRITE IT TO THE
+011600*                       EXCEPTION REPORT.
+011700******************************************************************
+011800 2000-PROCESS-RECORD.
+011900     IF CL-STATUS-ERROR
+012000         ADD 1 TO WS-EXCEPTION-COUNT
+012100         MOVE CL-NUM1         TO ED-NUM1
+012200         MOVE CL-OPTION       TO ED-OPTION
+012300         MOVE CL-NUM2         TO ED-NUM2
+012400         MOVE CL-ERROR-REASON TO ED-REASON
+012500         WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-DETAIL
+012600     END-IF.
+012700     PERFORM 1500-READ-LOG-RECORD
+012800         THRU 1500-EXIT.
+012900 2000-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200* 3000-CLOSE-AND-REPORT - WRITE THE EXCEPTION COUNT AND CLOSE UP.
+013300******************************************************************
+013400 3000-CLOSE-AND-REPORT.
+013500     MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+013600     WRITE EXCEPTION-RPT-LINE FROM WS-TOTAL-LINE.
+013700     CLOSE CALC-LOG-FILE
+013800           EXCEPTION-RPT-FILE.
+013900     DISPLAY "EXCEPTIONS FOUND: " WS-EXCEPTION-COUNT.
+014000 3000-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300* 9999-EXIT - COMMON PROGRAM EXIT POINT.
+014400******************************************************************
+014500 9999-EXIT.
+014600     GOBACK.
+014700 END PROGRAM CalcExceptions.
